@@ -1,248 +1,620 @@
- 000001        IDENTIFICATION DIVISION.
- 000002         PROGRAM-ID PGMAPA33
- 000003        ENVIRONMENT DIVISION.
- 000004        INPUT-OUTPUT SECTION.
- 000005        FILE-CONTROL.
- 000006              SELECT FILE1   ASSIGN DDFILE1
- 000007                     FILE STATUS IS WS-CON-CODE.
- 000008
- 000009              SELECT FILE2   ASSIGN DDFILE2
- 000010                     FILE STATUS IS WS-CLA-CODE.
- 000011
- 000012              SELECT SALIDA  ASSIGN DDSALI
- 000013                     FILE STATUS IS WS-SA-CODE.
- 000014
- 000015        DATA DIVISION.
- 000016        FILE SECTION.
- 000017        FD FILE1
- 000018             BLOCK CONTAINS 0 RECORDS
- 000019             RECORDING MODE IS F.
- 000020
- 000021        01 REG-CON        PIC X(93).
- 000022
- 000023        FD FILE2
- 000024             BLOCK CONTAINS 0 RECORDS
- 000025             RECORDING MODE IS F.
- 000026
- 000027        01 REG-CLA        PIC X(93).
- 000028
- 000029        FD SALIDA
- 000030             BLOCK CONTAINS 0 RECORDS
- 000031             RECORDING MODE IS F.
- 000032
- 000033        01 REG-SA         PIC X(93).
- 000034
- 000035       **************************************
- 000036        WORKING-STORAGE SECTION.
- 000037       **************************************
- 000038        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
- 000039        77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
- 000040       **************************************
- 000041       *        CONTROL DE FINAL           *
- 000042       **************************************
- 000043        77  WS-CON-CODE   PIC XX    VALUE ZEROS.
- 000044        77  WS-CLA-CODE   PIC XX    VALUE ZEROS.
- 000045        77  WS-SA-CODE    PIC XX    VALUE ZEROS.
- 000046        01 WS-STATUS-FIN     PIC X.
- 000047           88 WS-FIN-LECTURA         VALUE 'Y'.
- 000048           88 WS-NO-FIN-LECTURA      VALUE 'N'.
- 000049       **************************************
- 000050       *         LAYOUT CONSULTA            *
- 000051       **************************************
- 000052        01  WS-CON-REG.
- 000053            03 WS-CON-CLAVE.
- 000054              05 WS-DOC-TIPO          PIC XX          VALUE SPACES.
- 000055              05 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
- 000056              05 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
- 000057            03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
- 000058            03 WS-SEXO              PIC X           VALUE SPACES.
- 000059            03 FILLER                 PIC X(39)       VALUE SPACES.
- 000060       ************************************
- 000061       *       LAYOUT CLASE               *
- 000062       ************************************
- 000063        01  WS-CLA-REG.
- 000064            03 WS-CLA-CLAVE.
- 000065              05 WS-DOC-TIPO          PIC XX          VALUE SPACES.
- 000066              05 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
- 000067              05 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
- 000068            03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
- 000069            03 WS-SEXO              PIC X           VALUE SPACES.
- 000070            03 FILLER                 PIC X(39)       VALUE SPACES.
- 000071       ************************************
- 000072       *          LAYOUT SALIDA           *
- 000073       ************************************
- 000074        01  WS-SA-REG.
- 000075            03 WS-DOC-TIPO          PIC XX          VALUE SPACES.
- 000076            03 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
- 000077            03 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
- 000078            03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
- 000079            03 WS-SEXO              PIC X           VALUE SPACES.
- 000080            03 FILLER                 PIC X(39)       VALUE SPACES.
- 000081        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
- 000082       ************************************
- 000083       *          CONTADORES              *
- 000084       ************************************
- 000085        77  WS-CANT-REG               PIC 9(10)       VALUE ZEROS.
- 000086        77  WS-CANT-GRAB              PIC 9(10)       VALUE ZEROS.
- 000087       ***************************************************************.
- 000088        PROCEDURE DIVISION.
- 000089       **************************************
- 000090       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000091       *                                    *
- 000092       **************************************
- 000093        MAIN-PROGRAM.
- 000094
- 000095            PERFORM 1000-INICIO  THRU   F-1000-INICIO.
- 000096
- 000097            PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
- 000098                    UNTIL WS-FIN-LECTURA.
- 000099
- 000100            PERFORM 9999-FINAL    THRU  F-9999-FINAL.
- 000101
- 000102        F-MAIN-PROGRAM. GOBACK.
- 000103
- 000104       **************************************
- 000105       *                                    *
- 000106       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 000107       *                                    *
- 000108       **************************************
- 000109        1000-INICIO.
- 000110            SET WS-NO-FIN-LECTURA TO TRUE.
- 000111            OPEN INPUT  FILE1.
- 000112            IF WS-CON-CODE IS NOT EQUAL '00'
- 000113               DISPLAY '* ERROR EN OPEN CONSULTA = ' WS-CON-CODE
- 000114               MOVE 9999 TO RETURN-CODE
- 000115               SET  WS-FIN-LECTURA TO TRUE
- 000116            END-IF.
- 000117
- 000118            OPEN INPUT  FILE2.
- 000119            IF WS-CLA-CODE IS NOT EQUAL '00'
- 000120               DISPLAY '* ERROR EN OPEN CLASE  = ' WS-CLA-CODE
- 000121               MOVE 9999 TO RETURN-CODE
- 000122               SET  WS-FIN-LECTURA TO TRUE
- 000123            END-IF.
- 000124
- 000125            OPEN OUTPUT SALIDA.
- 000126            IF WS-SA-CODE IS NOT EQUAL '00'
- 000127               DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SA-CODE
- 000128               MOVE 9999 TO RETURN-CODE
- 000129               SET  WS-FIN-LECTURA TO TRUE
- 000130            END-IF.
- 000131
- 000132             PERFORM 3000-LEER-CON   THRU F-3000-LEER-CON.
- 000133             PERFORM 4000-LEER-CLA   THRU F-4000-LEER-CLA.
- 000134
- 000135
- 000136        F-1000-INICIO.   EXIT.
- 000137
- 000138       **************************************
- 000139       *  CUERPO PRINCIPAL DE PROCESOS      *
- 000140       **************************************
- 000141        2000-PROCESO.
- 000142             PERFORM 2500-ORGANIZAR THRU F-2500-ORGANIZAR
- 000143             IF WS-CON-CLAVE = HIGH-VALUE AND WS-CLA-CLAVE = HIGH-VALUE
- 000144                SET WS-FIN-LECTURA TO TRUE
- 000145             END-IF.
- 000146        F-2000-PROCESO.
- 000147       **************************************
- 000148       *    ORGANIZAR ARCHIVOS              *
- 000149       **************************************
- 000150        2500-ORGANIZAR.
- 000151             IF WS-CON-CLAVE = WS-CLA-CLAVE
- 000152                MOVE WS-CON-REG TO WS-SA-REG
- 000153                PERFORM 5000-SALIDA   THRU F-5000-SALIDA
- 000154                PERFORM 3000-LEER-CON THRU F-3000-LEER-CON
- 000155                PERFORM 4000-LEER-CLA THRU F-4000-LEER-CLA
- 000156             ELSE
- 000157               IF WS-CON-CLAVE > WS-CLA-CLAVE
- 000158                MOVE WS-CLA-REG TO WS-SA-REG
- 000159                PERFORM 5000-SALIDA   THRU F-5000-SALIDA
- 000160                PERFORM 4000-LEER-CLA THRU F-4000-LEER-CLA
- 000161               ELSE
- 000162                MOVE WS-CON-REG TO WS-SA-REG
- 000163                 PERFORM 5000-SALIDA  THRU F-5000-SALIDA
- 000164
- 000165                 PERFORM 3000-LEER-CON THRU F-3000-LEER-CON
- 000166             END-IF.
- 000167        F-2500-ORGANIZAR.
- 000168       **************************************
- 000169       * LECTURA CONSULTA                   *
- 000170       **************************************
- 000171        3000-LEER-CON.
- 000172
- 000173            READ FILE1     INTO WS-CON-REG.
- 000174
- 000175            EVALUATE WS-CON-CODE
- 000176            WHEN '00'
- 000177                ADD 1 TO WS-CANT-REG
- 000178            WHEN '10'
- 000179                MOVE HIGH-VALUE TO WS-CON-CLAVE
- 000180            WHEN OTHER
- 000181                DISPLAY '* ERROR EN LECTURA CONSULTA= ' WS-CON-CODE
- 000182                MOVE 9999 TO RETURN-CODE
- 000183                SET WS-FIN-LECTURA TO TRUE
- 000184
- 000185            END-EVALUATE.
- 000186        F-3000-LEER-CON. EXIT.
- 000187
- 000188       **************************************
- 000189       * LECTURA CLASE                      *
- 000190       **************************************
- 000191        4000-LEER-CLA.
- 000192
- 000193            READ FILE2     INTO WS-CLA-REG.
- 000194
- 000195            EVALUATE WS-CLA-CODE
- 000196            WHEN '00'
- 000197                ADD 1 TO WS-CANT-REG
- 000198            WHEN '10'
- 000199                MOVE HIGH-VALUE TO WS-CLA-CLAVE
- 000200            WHEN OTHER
- 000201               DISPLAY '* ERROR EN LECTURA CLASE= ' WS-CLA-CODE
- 000202               MOVE 9999 TO RETURN-CODE
- 000203                 SET WS-FIN-LECTURA TO TRUE
- 000204
- 000205            END-EVALUATE.
- 000206        F-4000-LEER-CLA. EXIT.
- 000207       **************************************
- 000208       *         GRABAR SALIDA              *
- 000209       **************************************
- 000210        5000-SALIDA.
- 000211            WRITE REG-SA FROM WS-SA-REG.
- 000212            ADD 1 TO WS-CANT-GRAB.
- 000213            IF WS-SA-CODE IS NOT EQUAL '00'
- 000214               DISPLAY '* ERROR EN SALIDA = ' WS-SA-CODE
- 000215               MOVE 9999 TO RETURN-CODE
- 000216               SET  WS-FIN-LECTURA TO TRUE
- 000217            END-IF.
- 000218            DISPLAY WS-SA-REG.
- 000219        F-5000-SALIDA.
- 000220       **************************************
- 000221       *  CUERPO FINAL CIERRE DE FILES      *
- 000222       **************************************
- 000223        9999-FINAL.
- 000224
- 000225            CLOSE FILE1.
- 000226               IF WS-CON-CODE IS NOT EQUAL '00'
- 000227                 DISPLAY '* ERROR EN CLOSE CONSULTA = ' WS-CON-CODE
- 000228                 MOVE 9999 TO RETURN-CODE
- 000229                 SET WS-FIN-LECTURA TO TRUE
- 000230               END-IF.
- 000231
- 000232            CLOSE  FILE2.
- 000233               IF WS-CLA-CODE IS NOT EQUAL '00'
- 000234                 DISPLAY '* ERROR EN CLOSE CLASE= ' WS-CLA-CODE
- 000235                 MOVE 9999 TO RETURN-CODE
- 000236                 SET WS-FIN-LECTURA TO TRUE
- 000237               END-IF.
- 000238
- 000239            CLOSE SALIDA.
- 000240               IF WS-SA-CODE IS NOT EQUAL '00'
- 000241                 DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SA-CODE
- 000242                 MOVE 9999 TO RETURN-CODE
- 000243                 SET WS-FIN-LECTURA TO TRUE
- 000244               END-IF.
- 000245            DISPLAY 'LA CANTIDAD DE REGISTROS LEIDOS ES DE ' WS-CANT-REG.
- 000246            DISPLAY 'LA CANTIDAD DE REGISTROS GRABADOS ES ' WS-CANT-GRAB.
- 000247        F-9999-FINAL.
- 000248            EXIT.
\ No newline at end of file
+000010  IDENTIFICATION DIVISION.
+000020  PROGRAM-ID. PGMAPA33.
+000030  ENVIRONMENT DIVISION.
+000040  INPUT-OUTPUT SECTION.
+000050  FILE-CONTROL.
+000060        SELECT FILE1   ASSIGN DDFILE1
+000070               FILE STATUS IS WS-CON-CODE.
+000080
+000090        SELECT FILE2   ASSIGN DDFILE2
+000100               FILE STATUS IS WS-CLA-CODE.
+000110
+000120        SELECT SALIDA  ASSIGN DDSALI
+000130               FILE STATUS IS WS-SA-CODE.
+000140
+000150        SELECT EXCEPCION  ASSIGN DDEXCEP
+000160               FILE STATUS IS WS-EX-CODE.
+000170
+000180        SELECT CHECKPOINT ASSIGN DDCKPT
+000190               FILE STATUS IS WS-CK-CODE.
+000200
+000210        SELECT DUPLICADOS ASSIGN DDDUPLIC
+000220               FILE STATUS IS WS-DU-CODE.
+000230
+000240        SELECT HISTORIA ASSIGN DDHIST
+000250               FILE STATUS IS WS-HI-CODE.
+000260
+000270  DATA DIVISION.
+000280  FILE SECTION.
+000290  FD FILE1
+000300       BLOCK CONTAINS 0 RECORDS
+000310       RECORDING MODE IS F.
+000320
+000330  01 REG-CON        PIC X(93).
+000340
+000350  FD FILE2
+000360       BLOCK CONTAINS 0 RECORDS
+000370       RECORDING MODE IS F.
+000380
+000390  01 REG-CLA        PIC X(93).
+000400
+000410  FD SALIDA
+000420       BLOCK CONTAINS 0 RECORDS
+000430       RECORDING MODE IS F.
+000440
+000450  01 REG-SA         PIC X(93).
+000460
+000470  FD EXCEPCION
+000480       BLOCK CONTAINS 0 RECORDS
+000490       RECORDING MODE IS F.
+000500
+000510  01 REG-EX         PIC X(101).
+000520
+000530  FD CHECKPOINT
+000540       BLOCK CONTAINS 0 RECORDS
+000550       RECORDING MODE IS F.
+000560
+000570  01 REG-CK         PIC X(20).
+000580
+000590  FD DUPLICADOS
+000600       BLOCK CONTAINS 0 RECORDS
+000610       RECORDING MODE IS F.
+000620
+000630  01 REG-DU         PIC X(113).
+000640
+000650  FD HISTORIA
+000660       BLOCK CONTAINS 0 RECORDS
+000670       RECORDING MODE IS F.
+000680
+000690  01 REG-HI         PIC X(30).
+000700**************************************
+000710  WORKING-STORAGE SECTION.
+000720**************************************
+000730  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000740  77  FILLER        PIC X(26) VALUE '* CODIGOS RETORNO FILES  *'.
+000750**************************************
+000760*        CONTROL DE FINAL           *
+000770**************************************
+000780  77  WS-CON-CODE   PIC XX    VALUE ZEROS.
+000790  77  WS-CLA-CODE   PIC XX    VALUE ZEROS.
+000800  77  WS-SA-CODE    PIC XX    VALUE ZEROS.
+000810  77  WS-EX-CODE    PIC XX    VALUE ZEROS.
+000820  77  WS-CK-CODE    PIC XX    VALUE ZEROS.
+000830  77  WS-DU-CODE    PIC XX    VALUE ZEROS.
+000840  77  WS-HI-CODE    PIC XX    VALUE ZEROS.
+000850  01 WS-STATUS-FIN     PIC X.
+000860     88 WS-FIN-LECTURA         VALUE 'Y'.
+000870     88 WS-NO-FIN-LECTURA      VALUE 'N'.
+000880  01 WS-CON-DUP-SW     PIC X    VALUE 'N'.
+000890     88 WS-CON-DUPLICADO       VALUE 'S'.
+000900     88 WS-CON-NO-DUPLICADO    VALUE 'N'.
+000910  01 WS-CLA-DUP-SW     PIC X    VALUE 'N'.
+000920     88 WS-CLA-DUPLICADO       VALUE 'S'.
+000930     88 WS-CLA-NO-DUPLICADO    VALUE 'N'.
+000940  01 WS-REPOS-SW        PIC X    VALUE 'N'.
+000950     88 WS-REPOSICIONANDO      VALUE 'S'.
+000960     88 WS-NO-REPOSICIONANDO   VALUE 'N'.
+000970**************************************
+000980*      CHECKPOINT / RESTART          *
+000990**************************************
+001000  01  WS-CK-REG.
+001010      03 WS-CK-CANT-CON        PIC 9(10)       VALUE ZEROS.
+001020      03 WS-CK-CANT-CLA        PIC 9(10)       VALUE ZEROS.
+001030
+001040  77  CT-CK-INTERVALO           PIC 9(05)       VALUE 01000.
+001050  77  WS-SKIP-CON               PIC 9(10) COMP  VALUE ZEROS.
+001060  77  WS-SKIP-CLA               PIC 9(10) COMP  VALUE ZEROS.
+001070  77  WS-CANT-REG-CON           PIC 9(10) COMP  VALUE ZEROS.
+001080  77  WS-CANT-REG-CLA           PIC 9(10) COMP  VALUE ZEROS.
+001090  77  WS-CK-TOTAL               PIC 9(10) COMP  VALUE ZEROS.
+001100  77  WS-CK-COCIENTE            PIC 9(10) COMP  VALUE ZEROS.
+001110  77  WS-CK-REMAINDER           PIC 9(05) COMP  VALUE ZEROS.
+001120**************************************
+001130*      CONTROL DE CORRIDA (HISTORIA) *
+001140**************************************
+001150  01  WS-AREA.
+001160      05  WS-AREA-AA           PIC 9(04)       VALUE ZEROS.
+001170      05  WS-AREA-MM           PIC 9(02)       VALUE ZEROS.
+001180      05  WS-AREA-DD           PIC 9(02)       VALUE ZEROS.
+001190
+001200  01  WS-HI-REG.
+001210      03 WS-HI-FECHA           PIC 9(08)       VALUE ZEROS.
+001220      03 WS-HI-CANT-REG        PIC 9(10)       VALUE ZEROS.
+001230      03 WS-HI-CANT-GRAB       PIC 9(10)       VALUE ZEROS.
+001240
+001250  01  WS-HI-REG-ANT.
+001260      03 WS-HI-FECHA-ANT       PIC 9(08)       VALUE ZEROS.
+001270      03 WS-HI-CANT-REG-ANT    PIC 9(10)       VALUE ZEROS.
+001280      03 WS-HI-CANT-GRAB-ANT   PIC 9(10)       VALUE ZEROS.
+001290
+001300  77  CT-HIST-PORCENTAJE        PIC 9(03)       VALUE 020.
+001310  77  WS-HI-HUBO-CORRIDA        PIC X           VALUE 'N'.
+001320      88 WS-HI-HAY-CORRIDA-ANT          VALUE 'S'.
+001330  77  WS-HI-DIFERENCIA          PIC S9(10) COMP VALUE ZEROS.
+001340  77  WS-HI-PORC-VAR            PIC 9(05) COMP  VALUE ZEROS.
+001350**************************************
+001360*         LAYOUT CONSULTA            *
+001370**************************************
+001380  01  WS-CON-REG.
+001390      03 WS-CON-CLAVE.
+001400        05 WS-DOC-TIPO          PIC XX          VALUE SPACES.
+001410        05 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
+001420        05 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
+001430      03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
+001440      03 WS-SEXO              PIC X           VALUE SPACES.
+001450      03 FILLER                 PIC X(39)       VALUE SPACES.
+001460  77  WS-CON-CLAVE-ANT        PIC X(43)       VALUE HIGH-VALUES.
+001470************************************
+001480*       LAYOUT CLASE               *
+001490************************************
+001500  01  WS-CLA-REG.
+001510      03 WS-CLA-CLAVE.
+001520        05 WS-DOC-TIPO          PIC XX          VALUE SPACES.
+001530        05 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
+001540        05 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
+001550      03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
+001560      03 WS-SEXO              PIC X           VALUE SPACES.
+001570      03 FILLER                 PIC X(39)       VALUE SPACES.
+001580  77  WS-CLA-CLAVE-ANT        PIC X(43)       VALUE HIGH-VALUES.
+001590************************************
+001600*          LAYOUT SALIDA           *
+001610************************************
+001620  01  WS-SA-REG.
+001630      03 WS-DOC-TIPO          PIC XX          VALUE SPACES.
+001640      03 WS-NRO-DOC           PIC X(11)       VALUE ZEROS.
+001650      03 WS-NOMBRE-APELLIDO PIC X(30)       VALUE SPACES.
+001660      03 WS-ESTADO-CIVIL      PIC X(10)       VALUE SPACES.
+001670      03 WS-SEXO              PIC X           VALUE SPACES.
+001680      03 FILLER                 PIC X(39)       VALUE SPACES.
+001690************************************
+001700*        LAYOUT EXCEPCION          *
+001710************************************
+001720  01  WS-EX-REG.
+001730      03 WS-EX-DOC-TIPO       PIC XX          VALUE SPACES.
+001740      03 WS-EX-NRO-DOC        PIC X(11)       VALUE ZEROS.
+001750      03 WS-EX-NOMBRE-APELLIDO PIC X(30)      VALUE SPACES.
+001760      03 WS-EX-ESTADO-CIVIL   PIC X(10)       VALUE SPACES.
+001770      03 WS-EX-SEXO           PIC X           VALUE SPACES.
+001780      03 WS-EX-MOTIVO         PIC X(20)       VALUE SPACES.
+001790      03 FILLER                 PIC X(27)       VALUE SPACES.
+001800************************************
+001810*        LAYOUT DUPLICADOS         *
+001820************************************
+001830  01  WS-DU-REG.
+001840      03 WS-DU-DATOS.
+001850        05 WS-DU-DOC-TIPO       PIC XX          VALUE SPACES.
+001860        05 WS-DU-NRO-DOC        PIC X(11)       VALUE ZEROS.
+001870        05 WS-DU-NOMBRE-APELLIDO PIC X(30)      VALUE SPACES.
+001880        05 WS-DU-ESTADO-CIVIL   PIC X(10)       VALUE SPACES.
+001890        05 WS-DU-SEXO           PIC X           VALUE SPACES.
+001900        05 FILLER                 PIC X(39)       VALUE SPACES.
+001910      03 WS-DU-MOTIVO         PIC X(20)       VALUE SPACES.
+001920  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+001930************************************
+001940*          CONTADORES              *
+001950************************************
+001960  77  WS-CANT-REG               PIC 9(10)       VALUE ZEROS.
+001970  77  WS-CANT-GRAB              PIC 9(10)       VALUE ZEROS.
+001980  77  WS-CANT-EXCEP             PIC 9(10)       VALUE ZEROS.
+001990  77  WS-CANT-DUPLIC            PIC 9(10)       VALUE ZEROS.
+002000***************************************************************.
+002010  PROCEDURE DIVISION.
+002020**************************************
+002030*  CUERPO PRINCIPAL DEL PROGRAMA     *
+002040*                                    *
+002050**************************************
+002060  MAIN-PROGRAM.
+002070
+002080      PERFORM 1000-INICIO  THRU   F-1000-INICIO.
+002090
+002100      PERFORM 2000-PROCESO  THRU  F-2000-PROCESO
+002110              UNTIL WS-FIN-LECTURA.
+002120
+002130      PERFORM 9999-FINAL    THRU  F-9999-FINAL.
+002140
+002150  F-MAIN-PROGRAM. GOBACK.
+002160
+002170**************************************
+002180*                                    *
+002190*  CUERPO INICIO APERTURA ARCHIVOS   *
+002200*                                    *
+002210**************************************
+002220  1000-INICIO.
+002230      SET WS-NO-FIN-LECTURA TO TRUE.
+002240      OPEN INPUT  FILE1.
+002250      IF WS-CON-CODE IS NOT EQUAL '00'
+002260         DISPLAY '* ERROR EN OPEN CONSULTA = ' WS-CON-CODE
+002270         MOVE 9999 TO RETURN-CODE
+002280         SET  WS-FIN-LECTURA TO TRUE
+002290      END-IF.
+002300
+002310      OPEN INPUT  FILE2.
+002320      IF WS-CLA-CODE IS NOT EQUAL '00'
+002330         DISPLAY '* ERROR EN OPEN CLASE  = ' WS-CLA-CODE
+002340         MOVE 9999 TO RETURN-CODE
+002350         SET  WS-FIN-LECTURA TO TRUE
+002360      END-IF.
+002370
+002380      OPEN OUTPUT SALIDA.
+002390      IF WS-SA-CODE IS NOT EQUAL '00'
+002400         DISPLAY '* ERROR EN OPEN SALIDA  = ' WS-SA-CODE
+002410         MOVE 9999 TO RETURN-CODE
+002420         SET  WS-FIN-LECTURA TO TRUE
+002430      END-IF.
+002440
+002450      OPEN OUTPUT EXCEPCION.
+002460      IF WS-EX-CODE IS NOT EQUAL '00'
+002470         DISPLAY '* ERROR EN OPEN EXCEPCION = ' WS-EX-CODE
+002480         MOVE 9999 TO RETURN-CODE
+002490         SET  WS-FIN-LECTURA TO TRUE
+002500      END-IF.
+002510
+002520      OPEN OUTPUT DUPLICADOS.
+002530      IF WS-DU-CODE IS NOT EQUAL '00'
+002540         DISPLAY '* ERROR EN OPEN DUPLICADOS = ' WS-DU-CODE
+002550         MOVE 9999 TO RETURN-CODE
+002560         SET  WS-FIN-LECTURA TO TRUE
+002570      END-IF.
+002580
+002590       PERFORM 1200-LEER-CHECKPOINT THRU F-1200-LEER-CHECKPOINT.
+002600
+002610       PERFORM 1500-LEER-HISTORIA THRU F-1500-LEER-HISTORIA.
+002620
+002630       PERFORM 1300-REPOSICIONAR-CON THRU F-1300-REPOSICIONAR-CON.
+002640
+002650       PERFORM 1400-REPOSICIONAR-CLA THRU F-1400-REPOSICIONAR-CLA.
+002660
+002670       PERFORM 3000-LEER-CON   THRU F-3000-LEER-CON.
+002680       PERFORM 4000-LEER-CLA   THRU F-4000-LEER-CLA.
+002690
+002700
+002710  F-1000-INICIO.   EXIT.
+002720**************************************
+002730*      LEER CHECKPOINT ANTERIOR      *
+002740**************************************
+002750  1200-LEER-CHECKPOINT.
+002760      OPEN INPUT CHECKPOINT.
+002770      IF WS-CK-CODE EQUAL '00'
+002780         READ CHECKPOINT INTO WS-CK-REG
+002790         IF WS-CK-CODE EQUAL '00'
+002800            MOVE WS-CK-CANT-CON TO WS-SKIP-CON
+002810            MOVE WS-CK-CANT-CLA TO WS-SKIP-CLA
+002820            DISPLAY '* REINICIO DESDE CHECKPOINT CON=' WS-SKIP-CON
+002830               ' CLA=' WS-SKIP-CLA
+002840         END-IF
+002850         CLOSE CHECKPOINT
+002860      END-IF.
+002870  F-1200-LEER-CHECKPOINT. EXIT.
+002880**************************************
+002890*   LEER ULTIMA CORRIDA DE HISTORIA  *
+002900**************************************
+002910  1500-LEER-HISTORIA.
+002920      OPEN INPUT HISTORIA
+002930      IF WS-HI-CODE EQUAL '00'
+002940         PERFORM 1600-LEER-UNA-HIST THRU F-1600-LEER-UNA-HIST
+002950            UNTIL WS-HI-CODE NOT EQUAL '00'
+002960         CLOSE HISTORIA
+002970      END-IF.
+002980  F-1500-LEER-HISTORIA. EXIT.
+002990**************************************
+003000*   LECTURA FISICA DE UN REG HISTORIA*
+003010**************************************
+003020  1600-LEER-UNA-HIST.
+003030      READ HISTORIA INTO WS-HI-REG-ANT.
+003040      IF WS-HI-CODE EQUAL '00'
+003050         SET WS-HI-HAY-CORRIDA-ANT TO TRUE
+003060      END-IF.
+003070  F-1600-LEER-UNA-HIST. EXIT.
+003080**************************************
+003090*    REPOSICIONAR ARCHIVO CONSULTA   *
+003100**************************************
+003110  1300-REPOSICIONAR-CON.
+003120      SET WS-REPOSICIONANDO TO TRUE.
+003130      PERFORM 3000-LEER-CON THRU F-3000-LEER-CON
+003140         UNTIL WS-CANT-REG-CON NOT LESS WS-SKIP-CON
+003150            OR WS-CON-CLAVE = HIGH-VALUE.
+003160      SET WS-NO-REPOSICIONANDO TO TRUE.
+003170  F-1300-REPOSICIONAR-CON. EXIT.
+003180**************************************
+003190*      REPOSICIONAR ARCHIVO CLASE    *
+003200**************************************
+003210  1400-REPOSICIONAR-CLA.
+003220      SET WS-REPOSICIONANDO TO TRUE.
+003230      PERFORM 4000-LEER-CLA THRU F-4000-LEER-CLA
+003240         UNTIL WS-CANT-REG-CLA NOT LESS WS-SKIP-CLA
+003250            OR WS-CLA-CLAVE = HIGH-VALUE.
+003260      SET WS-NO-REPOSICIONANDO TO TRUE.
+003270  F-1400-REPOSICIONAR-CLA. EXIT.
+003280
+003290**************************************
+003300*  CUERPO PRINCIPAL DE PROCESOS      *
+003310**************************************
+003320  2000-PROCESO.
+003330       PERFORM 2500-ORGANIZAR THRU F-2500-ORGANIZAR
+003340       IF WS-CON-CLAVE = HIGH-VALUE AND WS-CLA-CLAVE = HIGH-VALUE
+003350          SET WS-FIN-LECTURA TO TRUE
+003360       END-IF.
+003370  F-2000-PROCESO.
+003380**************************************
+003390*    ORGANIZAR ARCHIVOS              *
+003400**************************************
+003410  2500-ORGANIZAR.
+003420       IF WS-CON-CLAVE = WS-CLA-CLAVE
+003430          MOVE WS-CON-REG TO WS-SA-REG
+003440          PERFORM 5000-SALIDA   THRU F-5000-SALIDA
+003450          PERFORM 3000-LEER-CON THRU F-3000-LEER-CON
+003460          PERFORM 4000-LEER-CLA THRU F-4000-LEER-CLA
+003470       ELSE
+003480         IF WS-CON-CLAVE > WS-CLA-CLAVE
+003490          MOVE WS-CLA-REG TO WS-EX-REG
+003500          MOVE 'CLASE SIN CONSULTA ' TO WS-EX-MOTIVO
+003510          PERFORM 5500-EXCEPCION THRU F-5500-EXCEPCION
+003520          PERFORM 4000-LEER-CLA THRU F-4000-LEER-CLA
+003530         ELSE
+003540          MOVE WS-CON-REG TO WS-EX-REG
+003550          MOVE 'CONSULTA SIN CLASE ' TO WS-EX-MOTIVO
+003560           PERFORM 5500-EXCEPCION THRU F-5500-EXCEPCION
+003570
+003580           PERFORM 3000-LEER-CON THRU F-3000-LEER-CON
+003590       END-IF.
+003600  F-2500-ORGANIZAR.
+003610**************************************
+003620* LECTURA CONSULTA (SALTEA DUPLIC.)  *
+003630**************************************
+003640  3000-LEER-CON.
+003650      SET WS-CON-DUPLICADO TO TRUE
+003660      PERFORM 3100-LEER-UNA-CON THRU F-3100-LEER-UNA-CON
+003670         UNTIL WS-CON-NO-DUPLICADO
+003680            OR WS-CON-CLAVE = HIGH-VALUE.
+003690  F-3000-LEER-CON. EXIT.
+003700**************************************
+003710* LECTURA FISICA CONSULTA            *
+003720**************************************
+003730  3100-LEER-UNA-CON.
+003740
+003750      READ FILE1     INTO WS-CON-REG.
+003760
+003770      SET WS-CON-NO-DUPLICADO TO TRUE.
+003780
+003790      EVALUATE WS-CON-CODE
+003800      WHEN '00'
+003810          ADD 1 TO WS-CANT-REG
+003820          ADD 1 TO WS-CANT-REG-CON
+003830          IF WS-CON-CLAVE EQUAL WS-CON-CLAVE-ANT
+003840             SET WS-CON-DUPLICADO TO TRUE
+003850             IF WS-NO-REPOSICIONANDO
+003860                MOVE WS-CON-REG TO WS-DU-DATOS
+003870                MOVE 'CONSULTA DUPLICADA ' TO WS-DU-MOTIVO
+003880                PERFORM 5600-DUPLICADO THRU F-5600-DUPLICADO
+003890             END-IF
+003900          END-IF
+003910          MOVE WS-CON-CLAVE TO WS-CON-CLAVE-ANT
+003920      WHEN '10'
+003930          MOVE HIGH-VALUE TO WS-CON-CLAVE
+003940      WHEN OTHER
+003950          DISPLAY '* ERROR EN LECTURA CONSULTA= ' WS-CON-CODE
+003960          MOVE 9999 TO RETURN-CODE
+003970          SET WS-FIN-LECTURA TO TRUE
+003980
+003990      END-EVALUATE.
+004000  F-3100-LEER-UNA-CON. EXIT.
+004010
+004020**************************************
+004030* LECTURA CLASE (SALTEA DUPLIC.)     *
+004040**************************************
+004050  4000-LEER-CLA.
+004060      SET WS-CLA-DUPLICADO TO TRUE
+004070      PERFORM 4100-LEER-UNA-CLA THRU F-4100-LEER-UNA-CLA
+004080         UNTIL WS-CLA-NO-DUPLICADO
+004090            OR WS-CLA-CLAVE = HIGH-VALUE.
+004100  F-4000-LEER-CLA. EXIT.
+004110**************************************
+004120* LECTURA FISICA CLASE               *
+004130**************************************
+004140  4100-LEER-UNA-CLA.
+004150
+004160      READ FILE2     INTO WS-CLA-REG.
+004170
+004180      SET WS-CLA-NO-DUPLICADO TO TRUE.
+004190
+004200      EVALUATE WS-CLA-CODE
+004210      WHEN '00'
+004220          ADD 1 TO WS-CANT-REG
+004230          ADD 1 TO WS-CANT-REG-CLA
+004240          IF WS-CLA-CLAVE EQUAL WS-CLA-CLAVE-ANT
+004250             SET WS-CLA-DUPLICADO TO TRUE
+004260             IF WS-NO-REPOSICIONANDO
+004270                MOVE WS-CLA-REG TO WS-DU-DATOS
+004280                MOVE 'CLASE DUPLICADA    ' TO WS-DU-MOTIVO
+004290                PERFORM 5600-DUPLICADO THRU F-5600-DUPLICADO
+004300             END-IF
+004310          END-IF
+004320          MOVE WS-CLA-CLAVE TO WS-CLA-CLAVE-ANT
+004330      WHEN '10'
+004340          MOVE HIGH-VALUE TO WS-CLA-CLAVE
+004350      WHEN OTHER
+004360         DISPLAY '* ERROR EN LECTURA CLASE= ' WS-CLA-CODE
+004370         MOVE 9999 TO RETURN-CODE
+004380           SET WS-FIN-LECTURA TO TRUE
+004390
+004400      END-EVALUATE.
+004410  F-4100-LEER-UNA-CLA. EXIT.
+004420**************************************
+004430*         GRABAR DUPLICADO           *
+004440**************************************
+004450  5600-DUPLICADO.
+004460      WRITE REG-DU FROM WS-DU-REG.
+004470      ADD 1 TO WS-CANT-DUPLIC.
+004480      IF WS-DU-CODE IS NOT EQUAL '00'
+004490         DISPLAY '* ERROR EN DUPLICADOS = ' WS-DU-CODE
+004500         MOVE 9999 TO RETURN-CODE
+004510         SET  WS-FIN-LECTURA TO TRUE
+004520      END-IF.
+004530      DISPLAY REG-DU.
+004540  F-5600-DUPLICADO. EXIT.
+004550**************************************
+004560*         GRABAR SALIDA              *
+004570**************************************
+004580  5000-SALIDA.
+004590      WRITE REG-SA FROM WS-SA-REG.
+004600      ADD 1 TO WS-CANT-GRAB.
+004610      IF WS-SA-CODE IS NOT EQUAL '00'
+004620         DISPLAY '* ERROR EN SALIDA = ' WS-SA-CODE
+004630         MOVE 9999 TO RETURN-CODE
+004640         SET  WS-FIN-LECTURA TO TRUE
+004650      END-IF.
+004660      DISPLAY WS-SA-REG.
+004670      PERFORM 5200-VER-CKPT THRU F-5200-VER-CKPT.
+004680  F-5000-SALIDA.
+004690**************************************
+004700*         GRABAR EXCEPCION           *
+004710**************************************
+004720  5500-EXCEPCION.
+004730      WRITE REG-EX FROM WS-EX-REG.
+004740      ADD 1 TO WS-CANT-EXCEP.
+004750      IF WS-EX-CODE IS NOT EQUAL '00'
+004760         DISPLAY '* ERROR EN EXCEPCION = ' WS-EX-CODE
+004770         MOVE 9999 TO RETURN-CODE
+004780         SET  WS-FIN-LECTURA TO TRUE
+004790      END-IF.
+004800      DISPLAY WS-EX-REG.
+004810      PERFORM 5200-VER-CKPT THRU F-5200-VER-CKPT.
+004820  F-5500-EXCEPCION. EXIT.
+004830**************************************
+004840*     VERIFICAR SI TOCA CHECKPOINT   *
+004850**************************************
+004860  5200-VER-CKPT.
+004870      COMPUTE WS-CK-TOTAL = WS-CANT-REG-CON + WS-CANT-REG-CLA
+004880
+004890      DIVIDE WS-CK-TOTAL BY CT-CK-INTERVALO
+004900         GIVING WS-CK-COCIENTE
+004910         REMAINDER WS-CK-REMAINDER
+004920
+004930      IF WS-CK-REMAINDER EQUAL ZERO
+004940         PERFORM 7000-GRABAR-CKPT THRU F-7000-GRABAR-CKPT
+004950      END-IF.
+004960  F-5200-VER-CKPT. EXIT.
+004970**************************************
+004980*         GRABAR CHECKPOINT          *
+004990**************************************
+005000  7000-GRABAR-CKPT.
+005010      MOVE WS-CANT-REG-CON TO WS-CK-CANT-CON
+005020      MOVE WS-CANT-REG-CLA TO WS-CK-CANT-CLA
+005030
+005040      OPEN OUTPUT CHECKPOINT.
+005050      WRITE REG-CK FROM WS-CK-REG.
+005060      IF WS-CK-CODE IS NOT EQUAL '00'
+005070         DISPLAY '* ERROR EN GRABAR CHECKPOINT = ' WS-CK-CODE
+005080      END-IF.
+005090      CLOSE CHECKPOINT.
+005100  F-7000-GRABAR-CKPT. EXIT.
+005110**************************************
+005120*  CUERPO FINAL CIERRE DE FILES      *
+005130**************************************
+005140  9999-FINAL.
+005150
+005160      CLOSE FILE1.
+005170         IF WS-CON-CODE IS NOT EQUAL '00'
+005180           DISPLAY '* ERROR EN CLOSE CONSULTA = ' WS-CON-CODE
+005190           MOVE 9999 TO RETURN-CODE
+005200           SET WS-FIN-LECTURA TO TRUE
+005210         END-IF.
+005220
+005230      CLOSE  FILE2.
+005240         IF WS-CLA-CODE IS NOT EQUAL '00'
+005250           DISPLAY '* ERROR EN CLOSE CLASE= ' WS-CLA-CODE
+005260           MOVE 9999 TO RETURN-CODE
+005270           SET WS-FIN-LECTURA TO TRUE
+005280         END-IF.
+005290
+005300      CLOSE SALIDA.
+005310         IF WS-SA-CODE IS NOT EQUAL '00'
+005320           DISPLAY '* ERROR EN CLOSE SALIDA  = ' WS-SA-CODE
+005330           MOVE 9999 TO RETURN-CODE
+005340           SET WS-FIN-LECTURA TO TRUE
+005350         END-IF.
+005360
+005370      CLOSE EXCEPCION.
+005380         IF WS-EX-CODE IS NOT EQUAL '00'
+005390           DISPLAY '* ERROR EN CLOSE EXCEPCION = ' WS-EX-CODE
+005400           MOVE 9999 TO RETURN-CODE
+005410         END-IF.
+005420
+005430      CLOSE DUPLICADOS.
+005440         IF WS-DU-CODE IS NOT EQUAL '00'
+005450           DISPLAY '* ERROR EN CLOSE DUPLICADOS = ' WS-DU-CODE
+005460           MOVE 9999 TO RETURN-CODE
+005470         END-IF.
+005480      IF RETURN-CODE NOT EQUAL 9999
+005490         PERFORM 7500-BORRAR-CKPT THRU F-7500-BORRAR-CKPT
+005500      END-IF.
+005510
+005520      PERFORM 9600-VALIDAR-HISTORIA THRU F-9600-VALIDAR-HISTORIA.
+005530
+005540      IF RETURN-CODE NOT EQUAL 9999
+005550         PERFORM 9700-GRABAR-HISTORIA  THRU F-9700-GRABAR-HISTORIA
+005560      END-IF.
+005570
+005580      DISPLAY 'CANTIDAD DE REGISTROS LEIDOS ES DE ' WS-CANT-REG.
+005590      DISPLAY 'CANTIDAD DE REGISTROS GRABADOS ES ' WS-CANT-GRAB.
+005600      DISPLAY 'CANTIDAD EN EXCEPCION ES ' WS-CANT-EXCEP.
+005610      DISPLAY 'CANTIDAD EN DUPLICADOS ES ' WS-CANT-DUPLIC.
+005620  F-9999-FINAL.
+005630      EXIT.
+005640**************************************
+005650*   BORRAR CHECKPOINT AL FINALIZAR   *
+005660**************************************
+005670  7500-BORRAR-CKPT.
+005680      OPEN OUTPUT CHECKPOINT.
+005690      CLOSE CHECKPOINT.
+005700  F-7500-BORRAR-CKPT. EXIT.
+005710**************************************
+005720*  COMPARAR CORRIDA ACTUAL VS ANT.   *
+005730**************************************
+005740  9600-VALIDAR-HISTORIA.
+005750      IF WS-HI-HAY-CORRIDA-ANT
+005760         IF WS-HI-CANT-GRAB-ANT > ZERO
+005770            COMPUTE WS-HI-DIFERENCIA =
+005780                    WS-CANT-GRAB - WS-HI-CANT-GRAB-ANT
+005790            IF WS-HI-DIFERENCIA < ZERO
+005800               COMPUTE WS-HI-DIFERENCIA = WS-HI-DIFERENCIA * -1
+005810            END-IF
+005820            COMPUTE WS-HI-PORC-VAR =
+005830               (WS-HI-DIFERENCIA * 100) / WS-HI-CANT-GRAB-ANT
+005840            IF WS-HI-PORC-VAR > CT-HIST-PORCENTAJE
+005850               DISPLAY '* ALERTA VARIACION DE CORRIDA = '
+005860                  WS-HI-PORC-VAR '%'
+005870               DISPLAY '* CORRIDA ANTERIOR GRABADOS = '
+005880                  WS-HI-CANT-GRAB-ANT
+005890               DISPLAY '* CORRIDA ACTUAL   GRABADOS = '
+005900                  WS-CANT-GRAB
+005910               MOVE 0004 TO RETURN-CODE
+005920            END-IF
+005930         END-IF
+005940      END-IF.
+005950  F-9600-VALIDAR-HISTORIA. EXIT.
+005960**************************************
+005970*  AGREGAR CORRIDA ACTUAL A HISTORIA *
+005980**************************************
+005990  9700-GRABAR-HISTORIA.
+006000      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+006010      MOVE WS-AREA         TO WS-HI-FECHA.
+006020      MOVE WS-CANT-REG     TO WS-HI-CANT-REG.
+006030      MOVE WS-CANT-GRAB    TO WS-HI-CANT-GRAB.
+006040
+006050      OPEN EXTEND HISTORIA.
+006060      IF WS-HI-CODE EQUAL '35'
+006070         OPEN OUTPUT HISTORIA
+006080      END-IF.
+006090
+006100      IF WS-HI-CODE EQUAL '00'
+006110         WRITE REG-HI FROM WS-HI-REG
+006120         IF WS-HI-CODE IS NOT EQUAL '00'
+006130            DISPLAY '* ERROR EN GRABAR HISTORIA = ' WS-HI-CODE
+006140         END-IF
+006150         CLOSE HISTORIA
+006160      ELSE
+006170         DISPLAY '* ERROR EN OPEN HISTORIA = ' WS-HI-CODE
+006180      END-IF.
+006190  F-9700-GRABAR-HISTORIA. EXIT.
+006200
