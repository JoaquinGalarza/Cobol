@@ -0,0 +1,334 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMBAJ33.
+000030**********************************************************
+000040*                                                        *
+000050**********************************************************
+000060*     MANTENIMIENTO DE PROGRAMA                         *
+000070**********************************************************
+000080* FECHA   *    DETALLE        * COD *
+000090**************************************
+000100*         *                   *     *
+000110* 09/08/26* TRANSACCION CICS DE BAJA DE CLIENTES         *
+000120*         * (MAP0233/BAJA0233, TIPFBIO.TBCLIENT)     * JCR *
+000122* 09/08/26* CLAVE (TIPO/NRO DOC) AHORA VIAJA POR LA      *
+000124*         * COMMAREA DESDE 3000-I-BUSCAR, EN VEZ DE   * JCR *
+000126*         * RELEERSE DE LA PANTALLA DE CONFIRMACION   *     *
+000127* 09/08/26* 3000-I-BUSCAR YA NO MARCA CA-ESTADO/CA-TIPO-DOC*
+000128*         * /CA-NRO-DOC SI EL CLIENTE NO SE ENCONTRO - Y * JCR *
+000129*         * PF2 EN LA PANTALLA INICIAL YA NO ENTRA A        *
+000130*         * CONFIRMAR SIN HABER PASADO POR BUSCAR            *
+000131**************************************
+000140  ENVIRONMENT DIVISION.
+000150  CONFIGURATION SECTION.
+000160  SPECIAL-NAMES.
+000170      DECIMAL-POINT IS COMMA.
+000180
+000190  DATA DIVISION.
+000200  WORKING-STORAGE SECTION.
+000210  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000220
+000230      COPY MAPSETA.
+000240      COPY AUDITREG.
+000250
+000260*************************************
+000270*         FECHA DE PROCESO         *
+000280*************************************
+000290  01  WS-AREA.
+000300      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000310      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000320      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000330
+000340  01  WS-FECHA-HOY.
+000350      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000360      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000370      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000380      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000390      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000400
+000410  01  WS-HOY-8.
+000420      05  WS-HOY8-AA       PIC 9(04)         VALUE ZEROS.
+000430      05  WS-HOY8-MM       PIC 9(02)         VALUE ZEROS.
+000440      05  WS-HOY8-DD       PIC 9(02)         VALUE ZEROS.
+000450*************************************
+000460*      LLAMADA A RUTFECHA          *
+000470*************************************
+000480  01  LK-AREA.
+000490      05 LK-FUNCION      PIC X(01).
+000500         88 LK-FUNCION-VALIDA  VALUE 'V'.
+000510         88 LK-FUNCION-CIERRE  VALUE 'C'.
+000520         88 LK-FUNCION-EDAD    VALUE 'E'.
+000530      05 LK-ENTRADA      PIC X(08).
+000540      05 LK-ENTRADA-DESDE PIC X(08).
+000550      05 LK-SALIDA       PIC X(01).
+000560         88 LK-FECHA-OK  VALUE 'Y'.
+000570         88 LK-FECHA-ER  VALUE 'N'.
+000580      05 LK-CODE-ERROR   PIC 9(04).
+000590      05 LK-EDAD         PIC 9(03).
+000600      05 FILLER          PIC X(09).
+000610*************************************
+000620*   COMMAREA HACIA EL MENU (MSG)   *
+000630*************************************
+000640  01  WS-CA-MENU-AREA.
+000650      05 CA-MSG            PIC X(72)       VALUE SPACES.
+000660
+000670  01  WS-CA-BAJA-AREA.
+000672      05 CA-ESTADO         PIC X(01)       VALUE SPACES.
+000680         88 WS-CA-1RA-VEZ                  VALUE SPACES.
+000690         88 WS-CA-BUSCADO                  VALUE 'B'.
+000692      05 CA-TIPO-DOC       PIC X(02)       VALUE SPACES.
+000694      05 CA-NRO-DOC        PIC 9(11)       VALUE ZEROS.
+000700*************************************
+000710*             SQL                  *
+000720*************************************
+000730       EXEC SQL
+000740         INCLUDE SQLCA
+000750       END-EXEC.
+000760
+000770       EXEC SQL
+000780         INCLUDE TBCLIENT
+000790       END-EXEC.
+000800*************************************
+000810*        AREA DE FECHA DE ALTA     *
+000820*************************************
+000830  01  WS-ALTA-8.
+000840      05  WS-ALTA8-AA      PIC 9(04)        VALUE ZEROS.
+000850      05  WS-ALTA8-MM      PIC 9(02)        VALUE ZEROS.
+000860      05  WS-ALTA8-DD      PIC 9(02)        VALUE ZEROS.
+000870
+000880  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000890*************************************.
+000900  LINKAGE SECTION.
+000910  01  DFHCOMMAREA           PIC X(14).
+000920**************************************
+000930  PROCEDURE DIVISION.
+000940**************************************
+000950*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000960**************************************
+000970  MAIN-PROGRAM.
+000980
+000990      IF EIBCALEN EQUAL ZERO
+001000         PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+001010      ELSE
+001020         MOVE DFHCOMMAREA(1:1) TO CA-ESTADO
+001030         EVALUATE TRUE
+001040            WHEN EIBAID EQUAL DFHPF1
+001050               PERFORM 3000-I-BUSCAR   THRU 3000-F-BUSCAR
+001060            WHEN EIBAID EQUAL DFHPF2
+001065               IF WS-CA-BUSCADO
+001066                  MOVE DFHCOMMAREA TO WS-CA-BAJA-AREA
+001067                  PERFORM 4000-I-CONFIRMAR THRU 4000-F-CONFIRMAR
+001068               ELSE
+001069                  PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+001070               END-IF
+001080            WHEN EIBAID EQUAL DFHPF12
+001090               PERFORM 3900-I-A-SALIR  THRU 3900-F-A-SALIR
+001100            WHEN OTHER
+001110               PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+001120         END-EVALUATE
+001130      END-IF.
+001140
+001150  F-MAIN-PROGRAM. EXIT.
+001160**************************************
+001170*      PRIMER ENVIO DE PANTALLA      *
+001180**************************************
+001190  2000-I-INICIAL.
+001200      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+001210
+001220      MOVE WS-FECHA-HOY  TO BFECHAO.
+001230      MOVE SPACES        TO BMSGO.
+001240      MOVE SPACES        TO BNOMBREO.
+001250      MOVE SPACES        TO BAPELLIO.
+001260
+001270      EXEC CICS SEND MAP('BAJA0233') MAPSET('MAPSETA')
+001280                FROM(BAJA0233O) ERASE
+001290      END-EXEC.
+001300
+001310      EXEC CICS RETURN TRANSID('BAJ1')
+001320                COMMAREA(WS-CA-BAJA-AREA) LENGTH(1)
+001330      END-EXEC.
+001340
+001350  2000-F-INICIAL. EXIT.
+001360**************************************
+001370*   BUSCAR EL CLIENTE POR DOCUMENTO  *
+001380**************************************
+001390  3000-I-BUSCAR.
+001400      EXEC CICS RECEIVE MAP('BAJA0233') MAPSET('MAPSETA')
+001410                INTO(BAJA0233I)
+001420      END-EXEC.
+001430
+001440      MOVE BTIPDOCI TO TIPO-DOCUMENTO.
+001450      MOVE BNRODOCI TO NRO-DOCUMENTO.
+001460
+001470      EXEC SQL
+001480         SELECT NOMBRE_CLIENTE, APELLIDO_CLIENTE, FECHA_DE_ALTA
+001490           INTO :NOMBRE-CLIENTE, :APELLIDO-CLIENTE, :FECHA-DE-ALTA
+001500           FROM ITPFBIO.TBCLIENT
+001510          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+001520            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+001530      END-EXEC.
+001540
+001550      IF SQLCODE EQUAL ZEROS
+001560         MOVE NOMBRE-CLIENTE   TO BNOMBREO
+001570         MOVE APELLIDO-CLIENTE TO BAPELLIO
+001580         MOVE SPACES           TO BMSGO
+001590         MOVE 'CLIENTE ENCONTRADO - CONFIRME LA BAJA (S/N)'
+001600              TO BMSGO
+001602         MOVE 'B'            TO CA-ESTADO
+001604         MOVE TIPO-DOCUMENTO TO CA-TIPO-DOC
+001606         MOVE NRO-DOCUMENTO  TO CA-NRO-DOC
+001610      ELSE
+001620         MOVE SPACES TO BNOMBREO
+001630         MOVE SPACES TO BAPELLIO
+001640         MOVE SPACES TO BMSGO
+001650         MOVE 'CLIENTE NO ENCONTRADO' TO BMSGO
+001652         MOVE SPACES TO CA-ESTADO
+001654         MOVE SPACES TO CA-TIPO-DOC
+001656         MOVE ZEROS  TO CA-NRO-DOC
+001660      END-IF.
+001670
+001680      EXEC CICS SEND MAP('BAJA0233') MAPSET('MAPSETA')
+001690                FROM(BAJA0233O)
+001700      END-EXEC.
+001730
+001740      EXEC CICS RETURN TRANSID('BAJ1')
+001750                COMMAREA(WS-CA-BAJA-AREA) LENGTH(14)
+001760      END-EXEC.
+001770
+001780  3000-F-BUSCAR. EXIT.
+001790**************************************
+001800*   VOLVER AL MENU PRINCIPAL (PF12)  *
+001810**************************************
+001820  3900-I-A-SALIR.
+001830      MOVE SPACES TO CA-MSG.
+001840
+001850      EXEC CICS XCTL PROGRAM('PGMMEN33')
+001860                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+001870      END-EXEC.
+001880
+001890  3900-F-A-SALIR. EXIT.
+001900**************************************
+001910*   CONFIRMAR Y GRABAR LA BAJA       *
+001920**************************************
+001930  4000-I-CONFIRMAR.
+001940      EXEC CICS RECEIVE MAP('BAJA0233') MAPSET('MAPSETA')
+001950                INTO(BAJA0233I)
+001960      END-EXEC.
+001970
+001980      MOVE CA-TIPO-DOC TO TIPO-DOCUMENTO.
+001990      MOVE CA-NRO-DOC  TO NRO-DOCUMENTO.
+002000
+002010      IF BCONFIRI EQUAL 'S' OR BCONFIRI EQUAL 's'
+002020         PERFORM 5000-I-VALIDAR-FECHAS THRU 5000-F-VALIDAR-FECHAS
+002030         IF LK-FECHA-OK
+002040            PERFORM 6000-I-GRABAR-BAJA THRU 6000-F-GRABAR-BAJA
+002050         ELSE
+002060            PERFORM 8000-I-RECHAZO     THRU 8000-F-RECHAZO
+002070         END-IF
+002080      ELSE
+002090         MOVE SPACES TO CA-MSG
+002100         MOVE 'BAJA NO CONFIRMADA' TO CA-MSG
+002110         EXEC CICS XCTL PROGRAM('PGMMEN33')
+002120                   COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002130         END-EXEC
+002140      END-IF.
+002150
+002160  4000-F-CONFIRMAR. EXIT.
+002170**************************************
+002180*  VALIDAR BAJA POSTERIOR AL ALTA    *
+002190**************************************
+002200  5000-I-VALIDAR-FECHAS.
+002210      EXEC SQL
+002220         SELECT FECHA_DE_ALTA
+002230           INTO :FECHA-DE-ALTA
+002240           FROM ITPFBIO.TBCLIENT
+002250          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+002260            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+002270      END-EXEC.
+002280
+002290      MOVE FECHA-DE-ALTA(1:4) TO WS-ALTA8-AA.
+002300      MOVE FECHA-DE-ALTA(6:2) TO WS-ALTA8-MM.
+002310      MOVE FECHA-DE-ALTA(9:2) TO WS-ALTA8-DD.
+002320
+002330      MOVE WS-HOY-8    TO LK-ENTRADA.
+002340      MOVE WS-ALTA-8   TO LK-ENTRADA-DESDE.
+002350      SET  LK-FUNCION-CIERRE TO TRUE.
+002360
+002370      CALL 'RUTFECHA' USING LK-AREA.
+002380
+002390  5000-F-VALIDAR-FECHAS. EXIT.
+002400**************************************
+002410*        GRABAR LA BAJA              *
+002420**************************************
+002430  6000-I-GRABAR-BAJA.
+002440      MOVE WS-FECHA-HOY TO FECHA-DE-BAJA.
+002450
+002460      EXEC SQL
+002470         UPDATE ITPFBIO.TBCLIENT
+002480            SET FECHA_DE_BAJA = :FECHA-DE-BAJA
+002490          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+002500            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+002510      END-EXEC.
+002520
+002530      MOVE SPACES TO CA-MSG.
+002540      IF SQLCODE EQUAL ZEROS
+002550         MOVE 'CLIENTE DADO DE BAJA CORRECTAMENTE' TO CA-MSG
+002560         PERFORM 9000-I-AUDITAR THRU 9000-F-AUDITAR
+002570      ELSE
+002580         MOVE 'ERROR AL GRABAR LA BAJA - VER SQLCODE' TO CA-MSG
+002590      END-IF.
+002600
+002610      EXEC CICS XCTL PROGRAM('PGMMEN33')
+002620                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002630      END-EXEC.
+002640
+002650  6000-F-GRABAR-BAJA. EXIT.
+002660**************************************
+002670*  RECHAZAR BAJA - FECHA INVALIDA    *
+002680**************************************
+002690  8000-I-RECHAZO.
+002700      MOVE SPACES TO CA-MSG.
+002710      STRING 'BAJA RECHAZADA - FECHA ANTERIOR AL ALTA - COD '
+002720             LK-CODE-ERROR DELIMITED BY SIZE
+002730             INTO CA-MSG.
+002740
+002750      EXEC CICS XCTL PROGRAM('PGMMEN33')
+002760                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002770      END-EXEC.
+002780
+002790  8000-F-RECHAZO. EXIT.
+002800**************************************
+002810*           TOMAR FECHA              *
+002820**************************************
+002830  7000-I-FECHA.
+002840      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002850
+002860      MOVE WS-AREA-AA TO WS-HOY-AA.
+002870      MOVE WS-AREA-MM TO WS-HOY-MM.
+002880      MOVE WS-AREA-DD TO WS-HOY-DD.
+002890
+002900      MOVE WS-AREA-AA TO WS-HOY8-AA.
+002910      MOVE WS-AREA-MM TO WS-HOY8-MM.
+002920      MOVE WS-AREA-DD TO WS-HOY8-DD.
+002930
+002940  7000-F-FECHA. EXIT.
+002950**************************************
+002960*   REGISTRAR AUDITORIA DE LA BAJA   *
+002970**************************************
+002980  9000-I-AUDITAR.
+002990      MOVE WS-FECHA-HOY    TO AUD-FECHA.
+003000      ACCEPT AUD-HORA      FROM TIME.
+003010      MOVE EIBUSERID       TO AUD-USERID.
+003020      MOVE EIBTRMID        TO AUD-TERMID.
+003030      MOVE EIBTRNID        TO AUD-TRANSACCION.
+003040      MOVE TIPO-DOCUMENTO  TO AUD-TIPO-DOC.
+003050      MOVE NRO-DOCUMENTO   TO AUD-NRO-DOC.
+003060      MOVE 'FECHA_DE_BAJA' TO AUD-CAMPO.
+003070      MOVE SPACES          TO AUD-VALOR-ANTES.
+003080      MOVE FECHA-DE-BAJA   TO AUD-VALOR-DESPUES.
+003090
+003100      EXEC CICS WRITEQ TD QUEUE('AUDT')
+003110                FROM(WS-AUDIT-REC) LENGTH(147)
+003120      END-EXEC.
+003130
+003140  9000-F-AUDITAR. EXIT.
+003150
