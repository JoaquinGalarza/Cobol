@@ -0,0 +1,275 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMCIE33.
+000030*                                                        *
+000040**********************************************************
+000050*                                                        *
+000060*                                                        *
+000070*                                                        *
+000080**********************************************************
+000090*     MANTENIMIENTO DE PROGRAMA                         *
+000100**********************************************************
+000110* FECHA   *    DETALLE        * COD *
+000120*************************************
+000130*         *                   *     *
+000140* 09/08/26* CIERRE PERIODICO DE CUENTAS - SNAPSHOT DE    *
+000150*         * SALDO_ACTUAL Y ACTUALIZACION DE          * JCR *
+000160*         * FECHA_ULTIMO_CIERRE EN TBCUENTAS             *
+000170* 09/08/26* CIERRE_CURSOR AHORA WITH HOLD - EL COMMIT   *
+000180*         * PERIODICO LO CERRABA Y ABORTABA EL JOB   * JCR *
+000190*         * AL PASAR DE LAS PRIMERAS 100 CUENTAS         *
+000200*************************************
+000210  ENVIRONMENT DIVISION.
+000220  CONFIGURATION SECTION.
+000230  SPECIAL-NAMES.
+000240      DECIMAL-POINT IS COMMA.
+000250  INPUT-OUTPUT SECTION.
+000260  FILE-CONTROL.
+000270        SELECT SALIDA ASSIGN DDSALI
+000280               FILE STATUS IS FS-SALIDA.
+000290
+000300  DATA DIVISION.
+000310  FILE SECTION.
+000320  FD SALIDA
+000330       BLOCK CONTAINS 0 RECORDS
+000340       RECORDING MODE IS F.
+000350
+000360  01 REG-SALIDA.
+000370      05 CI-NRO-CUENTA        PIC X(15).
+000380      05 CI-SALDO-SNAPSHOT    PIC S9(09)V99.
+000390      05 CI-FECHA-ACTUAL      PIC X(10).
+000400      05 CI-FECHA-CORTE       PIC X(10).
+000410*************************************
+000420*             WORKING              *
+000430*************************************
+000440  WORKING-STORAGE SECTION.
+000450  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000460*************************************
+000470*           FILE STATUS            *
+000480*************************************
+000490  01  FS-FILE-STATUS.
+000500      05  FS-CUENTA       PIC X     VALUE SPACES.
+000510          88  FS-CUENTA-OK          VALUE 'Y'.
+000520          88  FS-CUENTA-EOF         VALUE 'N'.
+000530      05  FS-SALIDA       PIC XX    VALUE SPACES.
+000540          88  FS-SALIDA-OK          VALUE '00'.
+000550          88  FS-SALIDA-EOF         VALUE '10'.
+000560*************************************
+000570*          CONTADORES              *
+000580*************************************
+000590  01 CN-CONTADORES.
+000600      05 CN-NOVEDADES-FD       PIC 9(05)  VALUE ZEROS.
+000610      05 CN-NOVEDADES-ER       PIC 9(05)  VALUE ZEROS.
+000620*************************************
+000630*         FECHA DE PROCESO         *
+000640*************************************
+000650  01  WS-AREA.
+000660      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000670      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000680      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000690
+000700  01  WS-FECHA-HOY.
+000710      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000720      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000730      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000740      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000750      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000760*************************************
+000770*     FECHA DE CORTE (SYSIN)       *
+000780*************************************
+000790  01  WS-CUTOFF-FECHA        PIC X(10)   VALUE SPACES.
+000800*************************************
+000810*             SQL                  *
+000820*************************************
+000830       EXEC SQL
+000840         INCLUDE SQLCA
+000850       END-EXEC.
+000860
+000870       EXEC SQL
+000880         INCLUDE TBCUENT
+000890       END-EXEC.
+000900
+000910       EXEC SQL
+000920         DECLARE CIERRE_CURSOR CURSOR WITH HOLD FOR
+000930          SELECT NRO_CUENTA, SALDO_ACTUAL, FECHA_ACTUAL
+000940            FROM ITPFBIO.TBCUENTAS
+000950           WHERE FECHA_ACTUAL LESS OR EQUAL :WS-CUTOFF-FECHA
+000960             AND (FECHA_ULTIMO_CIERRE IS NULL OR
+000970                  FECHA_ULTIMO_CIERRE LESS THAN :WS-CUTOFF-FECHA)
+000980       END-EXEC.
+000990
+001000  77  FS-SQLCODE          PIC S9(09) COMP     VALUE ZEROS.
+001010*************************************
+001020*   CONTROL DE COMMITS PERIODICOS  *
+001030*************************************
+001040  77  CT-COMMIT-CADA        PIC 9(05)  VALUE 00100.
+001050  77  CN-COMMIT-PEND        PIC 9(05)  VALUE ZEROS.
+001060  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+001070*************************************.
+001080  PROCEDURE DIVISION.
+001090**************************************
+001100*  CUERPO PRINCIPAL DEL PROGRAMA     *
+001110**************************************
+001120  MAIN-PROGRAM.
+001130      PERFORM 1000-I-INICIO
+001140         THRU 1000-F-INICIO
+001150
+001160      PERFORM 2000-I-PROCESO
+001170         THRU 2000-F-PROCESO
+001180         UNTIL FS-CUENTA-EOF
+001190
+001200      PERFORM 9999-I-FINAL
+001210         THRU 9999-F-FINAL
+001220      .
+001230  F-MAIN-PROGRAM. GOBACK.
+001240**************************************
+001250*  CUERPO INICIO APERTURA ARCHIVOS   *
+001260**************************************
+001270  1000-I-INICIO.
+001280      ACCEPT WS-CUTOFF-FECHA FROM SYSIN
+001290
+001300      PERFORM 7000-I-FECHA
+001310         THRU 7000-F-FECHA
+001320
+001330      OPEN OUTPUT SALIDA
+001340
+001350      IF NOT FS-SALIDA-OK
+001360         DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+001370         MOVE 9999 TO RETURN-CODE
+001380         SET  FS-CUENTA-EOF TO TRUE
+001390      END-IF
+001400
+001410      PERFORM 2500-I-OPEN-CIERRE
+001420         THRU 2500-F-OPEN-CIERRE
+001430      .
+001440  1000-F-INICIO. EXIT.
+001450**************************************
+001460*        OPEN CURSOR CIERRE          *
+001470**************************************
+001480  2500-I-OPEN-CIERRE.
+001490      EXEC SQL
+001500         OPEN CIERRE_CURSOR
+001510      END-EXEC
+001520
+001530      MOVE SQLCODE TO FS-SQLCODE
+001540
+001550      IF FS-SQLCODE NOT EQUAL ZEROS
+001560         DISPLAY '* ERROR OPEN CURSOR CIERRE    = ' FS-SQLCODE
+001570         MOVE 9999 TO RETURN-CODE
+001580         SET  FS-CUENTA-EOF TO TRUE
+001590      END-IF
+001600      .
+001610  2500-F-OPEN-CIERRE. EXIT.
+001620**************************************
+001630*  CUERPO PRINCIPAL DE PROCESOS      *
+001640**************************************
+001650  2000-I-PROCESO.
+001660      EXEC SQL
+001670           FETCH CIERRE_CURSOR
+001680           INTO  :NRO-CUENTA,
+001690                 :SALDO-ACTUAL,
+001700                 :FECHA-ACTUAL
+001710      END-EXEC
+001720
+001730      MOVE SQLCODE TO FS-SQLCODE
+001740
+001750      EVALUATE FS-SQLCODE
+001760
+001770      WHEN ZEROS
+001780         PERFORM 3000-I-CERRAR-CUENTA
+001790            THRU 3000-F-CERRAR-CUENTA
+001800
+001810      WHEN +100
+001820         SET FS-CUENTA-EOF TO TRUE
+001830
+001840      WHEN OTHER
+001850         ADD 1 TO CN-NOVEDADES-ER
+001860         DISPLAY '* ERROR LEER CURSOR CIERRE  = ' FS-SQLCODE
+001870         MOVE 9999 TO RETURN-CODE
+001880         SET FS-CUENTA-EOF TO TRUE
+001890      END-EVALUATE
+001900      .
+001910  2000-F-PROCESO. EXIT.
+001920**************************************
+001930*  SNAPSHOT DE SALDO Y CIERRE CUENTA *
+001940**************************************
+001950  3000-I-CERRAR-CUENTA.
+001960      MOVE NRO-CUENTA     TO CI-NRO-CUENTA.
+001970      MOVE SALDO-ACTUAL   TO CI-SALDO-SNAPSHOT.
+001980      MOVE FECHA-ACTUAL   TO CI-FECHA-ACTUAL.
+001990      MOVE WS-CUTOFF-FECHA TO CI-FECHA-CORTE.
+002000
+002010      WRITE REG-SALIDA.
+002020
+002030      IF FS-SALIDA-OK
+002040         EXEC SQL
+002050            UPDATE ITPFBIO.TBCUENTAS
+002060               SET FECHA_ULTIMO_CIERRE = :WS-CUTOFF-FECHA
+002070             WHERE NRO_CUENTA EQUAL :NRO-CUENTA
+002080         END-EXEC
+002090
+002100         MOVE SQLCODE TO FS-SQLCODE
+002110
+002120         IF FS-SQLCODE EQUAL ZEROS
+002130            ADD 1 TO CN-NOVEDADES-FD
+002140            PERFORM 3500-I-COMMIT-PERIODICO
+002150               THRU 3500-F-COMMIT-PERIODICO
+002160         ELSE
+002170            ADD 1 TO CN-NOVEDADES-ER
+002180            DISPLAY '* ERROR AL CERRAR CUENTA = ' FS-SQLCODE
+002190            MOVE 9999 TO RETURN-CODE
+002200         END-IF
+002210      ELSE
+002220         ADD 1 TO CN-NOVEDADES-ER
+002230         DISPLAY '* ERROR AL ESCRIBIR SALIDA = ' FS-SALIDA
+002240         MOVE 9999 TO RETURN-CODE
+002250      END-IF
+002260      .
+002270  3000-F-CERRAR-CUENTA. EXIT.
+002280**************************************
+002290*   COMMIT CADA N CUENTAS CERRADAS   *
+002300**************************************
+002310  3500-I-COMMIT-PERIODICO.
+002320      ADD 1 TO CN-COMMIT-PEND.
+002330
+002340      IF CN-COMMIT-PEND NOT LESS CT-COMMIT-CADA
+002350         EXEC SQL
+002360            COMMIT
+002370         END-EXEC
+002380         MOVE ZEROS TO CN-COMMIT-PEND
+002390      END-IF
+002400      .
+002410  3500-F-COMMIT-PERIODICO. EXIT.
+002420**************************************
+002430*           TOMAR FECHA              *
+002440**************************************
+002450  7000-I-FECHA.
+002460      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002470
+002480      MOVE WS-AREA-AA TO WS-HOY-AA.
+002490      MOVE WS-AREA-MM TO WS-HOY-MM.
+002500      MOVE WS-AREA-DD TO WS-HOY-DD.
+002510
+002520  7000-F-FECHA. EXIT.
+002530**************************************
+002540*   CIERRE DE ARCHIVOS Y CURSORES    *
+002550**************************************
+002560  9999-I-FINAL.
+002570      EXEC SQL
+002580         CLOSE CIERRE_CURSOR
+002590      END-EXEC
+002600
+002610      EXEC SQL
+002620         COMMIT
+002630      END-EXEC
+002640
+002650      CLOSE SALIDA
+002660      IF NOT FS-SALIDA-OK
+002670         DISPLAY '* ERROR EN CLOSE SALIDA =  ' FS-SALIDA
+002680         MOVE 9999 TO RETURN-CODE
+002690      END-IF
+002700
+002710      DISPLAY 'CUENTAS CERRADAS: ' CN-NOVEDADES-FD
+002720      DISPLAY 'CUENTAS ERRONEAS: ' CN-NOVEDADES-ER
+002730      .
+002740  9999-F-FINAL. EXIT.
+002750
