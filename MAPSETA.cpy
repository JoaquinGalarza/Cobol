@@ -0,0 +1,285 @@
+000010*    MAPA SIMBOLICO DEL MAPSET MAPSETA (MAP0233, ALTA0233,
+000020*    BAJA0233, MODI0233, CONS0233) - LOS NOMBRES DE CAMPO
+000030*    COINCIDEN CON EL DFHMDF NAME= DE CADA MAPA EN MAP.cbl
+000040  01  MAP0233I.
+000050      02  FILLER            PIC X(12).
+000060      02  FECHAL          PIC S9(4) COMP.
+000070      02  FECHAF          PIC X.
+000080      02  FILLER REDEFINES FECHAF.
+000090          03  FECHAA          PIC X.
+000100      02  FECHAI          PIC X(10).
+000110      02  MSGL            PIC S9(4) COMP.
+000120      02  MSGF            PIC X.
+000130      02  FILLER REDEFINES MSGF.
+000140          03  MSGA            PIC X.
+000150      02  MSGI            PIC X(72).
+000160
+000170  01  MAP0233O REDEFINES MAP0233I.
+000180      02  FILLER            PIC X(12).
+000190      02  FILLER            PIC X(3).
+000200      02  FECHAO          PIC X(10).
+000210      02  FILLER            PIC X(3).
+000220      02  MSGO            PIC X(72).
+000230
+000240  01  ALTA0233I.
+000250      02  FILLER            PIC X(12).
+000260      02  AFECHAL         PIC S9(4) COMP.
+000270      02  AFECHAF         PIC X.
+000280      02  FILLER REDEFINES AFECHAF.
+000290          03  AFECHAA         PIC X.
+000300      02  AFECHAI         PIC X(10).
+000310      02  ATIPDOCL        PIC S9(4) COMP.
+000320      02  ATIPDOCF        PIC X.
+000330      02  FILLER REDEFINES ATIPDOCF.
+000340          03  ATIPDOCA        PIC X.
+000350      02  ATIPDOCI        PIC X(02).
+000360      02  ANRODOCL        PIC S9(4) COMP.
+000370      02  ANRODOCF        PIC X.
+000380      02  FILLER REDEFINES ANRODOCF.
+000390          03  ANRODOCA        PIC X.
+000400      02  ANRODOCI        PIC X(11).
+000410      02  ANOMBREL        PIC S9(4) COMP.
+000420      02  ANOMBREF        PIC X.
+000430      02  FILLER REDEFINES ANOMBREF.
+000440          03  ANOMBREA        PIC X.
+000450      02  ANOMBREI        PIC X(30).
+000460      02  AAPELLIL        PIC S9(4) COMP.
+000470      02  AAPELLIF        PIC X.
+000480      02  FILLER REDEFINES AAPELLIF.
+000490          03  AAPELLIA        PIC X.
+000500      02  AAPELLII        PIC X(30).
+000510      02  ADOMICIL        PIC S9(4) COMP.
+000520      02  ADOMICIF        PIC X.
+000530      02  FILLER REDEFINES ADOMICIF.
+000540          03  ADOMICIA        PIC X.
+000550      02  ADOMICII        PIC X(30).
+000560      02  ACIUDADL        PIC S9(4) COMP.
+000570      02  ACIUDADF        PIC X.
+000580      02  FILLER REDEFINES ACIUDADF.
+000590          03  ACIUDADA        PIC X.
+000600      02  ACIUDADI        PIC X(20).
+000610      02  AFECNACL        PIC S9(4) COMP.
+000620      02  AFECNACF        PIC X.
+000630      02  FILLER REDEFINES AFECNACF.
+000640          03  AFECNACA        PIC X.
+000650      02  AFECNACI        PIC X(10).
+000660      02  AMSGL           PIC S9(4) COMP.
+000670      02  AMSGF           PIC X.
+000680      02  FILLER REDEFINES AMSGF.
+000690          03  AMSGA           PIC X.
+000700      02  AMSGI           PIC X(72).
+000710
+000720  01  ALTA0233O REDEFINES ALTA0233I.
+000730      02  FILLER            PIC X(12).
+000740      02  FILLER            PIC X(3).
+000750      02  AFECHAO         PIC X(10).
+000760      02  FILLER            PIC X(3).
+000770      02  ATIPDOCO        PIC X(02).
+000780      02  FILLER            PIC X(3).
+000790      02  ANRODOCO        PIC X(11).
+000800      02  FILLER            PIC X(3).
+000810      02  ANOMBREO        PIC X(30).
+000820      02  FILLER            PIC X(3).
+000830      02  AAPELLIO        PIC X(30).
+000840      02  FILLER            PIC X(3).
+000850      02  ADOMICIO        PIC X(30).
+000860      02  FILLER            PIC X(3).
+000870      02  ACIUDADO        PIC X(20).
+000880      02  FILLER            PIC X(3).
+000890      02  AFECNACO        PIC X(10).
+000900      02  FILLER            PIC X(3).
+000910      02  AMSGO           PIC X(72).
+000920
+000930  01  BAJA0233I.
+000940      02  FILLER            PIC X(12).
+000950      02  BFECHAL         PIC S9(4) COMP.
+000960      02  BFECHAF         PIC X.
+000970      02  FILLER REDEFINES BFECHAF.
+000980          03  BFECHAA         PIC X.
+000990      02  BFECHAI         PIC X(10).
+001000      02  BTIPDOCL        PIC S9(4) COMP.
+001010      02  BTIPDOCF        PIC X.
+001020      02  FILLER REDEFINES BTIPDOCF.
+001030          03  BTIPDOCA        PIC X.
+001040      02  BTIPDOCI        PIC X(02).
+001050      02  BNRODOCL        PIC S9(4) COMP.
+001060      02  BNRODOCF        PIC X.
+001070      02  FILLER REDEFINES BNRODOCF.
+001080          03  BNRODOCA        PIC X.
+001090      02  BNRODOCI        PIC X(11).
+001100      02  BNOMBREL        PIC S9(4) COMP.
+001110      02  BNOMBREF        PIC X.
+001120      02  FILLER REDEFINES BNOMBREF.
+001130          03  BNOMBREA        PIC X.
+001140      02  BNOMBREI        PIC X(30).
+001150      02  BAPELLIL        PIC S9(4) COMP.
+001160      02  BAPELLIF        PIC X.
+001170      02  FILLER REDEFINES BAPELLIF.
+001180          03  BAPELLIA        PIC X.
+001190      02  BAPELLII        PIC X(30).
+001200      02  BCONFIRL        PIC S9(4) COMP.
+001210      02  BCONFIRF        PIC X.
+001220      02  FILLER REDEFINES BCONFIRF.
+001230          03  BCONFIRA        PIC X.
+001240      02  BCONFIRI        PIC X(01).
+001250      02  BMSGL           PIC S9(4) COMP.
+001260      02  BMSGF           PIC X.
+001270      02  FILLER REDEFINES BMSGF.
+001280          03  BMSGA           PIC X.
+001290      02  BMSGI           PIC X(72).
+001300
+001310  01  BAJA0233O REDEFINES BAJA0233I.
+001320      02  FILLER            PIC X(12).
+001330      02  FILLER            PIC X(3).
+001340      02  BFECHAO         PIC X(10).
+001350      02  FILLER            PIC X(3).
+001360      02  BTIPDOCO        PIC X(02).
+001370      02  FILLER            PIC X(3).
+001380      02  BNRODOCO        PIC X(11).
+001390      02  FILLER            PIC X(3).
+001400      02  BNOMBREO        PIC X(30).
+001410      02  FILLER            PIC X(3).
+001420      02  BAPELLIO        PIC X(30).
+001430      02  FILLER            PIC X(3).
+001440      02  BCONFIRO        PIC X(01).
+001450      02  FILLER            PIC X(3).
+001460      02  BMSGO           PIC X(72).
+001470
+001480  01  MODI0233I.
+001490      02  FILLER            PIC X(12).
+001500      02  MFECHAL         PIC S9(4) COMP.
+001510      02  MFECHAF         PIC X.
+001520      02  FILLER REDEFINES MFECHAF.
+001530          03  MFECHAA         PIC X.
+001540      02  MFECHAI         PIC X(10).
+001550      02  MTIPDOCL        PIC S9(4) COMP.
+001560      02  MTIPDOCF        PIC X.
+001570      02  FILLER REDEFINES MTIPDOCF.
+001580          03  MTIPDOCA        PIC X.
+001590      02  MTIPDOCI        PIC X(02).
+001600      02  MNRODOCL        PIC S9(4) COMP.
+001610      02  MNRODOCF        PIC X.
+001620      02  FILLER REDEFINES MNRODOCF.
+001630          03  MNRODOCA        PIC X.
+001640      02  MNRODOCI        PIC X(11).
+001650      02  MDOMICIL        PIC S9(4) COMP.
+001660      02  MDOMICIF        PIC X.
+001670      02  FILLER REDEFINES MDOMICIF.
+001680          03  MDOMICIA        PIC X.
+001690      02  MDOMICII        PIC X(30).
+001700      02  MCIUDADL        PIC S9(4) COMP.
+001710      02  MCIUDADF        PIC X.
+001720      02  FILLER REDEFINES MCIUDADF.
+001730          03  MCIUDADA        PIC X.
+001740      02  MCIUDADI        PIC X(20).
+001750      02  MEMAILL         PIC S9(4) COMP.
+001760      02  MEMAILF         PIC X.
+001770      02  FILLER REDEFINES MEMAILF.
+001780          03  MEMAILA         PIC X.
+001790      02  MEMAILI         PIC X(40).
+001800      02  MTELEFL         PIC S9(4) COMP.
+001810      02  MTELEFF         PIC X.
+001820      02  FILLER REDEFINES MTELEFF.
+001830          03  MTELEFA         PIC X.
+001840      02  MTELEFI         PIC X(15).
+001850      02  MMSGL           PIC S9(4) COMP.
+001860      02  MMSGF           PIC X.
+001870      02  FILLER REDEFINES MMSGF.
+001880          03  MMSGA           PIC X.
+001890      02  MMSGI           PIC X(72).
+001900
+001910  01  MODI0233O REDEFINES MODI0233I.
+001920      02  FILLER            PIC X(12).
+001930      02  FILLER            PIC X(3).
+001940      02  MFECHAO         PIC X(10).
+001950      02  FILLER            PIC X(3).
+001960      02  MTIPDOCO        PIC X(02).
+001970      02  FILLER            PIC X(3).
+001980      02  MNRODOCO        PIC X(11).
+001990      02  FILLER            PIC X(3).
+002000      02  MDOMICIO        PIC X(30).
+002010      02  FILLER            PIC X(3).
+002020      02  MCIUDADO        PIC X(20).
+002030      02  FILLER            PIC X(3).
+002040      02  MEMAILO         PIC X(40).
+002050      02  FILLER            PIC X(3).
+002060      02  MTELEFO         PIC X(15).
+002070      02  FILLER            PIC X(3).
+002080      02  MMSGO           PIC X(72).
+002090
+002100  01  CONS0233I.
+002110      02  FILLER            PIC X(12).
+002120      02  CFECHAL         PIC S9(4) COMP.
+002130      02  CFECHAF         PIC X.
+002140      02  FILLER REDEFINES CFECHAF.
+002150          03  CFECHAA         PIC X.
+002160      02  CFECHAI         PIC X(10).
+002170      02  CTIPDOCL        PIC S9(4) COMP.
+002180      02  CTIPDOCF        PIC X.
+002190      02  FILLER REDEFINES CTIPDOCF.
+002200          03  CTIPDOCA        PIC X.
+002210      02  CTIPDOCI        PIC X(02).
+002220      02  CNRODOCL        PIC S9(4) COMP.
+002230      02  CNRODOCF        PIC X.
+002240      02  FILLER REDEFINES CNRODOCF.
+002250          03  CNRODOCA        PIC X.
+002260      02  CNRODOCI        PIC X(11).
+002270      02  CNOMBREL        PIC S9(4) COMP.
+002280      02  CNOMBREF        PIC X.
+002290      02  FILLER REDEFINES CNOMBREF.
+002300          03  CNOMBREA        PIC X.
+002310      02  CNOMBREI        PIC X(30).
+002320      02  CAPELLIL        PIC S9(4) COMP.
+002330      02  CAPELLIF        PIC X.
+002340      02  FILLER REDEFINES CAPELLIF.
+002350          03  CAPELLIA        PIC X.
+002360      02  CAPELLII        PIC X(30).
+002370      02  CDOMICIL        PIC S9(4) COMP.
+002380      02  CDOMICIF        PIC X.
+002390      02  FILLER REDEFINES CDOMICIF.
+002400          03  CDOMICIA        PIC X.
+002410      02  CDOMICII        PIC X(30).
+002420      02  CCIUDADL        PIC S9(4) COMP.
+002430      02  CCIUDADF        PIC X.
+002440      02  FILLER REDEFINES CCIUDADF.
+002450          03  CCIUDADA        PIC X.
+002460      02  CCIUDADI        PIC X(20).
+002470      02  CEMAILL         PIC S9(4) COMP.
+002480      02  CEMAILF         PIC X.
+002490      02  FILLER REDEFINES CEMAILF.
+002500          03  CEMAILA         PIC X.
+002510      02  CEMAILI         PIC X(40).
+002520      02  CTELEFL         PIC S9(4) COMP.
+002530      02  CTELEFF         PIC X.
+002540      02  FILLER REDEFINES CTELEFF.
+002550          03  CTELEFA         PIC X.
+002560      02  CTELEFI         PIC X(15).
+002570      02  CMSGL           PIC S9(4) COMP.
+002580      02  CMSGF           PIC X.
+002590      02  FILLER REDEFINES CMSGF.
+002600          03  CMSGA           PIC X.
+002610      02  CMSGI           PIC X(72).
+002620
+002630  01  CONS0233O REDEFINES CONS0233I.
+002640      02  FILLER            PIC X(12).
+002650      02  FILLER            PIC X(3).
+002660      02  CFECHAO         PIC X(10).
+002670      02  FILLER            PIC X(3).
+002680      02  CTIPDOCO        PIC X(02).
+002690      02  FILLER            PIC X(3).
+002700      02  CNRODOCO        PIC X(11).
+002710      02  FILLER            PIC X(3).
+002720      02  CNOMBREO        PIC X(30).
+002730      02  FILLER            PIC X(3).
+002740      02  CAPELLIO        PIC X(30).
+002750      02  FILLER            PIC X(3).
+002760      02  CDOMICIO        PIC X(30).
+002770      02  FILLER            PIC X(3).
+002780      02  CCIUDADO        PIC X(20).
+002790      02  FILLER            PIC X(3).
+002800      02  CEMAILO         PIC X(40).
+002810      02  FILLER            PIC X(3).
+002820      02  CTELEFO         PIC X(15).
+002830      02  FILLER            PIC X(3).
+002840      02  CMSGO           PIC X(72).
+002850
