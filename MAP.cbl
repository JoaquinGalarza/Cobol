@@ -27,7 +27,107 @@
  002902          DFHMDF POS=(23,48),LENGTH=12,INITIAL='PF3:MODIFICA'
  002903          DFHMDF POS=(23,63),LENGTH=12,INITIAL='PF4:CONSULTA'
  002930          DFHMDF POS=(24,35),LENGTH=10,INITIAL='PF12:Salir'
- 003000          DFHMSD TYPE=FINAL
+ 002940
+ 002950 ALTA0233 DFHMDI SIZE=(24,80)
+ 002960          DFHMDF POS=(01,10),LENGTH=17,INITIAL='ALTA DE CLIENTES'
+ 002970          DFHMDF POS=(01,54),LENGTH=12,INITIAL='T233-ALT0233'
+ 002980 AFECHA   DFHMDF POS=(02,54),LENGTH=10,INITIAL='99-99-9999',           *
+ 002990                ATTRB=(PROT,ASKIP)
+ 003000          DFHMDF POS=(04,10),LENGTH=17,INITIAL='TIPO DOCUMENTO..'
+ 003010 ATIPDOC  DFHMDF POS=(04,28),LENGTH=02,ATTRB=UNPROT
+ 003020          DFHMDF POS=(05,10),LENGTH=17,INITIAL='NRO DOCUMENTO...'
+ 003030 ANRODOC  DFHMDF POS=(05,28),LENGTH=11,ATTRB=(UNPROT,NUM)
+ 003040          DFHMDF POS=(06,10),LENGTH=17,INITIAL='NOMBRE..........'
+ 003050 ANOMBRE  DFHMDF POS=(06,28),LENGTH=30,ATTRB=UNPROT
+ 003060          DFHMDF POS=(07,10),LENGTH=17,INITIAL='APELLIDO........'
+ 003070 AAPELLI  DFHMDF POS=(07,28),LENGTH=30,ATTRB=UNPROT
+ 003080          DFHMDF POS=(08,10),LENGTH=17,INITIAL='DOMICILIO.......'
+ 003090 ADOMICI  DFHMDF POS=(08,28),LENGTH=30,ATTRB=UNPROT
+ 003100          DFHMDF POS=(09,10),LENGTH=17,INITIAL='CIUDAD..........'
+ 003110 ACIUDAD  DFHMDF POS=(09,28),LENGTH=20,ATTRB=UNPROT
+ 003120          DFHMDF POS=(10,10),LENGTH=17,INITIAL='FECHA NACIMIENTO'
+ 003130 AFECNAC  DFHMDF POS=(10,28),LENGTH=10,ATTRB=(UNPROT,NUM),           *
+ 003140                PICIN='9(08)'
+ 003150 AMSG     DFHMDF POS=(21,04),LENGTH=72,ATTRB=PROT,COLOR=RED,           *
+ 003160                PICOUT='X(72)',HILIGHT=UNDERLINE
+ 003170          DFHMDF POS=(21,77),LENGTH=01,ATTRB=(ASKIP,PROT)
+ 003180          DFHMDF POS=(23,13),LENGTH=11,INITIAL='PF1:GRABAR'
+ 003190          DFHMDF POS=(24,35),LENGTH=11,INITIAL='PF12:Volver'
+ 003200
+ 003210 BAJA0233 DFHMDI SIZE=(24,80)
+ 003220          DFHMDF POS=(01,10),LENGTH=19,INITIAL='BAJA DE CLIENTES'
+ 003230          DFHMDF POS=(01,54),LENGTH=12,INITIAL='T233-BAJ0233'
+ 003240 BFECHA   DFHMDF POS=(02,54),LENGTH=10,INITIAL='99-99-9999',           *
+ 003250                ATTRB=(PROT,ASKIP)
+ 003260          DFHMDF POS=(04,10),LENGTH=17,INITIAL='TIPO DOCUMENTO..'
+ 003270 BTIPDOC  DFHMDF POS=(04,28),LENGTH=02,ATTRB=UNPROT
+ 003280          DFHMDF POS=(05,10),LENGTH=17,INITIAL='NRO DOCUMENTO...'
+ 003290 BNRODOC  DFHMDF POS=(05,28),LENGTH=11,ATTRB=(UNPROT,NUM)
+ 003300          DFHMDF POS=(06,10),LENGTH=17,INITIAL='NOMBRE..........'
+ 003310 BNOMBRE  DFHMDF POS=(06,28),LENGTH=30,ATTRB=(PROT,ASKIP)
+ 003320          DFHMDF POS=(07,10),LENGTH=17,INITIAL='APELLIDO........'
+ 003330 BAPELLI  DFHMDF POS=(07,28),LENGTH=30,ATTRB=(PROT,ASKIP)
+ 003340          DFHMDF POS=(09,10),LENGTH=25,INITIAL='CONFIRMA BAJA (S/N)....'
+ 003350 BCONFIR  DFHMDF POS=(09,36),LENGTH=01,ATTRB=UNPROT
+ 003360 BMSG     DFHMDF POS=(21,04),LENGTH=72,ATTRB=PROT,COLOR=RED,           *
+ 003370                PICOUT='X(72)',HILIGHT=UNDERLINE
+ 003380          DFHMDF POS=(21,77),LENGTH=01,ATTRB=(ASKIP,PROT)
+ 003390          DFHMDF POS=(23,13),LENGTH=13,INITIAL='PF1:CONSULTAR'
+ 003400          DFHMDF POS=(23,30),LENGTH=11,INITIAL='PF2:GRABAR'
+ 003410          DFHMDF POS=(24,35),LENGTH=11,INITIAL='PF12:Volver'
+ 003420
+ 003430 MODI0233 DFHMDI SIZE=(24,80)
+ 003440          DFHMDF POS=(01,10),LENGTH=24,INITIAL='MODIFICACION DE CLIENTES'
+ 003450          DFHMDF POS=(01,54),LENGTH=12,INITIAL='T233-MOD0233'
+ 003460 MFECHA   DFHMDF POS=(02,54),LENGTH=10,INITIAL='99-99-9999',           *
+ 003470                ATTRB=(PROT,ASKIP)
+ 003480          DFHMDF POS=(04,10),LENGTH=17,INITIAL='TIPO DOCUMENTO..'
+ 003490 MTIPDOC  DFHMDF POS=(04,28),LENGTH=02,ATTRB=UNPROT
+ 003500          DFHMDF POS=(05,10),LENGTH=17,INITIAL='NRO DOCUMENTO...'
+ 003510 MNRODOC  DFHMDF POS=(05,28),LENGTH=11,ATTRB=(UNPROT,NUM)
+ 003520          DFHMDF POS=(07,10),LENGTH=17,INITIAL='DOMICILIO.......'
+ 003530 MDOMICI  DFHMDF POS=(07,28),LENGTH=30,ATTRB=UNPROT
+ 003540          DFHMDF POS=(08,10),LENGTH=17,INITIAL='CIUDAD..........'
+ 003550 MCIUDAD  DFHMDF POS=(08,28),LENGTH=20,ATTRB=UNPROT
+ 003560          DFHMDF POS=(09,10),LENGTH=17,INITIAL='CORREO EMAIL....'
+ 003570 MEMAIL   DFHMDF POS=(09,28),LENGTH=40,ATTRB=UNPROT
+ 003580          DFHMDF POS=(10,10),LENGTH=17,INITIAL='TELEFONO........'
+ 003590 MTELEF   DFHMDF POS=(10,28),LENGTH=15,ATTRB=UNPROT
+ 003600 MMSG     DFHMDF POS=(21,04),LENGTH=72,ATTRB=PROT,COLOR=RED,           *
+ 003610                PICOUT='X(72)',HILIGHT=UNDERLINE
+ 003620          DFHMDF POS=(21,77),LENGTH=01,ATTRB=(ASKIP,PROT)
+ 003630          DFHMDF POS=(23,13),LENGTH=13,INITIAL='PF1:CONSULTAR'
+ 003640          DFHMDF POS=(23,30),LENGTH=11,INITIAL='PF2:GRABAR'
+ 003650          DFHMDF POS=(24,35),LENGTH=11,INITIAL='PF12:Volver'
+ 003660
+ 003670 CONS0233 DFHMDI SIZE=(24,80)
+ 003680          DFHMDF POS=(01,10),LENGTH=20,INITIAL='CONSULTA DE CLIENTES'
+ 003690          DFHMDF POS=(01,54),LENGTH=12,INITIAL='T233-CON0233'
+ 003700 CFECHA   DFHMDF POS=(02,54),LENGTH=10,INITIAL='99-99-9999',           *
+ 003710                ATTRB=(PROT,ASKIP)
+ 003720          DFHMDF POS=(04,10),LENGTH=17,INITIAL='TIPO DOCUMENTO..'
+ 003730 CTIPDOC  DFHMDF POS=(04,28),LENGTH=02,ATTRB=UNPROT
+ 003740          DFHMDF POS=(05,10),LENGTH=17,INITIAL='NRO DOCUMENTO...'
+ 003750 CNRODOC  DFHMDF POS=(05,28),LENGTH=11,ATTRB=(UNPROT,NUM)
+ 003760          DFHMDF POS=(07,10),LENGTH=17,INITIAL='NOMBRE..........'
+ 003770 CNOMBRE  DFHMDF POS=(07,28),LENGTH=30,ATTRB=(PROT,ASKIP)
+ 003780          DFHMDF POS=(08,10),LENGTH=17,INITIAL='APELLIDO........'
+ 003790 CAPELLI  DFHMDF POS=(08,28),LENGTH=30,ATTRB=(PROT,ASKIP)
+ 003800          DFHMDF POS=(09,10),LENGTH=17,INITIAL='DOMICILIO.......'
+ 003810 CDOMICI  DFHMDF POS=(09,28),LENGTH=30,ATTRB=(PROT,ASKIP)
+ 003820          DFHMDF POS=(10,10),LENGTH=17,INITIAL='CIUDAD..........'
+ 003830 CCIUDAD  DFHMDF POS=(10,28),LENGTH=20,ATTRB=(PROT,ASKIP)
+ 003840          DFHMDF POS=(11,10),LENGTH=17,INITIAL='CORREO EMAIL....'
+ 003850 CEMAIL   DFHMDF POS=(11,28),LENGTH=40,ATTRB=(PROT,ASKIP)
+ 003860          DFHMDF POS=(12,10),LENGTH=17,INITIAL='TELEFONO........'
+ 003870 CTELEF   DFHMDF POS=(12,28),LENGTH=15,ATTRB=(PROT,ASKIP)
+ 003880 CMSG     DFHMDF POS=(21,04),LENGTH=72,ATTRB=PROT,COLOR=RED,           *
+ 003890                PICOUT='X(72)',HILIGHT=UNDERLINE
+ 003900          DFHMDF POS=(21,77),LENGTH=01,ATTRB=(ASKIP,PROT)
+ 003910          DFHMDF POS=(23,13),LENGTH=13,INITIAL='PF4:CONSULTAR'
+ 003920          DFHMDF POS=(24,35),LENGTH=11,INITIAL='PF12:Volver'
+ 003930
+ 003940          DFHMSD TYPE=FINAL
  003100          END
 
 
