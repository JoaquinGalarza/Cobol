@@ -0,0 +1,15 @@
+000010*    REGISTRO DE AUDITORIA PARA LAS TRANSACCIONES DE ALTA,
+000020*    BAJA Y MODIFICACION DE CLIENTES - ESCRITO A LA COLA
+000030*    TRANSIENT DATA 'AUDT' POR CADA CAMBIO DE CAMPO
+000040  01  WS-AUDIT-REC.
+000050      05  AUD-FECHA           PIC X(10).
+000060      05  AUD-HORA            PIC X(08).
+000070      05  AUD-USERID          PIC X(08).
+000080      05  AUD-TERMID          PIC X(04).
+000090      05  AUD-TRANSACCION     PIC X(04).
+000100      05  AUD-TIPO-DOC        PIC X(02).
+000110      05  AUD-NRO-DOC         PIC 9(11).
+000120      05  AUD-CAMPO           PIC X(20).
+000130      05  AUD-VALOR-ANTES     PIC X(40).
+000140      05  AUD-VALOR-DESPUES   PIC X(40).
+000150
