@@ -0,0 +1,229 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMEXT33.
+000030*                                                        *
+000040**********************************************************
+000050*                                                        *
+000060*                                                        *
+000070*                                                        *
+000080**********************************************************
+000090*     MANTENIMIENTO DE PROGRAMA                         *
+000100**********************************************************
+000110* FECHA   *    DETALLE        * COD *
+000120*************************************
+000130*         *                   *     *
+000140* 09/08/26* EXTRACTO DIARIO DE ALTAS DE CLIENTES PARA    *
+000150*         * SISTEMAS EXTERNOS (CORE-BANKING/CRM)     * JCR *
+000160*************************************
+000170  ENVIRONMENT DIVISION.
+000180  CONFIGURATION SECTION.
+000190  SPECIAL-NAMES.
+000200      DECIMAL-POINT IS COMMA.
+000210  INPUT-OUTPUT SECTION.
+000220  FILE-CONTROL.
+000230        SELECT SALIDA ASSIGN DDSALI
+000240               FILE STATUS IS FS-SALIDA.
+000250
+000260  DATA DIVISION.
+000270  FILE SECTION.
+000280  FD SALIDA
+000290       BLOCK CONTAINS 0 RECORDS
+000300       RECORDING MODE IS F.
+000310
+000320  01 REG-SALIDA.
+000330      05 EX-TIPO-DOCUMENTO    PIC X(02).
+000340      05 EX-NRO-DOCUMENTO     PIC 9(11).
+000350      05 EX-NRO-CLIENTE       PIC 9(05).
+000360      05 EX-NOMBRE-CLIENTE    PIC X(30).
+000370      05 EX-APELLIDO-CLIENTE  PIC X(30).
+000380*************************************
+000390*             WORKING              *
+000400*************************************
+000410  WORKING-STORAGE SECTION.
+000420  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000430*************************************
+000440*           FILE STATUS            *
+000450*************************************
+000460  01  FS-FILE-STATUS.
+000470      05  FS-ALTA         PIC X     VALUE SPACES.
+000480          88  FS-ALTA-OK            VALUE 'Y'.
+000490          88  FS-ALTA-EOF           VALUE 'N'.
+000500      05  FS-SALIDA       PIC XX    VALUE SPACES.
+000510          88  FS-SALIDA-OK          VALUE '00'.
+000520          88  FS-SALIDA-EOF         VALUE '10'.
+000530*************************************
+000540*          CONTADORES              *
+000550*************************************
+000560  01 CN-CONTADORES.
+000570      05 CN-NOVEDADES-FD       PIC 9(05)  VALUE ZEROS.
+000580      05 CN-NOVEDADES-ER       PIC 9(05)  VALUE ZEROS.
+000590*************************************
+000600*         FECHA DE PROCESO         *
+000610*************************************
+000620  01  WS-AREA.
+000630      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000640      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000650      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000660
+000670  01  WS-FECHA-HOY.
+000680      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000690      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000700      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000710      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000720      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000730*************************************
+000740*             SQL                  *
+000750*************************************
+000760       EXEC SQL
+000770         INCLUDE SQLCA
+000780       END-EXEC.
+000790
+000800       EXEC SQL
+000810         INCLUDE TBCLIENT
+000820       END-EXEC.
+000830
+000840       EXEC SQL
+000850         DECLARE ALTA_CURSOR CURSOR FOR
+000860          SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO, NRO_CLIENTE,
+000870                 NOMBRE_CLIENTE, APELLIDO_CLIENTE
+000880            FROM ITPFBIO.TBCLIENT
+000890           WHERE FECHA_DE_ALTA EQUAL :WS-FECHA-HOY
+000900       END-EXEC.
+000910
+000920  77  FS-SQLCODE          PIC S9(09) COMP     VALUE ZEROS.
+000930  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000940*************************************.
+000950  PROCEDURE DIVISION.
+000960**************************************
+000970*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000980**************************************
+000990  MAIN-PROGRAM.
+001000      PERFORM 1000-I-INICIO
+001010         THRU 1000-F-INICIO
+001020
+001030      PERFORM 2000-I-PROCESO
+001040         THRU 2000-F-PROCESO
+001050         UNTIL FS-ALTA-EOF
+001060
+001070      PERFORM 9999-I-FINAL
+001080         THRU 9999-F-FINAL
+001090      .
+001100  F-MAIN-PROGRAM. GOBACK.
+001110**************************************
+001120*  CUERPO INICIO APERTURA ARCHIVOS   *
+001130**************************************
+001140  1000-I-INICIO.
+001150      PERFORM 7000-I-FECHA
+001160         THRU 7000-F-FECHA
+001170
+001180      OPEN OUTPUT SALIDA
+001190
+001200      IF NOT FS-SALIDA-OK
+001210         DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+001220         MOVE 9999 TO RETURN-CODE
+001230         SET  FS-ALTA-EOF TO TRUE
+001240      END-IF
+001250
+001260      PERFORM 2500-I-OPEN-ALTA
+001270         THRU 2500-F-OPEN-ALTA
+001280      .
+001290  1000-F-INICIO. EXIT.
+001300**************************************
+001310*         OPEN CURSOR ALTA           *
+001320**************************************
+001330  2500-I-OPEN-ALTA.
+001340      EXEC SQL
+001350         OPEN ALTA_CURSOR
+001360      END-EXEC
+001370
+001380      MOVE SQLCODE TO FS-SQLCODE
+001390
+001400      IF FS-SQLCODE NOT EQUAL ZEROS
+001410         DISPLAY '* ERROR OPEN CURSOR ALTA      = ' FS-SQLCODE
+001420         MOVE 9999 TO RETURN-CODE
+001430         SET  FS-ALTA-EOF TO TRUE
+001440      END-IF
+001450      .
+001460  2500-F-OPEN-ALTA. EXIT.
+001470**************************************
+001480*  CUERPO PRINCIPAL DE PROCESOS      *
+001490**************************************
+001500  2000-I-PROCESO.
+001510      EXEC SQL
+001520           FETCH ALTA_CURSOR
+001530           INTO  :TIPO-DOCUMENTO,
+001540                 :NRO-DOCUMENTO,
+001550                 :CLI-NRO-CLIENTE,
+001560                 :NOMBRE-CLIENTE,
+001570                 :APELLIDO-CLIENTE
+001580      END-EXEC
+001590
+001600      MOVE SQLCODE TO FS-SQLCODE
+001610
+001620      EVALUATE FS-SQLCODE
+001630
+001640      WHEN ZEROS
+001650         PERFORM 3000-I-GRABAR-ALTA
+001660            THRU 3000-F-GRABAR-ALTA
+001670
+001680      WHEN +100
+001690         SET FS-ALTA-EOF TO TRUE
+001700
+001710      WHEN OTHER
+001720         ADD 1 TO CN-NOVEDADES-ER
+001730         DISPLAY '* ERROR LEER CURSOR ALTA    = ' FS-SQLCODE
+001740         MOVE 9999 TO RETURN-CODE
+001750         SET FS-ALTA-EOF TO TRUE
+001760      END-EVALUATE
+001770      .
+001780  2000-F-PROCESO. EXIT.
+001790**************************************
+001800*    GRABAR REGISTRO DEL EXTRACTO    *
+001810**************************************
+001820  3000-I-GRABAR-ALTA.
+001830      MOVE TIPO-DOCUMENTO    TO EX-TIPO-DOCUMENTO.
+001840      MOVE NRO-DOCUMENTO     TO EX-NRO-DOCUMENTO.
+001850      MOVE CLI-NRO-CLIENTE   TO EX-NRO-CLIENTE.
+001860      MOVE NOMBRE-CLIENTE    TO EX-NOMBRE-CLIENTE.
+001870      MOVE APELLIDO-CLIENTE  TO EX-APELLIDO-CLIENTE.
+001880
+001890      WRITE REG-SALIDA.
+001900
+001910      IF FS-SALIDA-OK
+001920         ADD 1 TO CN-NOVEDADES-FD
+001930      ELSE
+001940         ADD 1 TO CN-NOVEDADES-ER
+001950         DISPLAY '* ERROR EN WRITE SALIDA = ' FS-SALIDA
+001960         MOVE 9999 TO RETURN-CODE
+001970      END-IF
+001980      .
+001990  3000-F-GRABAR-ALTA. EXIT.
+002000**************************************
+002010*           TOMAR FECHA              *
+002020**************************************
+002030  7000-I-FECHA.
+002040      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002050
+002060      MOVE WS-AREA-AA TO WS-HOY-AA.
+002070      MOVE WS-AREA-MM TO WS-HOY-MM.
+002080      MOVE WS-AREA-DD TO WS-HOY-DD.
+002090
+002100  7000-F-FECHA. EXIT.
+002110**************************************
+002120*   CIERRE DE ARCHIVOS Y CURSORES    *
+002130**************************************
+002140  9999-I-FINAL.
+002150      EXEC SQL
+002160         CLOSE ALTA_CURSOR
+002170      END-EXEC
+002180
+002190      CLOSE SALIDA
+002200      IF NOT FS-SALIDA-OK
+002210         DISPLAY '* ERROR EN CLOSE SALIDA =  ' FS-SALIDA
+002220         MOVE 9999 TO RETURN-CODE
+002230      END-IF
+002240
+002250      DISPLAY 'NOVEDADES GRABADAS: ' CN-NOVEDADES-FD
+002260      DISPLAY 'NOVEDADES ERRONEAS: ' CN-NOVEDADES-ER
+002270      .
+002280  9999-F-FINAL. EXIT.
+002290
