@@ -1,266 +1,395 @@
- 000010       *VALIDACION FECHA LOGICA*
- 000100        IDENTIFICATION DIVISION.
- 000110         PROGRAM-ID RUTFECHA.
- 000200        ENVIRONMENT DIVISION.
- 000210        INPUT-OUTPUT SECTION.
- 000211        FILE-CONTROL.
- 000300        DATA DIVISION.
- 000310        FILE SECTION.
- 000391
- 000400        WORKING-STORAGE SECTION.
- 000401       **************************************************************
- 000410        77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
- 000414
- 000415       *********************************************
- 000416       *              VARIABLES                    *
- 000417       *********************************************
- 000418        01  WS-VARIABLES.
- 000423            05  WS-VAR.
- 000424                10  WS-RESULTADO       PIC S9(2)     VALUE ZEROS.
- 000425                10  WS-RESTO           PIC S9(2)     VALUE ZEROS.
- 000426       *********************************************
- 000427       *                FECHA                      *
- 000428       *********************************************
- 000429        01  WS-FECHA.
- 000430            05  WS-FECHA-AA      PIC 9(04)         VALUE ZEROS.
- 000432            05  WS-FECHA-MM      PIC 9(02)         VALUE ZEROS.
- 000433            05  WS-FECHA-DD      PIC 9(02)         VALUE ZEROS.
- 000460
- 000470        01  WS-FECHA-ACTUAL.
- 000480            05  WS-ACTUAL-AA     PIC 9(04)         VALUE ZEROS.
- 000490            05  WS-ACTUAL-MM     PIC 9(02)         VALUE ZEROS.
- 000500            05  WS-ACTUAL-DD     PIC 9(02)         VALUE ZEROS.
- 000501
- 000502        01  WS-FECHA-CALCULO.
- 000503            05  WS-CALCULO-AA    PIC 9(04)         VALUE ZEROS.
- 000504            05  WS-CALCULO-MM    PIC 9(02)         VALUE ZEROS.
- 000505            05  WS-CALCULO-DD    PIC 9(02)         VALUE ZEROS.
- 000510       *********************************************
- 000520       *                SWITCHES                   *
- 000530       *********************************************
- 000531        01 WS-SWITCHES.
- 000535           05 SW-BISIESTO            PIC X.
- 000536              88 SW-BISIESTO-Y             VALUE 'Y'.
- 000537              88 SW-BISIESTO-N             VALUE 'N'.
- 000538           05 SW-FECHA-VALIDACION    PIC X.
- 000539              88 SW-FECHA-OK               VALUE 'Y'.
- 000540              88 SW-FECHA-ER               VALUE 'N'.
- 000541           05 SW-FECHA-LOGICA        PIC X.
- 000542              88 SW-LOGICA-OK              VALUE 'Y'.
- 000543              88 SW-LOGICA-ER              VALUE 'N'.
- 000544       *********************************************
- 000545       *                CONSTANTES                 *
- 000546       ********************************************
- 000547        01  CT-CONSTANTES.
- 000548            05  CT-400                 PIC 9(3)      VALUE 400.
- 000549            05  CT-100                 PIC 9(3)      VALUE 100.
- 000550            05  CT-4                   PIC 9(1)      VALUE 4.
- 000551            05  CT-FECHA-LIMITE.
- 000552                10 CT-1920             PIC 9(4) VALUE 1920.
- 000553                10 CT-31               PIC 9(2) VALUE 31.
- 000554                10 CT-30               PIC 9(2) VALUE 30.
- 000555                10 CT-29               PIC 9(2) VALUE 29.
- 000556                10 CT-28               PIC 9(2) VALUE 02.
- 000557                10 CT-01               PIC 9(2) VALUE 01.
- 000558            05  CT-MESES.
- 000559                10 CT-ENERO            PIC 9(2) VALUE 01.
- 000560                10 CT-FEBRERO          PIC 9(2) VALUE 02.
- 000561                10 CT-MARZO            PIC 9(2) VALUE 03.
- 000562                10 CT-ABRIL            PIC 9(2) VALUE 04.
- 000563                10 CT-MAYO             PIC 9(2) VALUE 05.
- 000564                10 CT-JUNIO            PIC 9(2) VALUE 06.
- 000565                10 CT-JULIO            PIC 9(2) VALUE 07.
- 000566                10 CT-AGOSTO           PIC 9(2) VALUE 08.
- 000567                10 CT-SEPTIEMBRE       PIC 9(2) VALUE 09.
- 000568                10 CT-OCTUBRE          PIC 9(2) VALUE 10.
- 000569                10 CT-NOVIEMBRE        PIC 9(2) VALUE 11.
- 000570                10 CT-DICIEMBRE        PIC 9(2) VALUE 12.
- 000571
- 000572        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
- 000573
- 000574       **************************************************************
- 000575        LINKAGE SECTION.
- 000576
- 000577        01  LK-AREA.
- 000578            05 LK-ENTRADA      PIC X(08).
- 000579            05 LK-SALIDA       PIC X(01).
- 000580               88 LK-FECHA-OK  VALUE 'Y'.
- 000581               88 LK-FECHA-ER  VALUE 'N'.
- 000582            05 LK-CODE-ERROR   PIC 9(04).
- 000583            05 FILLER          PIC X(22).
- 000584
- 000585       ***************************************************************.
- 000586        PROCEDURE DIVISION USING LK-AREA.
- 000588
- 000589       **************************************
- 000590       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000591       **************************************
- 000600        MAIN-PROGRAM.
- 000601            SET SW-LOGICA-OK TO TRUE
- 000602
- 000603            PERFORM 1000-I-INICIO
- 000604               THRU 1000-F-INICIO
- 000605
- 000606            IF SW-LOGICA-OK
- 000607
- 000608              PERFORM 2000-I-PROCESO
- 000609                 THRU 2000-F-PROCESO
- 000610
- 000611            ELSE
- 000612
- 000613              SET SW-FECHA-ER TO TRUE
- 000614
- 000615              DISPLAY 'LA FECHA INGRESADA NO ES LOGICA'
- 000616
- 000617            END-IF
- 000618
- 000619            PERFORM 9999-I-FINAL
- 000620               THRU 9999-F-FINAL
- 000621            .
- 000622        F-MAIN-PROGRAM. GOBACK.
- 000623
- 000624       **************************************
- 000625       *  CUERPO INICIO INDICES             *
- 000626       **************************************
- 000627        1000-I-INICIO.
- 000630            ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
- 000631
- 000632            MOVE   LK-ENTRADA      TO        WS-FECHA-CALCULO
- 000633
- 000634            IF  (WS-FECHA-CALCULO IS LESS OR EQUAL TO WS-FECHA-ACTUAL)
- 000635            AND (WS-FECHA-CALCULO IS GREATER OR EQUAL TO CT-1920)
- 000636
- 000637               SET SW-LOGICA-OK TO TRUE
- 000638
- 000639            ELSE
- 000640
- 000641               SET SW-LOGICA-ER TO TRUE
- 000642
- 000643            END-IF
- 000650            .
- 000860        1000-F-INICIO. EXIT.
- 000882       **************************************
- 000890       *  CUERPO PRINCIPAL DE PROCESO       *
- 000897       **************************************
- 000900        2000-I-PROCESO.
- 001013            SET SW-FECHA-OK TO TRUE
- 001014
- 001015            MOVE LK-ENTRADA TO WS-FECHA
- 001016
- 001017            DIVIDE WS-FECHA-AA BY CT-4 GIVING  WS-RESULTADO REMAINDER
- 001018                                                            WS-RESTO
- 001019
- 001020            IF WS-RESTO EQUAL ZEROS
- 001021              DIVIDE WS-FECHA-AA BY CT-100 GIVING WS-RESULTADO REMAINDER
- 001022                                                               WS-RESTO
- 001023
- 001024              IF WS-RESTO EQUAL ZEROS
- 001025                DIVIDE WS-FECHA-AA BY CT-400 GIVING WS-RESULTADO
- 001026                                                               REMAINDER
- 001027                                                               WS-RESTO
- 001028
- 001029                IF WS-RESTO EQUAL ZEROS
- 001030                  SET SW-BISIESTO-Y TO TRUE
- 001031
- 001032                ELSE
- 001033                  SET SW-BISIESTO-N TO TRUE
- 001034
- 001035                END-IF
- 001036
- 001037              ELSE
- 001038                SET SW-BISIESTO-Y   TO TRUE
- 001039
- 001040              END-IF
- 001041
- 001042            ELSE
- 001043              SET SW-BISIESTO-N     TO TRUE
- 001044
- 001045            END-IF
- 001046
- 001047            IF (WS-FECHA-AA IS GREATER OR EQUAL TO CT-1920)     AND
- 001048               (WS-FECHA-AA IS LESS    OR EQUAL TO WS-ACTUAL-AA)
- 001049
- 001050              EVALUATE WS-FECHA-MM
- 001051
- 001052              WHEN CT-FEBRERO
- 001053                IF SW-BISIESTO-Y
- 001054                  DISPLAY 'ES BISIESTO'
- 001055                  IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
- 001056                     (WS-FECHA-DD IS LESS    OR EQUAL TO CT-29)
- 001057                    CONTINUE
- 001058
- 001059                  ELSE
- 001060                    SET SW-FECHA-ER TO TRUE
- 001061                    DISPLAY 'DIA ERRONEO'
- 001062
- 001063                  END-IF
- 001064
- 001065                ELSE
- 001066                  DISPLAY 'NO ES BISIESTO'
- 001067                    IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
- 001068                       (WS-FECHA-DD IS LESS OR EQUAL TO CT-28)
- 001069                      CONTINUE
- 001070                    ELSE
- 001071                      SET SW-FECHA-ER TO TRUE
- 001072                      DISPLAY 'DIA ERRONEO'
- 001073
- 001074                    END-IF
- 001075
- 001076                END-IF
- 001077
- 001078              WHEN CT-MARZO
- 001079              WHEN CT-MAYO
- 001080              WHEN CT-JULIO
- 001081              WHEN CT-AGOSTO
- 001082              WHEN CT-OCTUBRE
- 001083              WHEN CT-DICIEMBRE
- 001084                IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
- 001085                   (WS-FECHA-DD IS LESS OR EQUAL TO CT-31)
- 001086                  CONTINUE
- 001087
- 001088                ELSE
- 001089                  SET SW-FECHA-ER TO TRUE
- 001090                  DISPLAY 'DIA ERRONEO'
- 001091
- 001092                END-IF
- 001093
- 001094              WHEN CT-ENERO
- 001095              WHEN CT-ABRIL
- 001096              WHEN CT-JUNIO
- 001097              WHEN CT-SEPTIEMBRE
- 001098              WHEN CT-NOVIEMBRE
- 001099                IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
- 001100                   (WS-FECHA-DD IS LESS OR EQUAL TO CT-30)
- 001101                  CONTINUE
- 001102
- 001103                ELSE
- 001104                  SET SW-FECHA-ER TO TRUE
- 001105                  DISPLAY 'DIA ERRONEO'
- 001106
- 001107                END-IF
- 001108
- 001109              WHEN OTHER
- 001110                SET SW-FECHA-ER TO TRUE
- 001111                DISPLAY 'MES ERRONEO'
- 001112
- 001113              END-EVALUATE
- 001114
- 001115
- 001116            ELSE
- 001117              SET SW-FECHA-ER TO TRUE
- 001118              DISPLAY 'ANIO ERRONEO'
- 001119
- 001120            END-IF
- 001125            .
- 001130        2000-F-PROCESO. EXIT.
- 001200
- 001650       **************************************
- 001670       *  CUERPO FINAL MUESTRA RESULTADO    *
- 001690       **************************************
- 001700        9999-I-FINAL.
- 001740            MOVE SW-FECHA-VALIDACION TO LK-SALIDA.
- 001802            DISPLAY SW-FECHA-VALIDACION
- 001810            .
- 001900        9999-F-FINAL.  EXIT.
- 001910
- 002000       *
\ No newline at end of file
+000010*VALIDACION FECHA LOGICA
+000020 IDENTIFICATION DIVISION.
+000030  PROGRAM-ID. RUTFECHA.
+000040*
+000050******************************************************************
+000060*  MANTENIMIENTO DE PROGRAMA
+000070******************************************************************
+000080*  FECHA      *  DETALLE                              * COD  *
+000090******************************************************************
+000100*             *  VALIDACION DE FECHA UNICA (ORIGINAL)  *  -   *
+000110*             *  AGREGADO MODO CIERRE (DESDE/HASTA) Y  *      *
+000120*             *  MODO EDAD (CALCULO DE EDAD)           *      *
+000125*  09/08/26   *  EN MODO EDAD, 2000-I-PROCESO NO VUELVE *  JCR *
+000126*             *  A EXIGIR EL PISO DE CT-1920 (YA LO     *      *
+000127*             *  RESUELVE 1000-I-INICIO)                *      *
+000130******************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170 DATA DIVISION.
+000180 FILE SECTION.
+000190 WORKING-STORAGE SECTION.
+000200******************************************************************
+000210  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-ST *'.
+000220*
+000230**********************************************
+000240*              VARIABLES
+000250**********************************************
+000260  01  WS-VARIABLES.
+000270      05  WS-VAR.
+000280          10  WS-RESULTADO       PIC S9(2)     VALUE ZEROS.
+000290          10  WS-RESTO           PIC S9(2)     VALUE ZEROS.
+000300      05  WS-CODE-ERROR          PIC 9(04)     VALUE ZEROS.
+000310      05  WS-EDAD-CALC           PIC S9(4)     VALUE ZEROS.
+000320**********************************************
+000330*                FECHA
+000340**********************************************
+000350  01  WS-FECHA.
+000360      05  WS-FECHA-AA      PIC 9(04)         VALUE ZEROS.
+000370      05  WS-FECHA-MM      PIC 9(02)         VALUE ZEROS.
+000380      05  WS-FECHA-DD      PIC 9(02)         VALUE ZEROS.
+000390*
+000400  01  WS-FECHA-DESDE.
+000410      05  WS-DESDE-AA      PIC 9(04)         VALUE ZEROS.
+000420      05  WS-DESDE-MM      PIC 9(02)         VALUE ZEROS.
+000430      05  WS-DESDE-DD      PIC 9(02)         VALUE ZEROS.
+000440*
+000450  01  WS-FECHA-ACTUAL.
+000460      05  WS-ACTUAL-AA     PIC 9(04)         VALUE ZEROS.
+000470      05  WS-ACTUAL-MM     PIC 9(02)         VALUE ZEROS.
+000480      05  WS-ACTUAL-DD     PIC 9(02)         VALUE ZEROS.
+000490*
+000500  01  WS-FECHA-CALCULO.
+000510      05  WS-CALCULO-AA    PIC 9(04)         VALUE ZEROS.
+000520      05  WS-CALCULO-MM    PIC 9(02)         VALUE ZEROS.
+000530      05  WS-CALCULO-DD    PIC 9(02)         VALUE ZEROS.
+000540*
+000550  01  WS-FECHA-CALCULO-DESDE.
+000560      05  WS-CALCDES-AA    PIC 9(04)         VALUE ZEROS.
+000570      05  WS-CALCDES-MM    PIC 9(02)         VALUE ZEROS.
+000580      05  WS-CALCDES-DD    PIC 9(02)         VALUE ZEROS.
+000590**********************************************
+000600*                SWITCHES
+000610**********************************************
+000620  01 WS-SWITCHES.
+000630     05 SW-BISIESTO            PIC X.
+000640        88 SW-BISIESTO-Y             VALUE 'Y'.
+000650        88 SW-BISIESTO-N             VALUE 'N'.
+000660     05 SW-FECHA-VALIDACION    PIC X.
+000670        88 SW-FECHA-OK               VALUE 'Y'.
+000680        88 SW-FECHA-ER               VALUE 'N'.
+000690     05 SW-FECHA-LOGICA        PIC X.
+000700        88 SW-LOGICA-OK              VALUE 'Y'.
+000710        88 SW-LOGICA-ER              VALUE 'N'.
+000720     05 SW-FECHA-LOGICA-DESDE  PIC X.
+000730        88 SW-LOGICA-DESDE-OK        VALUE 'Y'.
+000740        88 SW-LOGICA-DESDE-ER        VALUE 'N'.
+000750**********************************************
+000760*                CONSTANTES
+000770**********************************************
+000780  01  CT-CONSTANTES.
+000790      05  CT-400                 PIC 9(3)      VALUE 400.
+000800      05  CT-100                 PIC 9(3)      VALUE 100.
+000810      05  CT-4                   PIC 9(1)      VALUE 4.
+000820      05  CT-FECHA-LIMITE.
+000830          10 CT-1920             PIC 9(4) VALUE 1920.
+000840          10 CT-31               PIC 9(2) VALUE 31.
+000850          10 CT-30               PIC 9(2) VALUE 30.
+000860          10 CT-29               PIC 9(2) VALUE 29.
+000870          10 CT-28               PIC 9(2) VALUE 02.
+000880          10 CT-01               PIC 9(2) VALUE 01.
+000890      05  CT-MESES.
+000900          10 CT-ENERO            PIC 9(2) VALUE 01.
+000910          10 CT-FEBRERO          PIC 9(2) VALUE 02.
+000920          10 CT-MARZO            PIC 9(2) VALUE 03.
+000930          10 CT-ABRIL            PIC 9(2) VALUE 04.
+000940          10 CT-MAYO             PIC 9(2) VALUE 05.
+000950          10 CT-JUNIO            PIC 9(2) VALUE 06.
+000960          10 CT-JULIO            PIC 9(2) VALUE 07.
+000970          10 CT-AGOSTO           PIC 9(2) VALUE 08.
+000980          10 CT-SEPTIEMBRE       PIC 9(2) VALUE 09.
+000990          10 CT-OCTUBRE          PIC 9(2) VALUE 10.
+001000          10 CT-NOVIEMBRE        PIC 9(2) VALUE 11.
+001010          10 CT-DICIEMBRE        PIC 9(2) VALUE 12.
+001020      05  CT-CODES.
+001030          10 CT-COD-ANIO         PIC 9(4) VALUE 1001.
+001040          10 CT-COD-MES          PIC 9(4) VALUE 1002.
+001050          10 CT-COD-DIA          PIC 9(4) VALUE 1003.
+001060          10 CT-COD-LOGICA       PIC 9(4) VALUE 1004.
+001070          10 CT-COD-CIERRE       PIC 9(4) VALUE 1005.
+001080*
+001090  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STO *'.
+001100*
+001110******************************************************************
+001120 LINKAGE SECTION.
+001130*
+001140  01  LK-AREA.
+001150      05 LK-FUNCION      PIC X(01).
+001160         88 LK-FUNCION-VALIDA  VALUE 'V'.
+001170         88 LK-FUNCION-CIERRE  VALUE 'C'.
+001180         88 LK-FUNCION-EDAD    VALUE 'E'.
+001190      05 LK-ENTRADA      PIC X(08).
+001200      05 LK-ENTRADA-DESDE PIC X(08).
+001210      05 LK-SALIDA       PIC X(01).
+001220         88 LK-FECHA-OK  VALUE 'Y'.
+001230         88 LK-FECHA-ER  VALUE 'N'.
+001240      05 LK-CODE-ERROR   PIC 9(04).
+001250      05 LK-EDAD         PIC 9(03).
+001260      05 FILLER          PIC X(09).
+001270*
+001280*.................................................................
+001290 PROCEDURE DIVISION USING LK-AREA.
+001300*
+001310***************************************
+001320*  CUERPO PRINCIPAL DEL PROGRAMA     *
+001330***************************************
+001340  MAIN-PROGRAM.
+001350      SET SW-LOGICA-OK TO TRUE
+001360      MOVE ZEROS TO WS-CODE-ERROR
+001370*
+001380      PERFORM 1000-I-INICIO
+001390         THRU 1000-F-INICIO
+001400*
+001410      IF SW-LOGICA-OK
+001420*
+001430        PERFORM 2000-I-PROCESO
+001440           THRU 2000-F-PROCESO
+001450*
+001460      ELSE
+001470*
+001480        SET SW-FECHA-ER TO TRUE
+001490        MOVE CT-COD-LOGICA TO WS-CODE-ERROR
+001500*
+001510        DISPLAY 'LA FECHA INGRESADA NO ES LOGICA'
+001520*
+001530      END-IF
+001540*
+001550      IF SW-FECHA-OK AND LK-FUNCION-CIERRE
+001560         PERFORM 2500-I-PROCESO-DESDE
+001570            THRU 2500-F-PROCESO-DESDE
+001580      END-IF
+001590*
+001600      IF SW-FECHA-OK AND LK-FUNCION-EDAD
+001610         PERFORM 2800-I-EDAD
+001620            THRU 2800-F-EDAD
+001630      END-IF
+001640*
+001650      PERFORM 9999-I-FINAL
+001660         THRU 9999-F-FINAL
+001670      .
+001680  F-MAIN-PROGRAM. GOBACK.
+001690*
+001700***************************************
+001710*  CUERPO INICIO INDICES             *
+001720***************************************
+001730  1000-I-INICIO.
+001740      ACCEPT WS-FECHA-ACTUAL FROM DATE YYYYMMDD
+001750*
+001760      MOVE   LK-ENTRADA      TO        WS-FECHA-CALCULO
+001770*
+001780      IF LK-FUNCION-EDAD
+001790*        LA FECHA DE NACIMIENTO PUEDE SER ANTERIOR A 1920
+001800           IF WS-FECHA-CALCULO IS LESS OR EQUAL TO WS-FECHA-ACTUAL
+001810              SET SW-LOGICA-OK TO TRUE
+001820           ELSE
+001830              SET SW-LOGICA-ER TO TRUE
+001840           END-IF
+001850      ELSE
+001860         IF  (WS-FECHA-CALCULO IS LESS OR EQUAL TO
+001870                 WS-FECHA-ACTUAL)
+001880         AND (WS-FECHA-CALCULO IS GREATER OR EQUAL TO CT-1920)
+001890*
+001900            SET SW-LOGICA-OK TO TRUE
+001910*
+001920         ELSE
+001930*
+001940            SET SW-LOGICA-ER TO TRUE
+001950*
+001960         END-IF
+001970      END-IF
+001980      .
+001990  1000-F-INICIO. EXIT.
+002000*
+002010***************************************
+002020*  CUERPO PRINCIPAL DE PROCESO       *
+002030***************************************
+002040  2000-I-PROCESO.
+002050      SET SW-FECHA-OK TO TRUE
+002060*
+002070      MOVE LK-ENTRADA TO WS-FECHA
+002080*
+002090      DIVIDE WS-FECHA-AA BY CT-4 GIVING  WS-RESULTADO REMAINDER
+002100                                                      WS-RESTO
+002110*
+002120      IF WS-RESTO EQUAL ZEROS
+002130        DIVIDE WS-FECHA-AA BY CT-100 GIVING WS-RESULTADO REMAINDER
+002140                                                         WS-RESTO
+002150*
+002160        IF WS-RESTO EQUAL ZEROS
+002170          DIVIDE WS-FECHA-AA BY CT-400 GIVING WS-RESULTADO
+002180                                                         REMAINDER
+002190                                                         WS-RESTO
+002200*
+002210          IF WS-RESTO EQUAL ZEROS
+002220            SET SW-BISIESTO-Y TO TRUE
+002230*
+002240          ELSE
+002250            SET SW-BISIESTO-N TO TRUE
+002260*
+002270          END-IF
+002280*
+002290        ELSE
+002300          SET SW-BISIESTO-Y   TO TRUE
+002310*
+002320        END-IF
+002330*
+002340      ELSE
+002350        SET SW-BISIESTO-N     TO TRUE
+002360*
+002370      END-IF
+002380*
+002390      IF ((WS-FECHA-AA IS GREATER OR EQUAL TO CT-1920) OR
+002395          LK-FUNCION-EDAD)                              AND
+002400         (WS-FECHA-AA IS LESS    OR EQUAL TO WS-ACTUAL-AA)
+002410*
+002420        EVALUATE WS-FECHA-MM
+002430*
+002440        WHEN CT-FEBRERO
+002450          IF SW-BISIESTO-Y
+002460            DISPLAY 'ES BISIESTO'
+002470            IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
+002480               (WS-FECHA-DD IS LESS    OR EQUAL TO CT-29)
+002490              CONTINUE
+002500*
+002510            ELSE
+002520              SET SW-FECHA-ER TO TRUE
+002530              MOVE CT-COD-DIA TO WS-CODE-ERROR
+002540              DISPLAY 'DIA ERRONEO'
+002550*
+002560            END-IF
+002570*
+002580          ELSE
+002590            DISPLAY 'NO ES BISIESTO'
+002600              IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
+002610                 (WS-FECHA-DD IS LESS OR EQUAL TO CT-28)
+002620                CONTINUE
+002630              ELSE
+002640                SET SW-FECHA-ER TO TRUE
+002650                MOVE CT-COD-DIA TO WS-CODE-ERROR
+002660                DISPLAY 'DIA ERRONEO'
+002670*
+002680              END-IF
+002690*
+002700          END-IF
+002710*
+002720        WHEN CT-MARZO
+002730        WHEN CT-MAYO
+002740        WHEN CT-JULIO
+002750        WHEN CT-AGOSTO
+002760        WHEN CT-OCTUBRE
+002770        WHEN CT-DICIEMBRE
+002780          IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
+002790             (WS-FECHA-DD IS LESS OR EQUAL TO CT-31)
+002800            CONTINUE
+002810*
+002820          ELSE
+002830            SET SW-FECHA-ER TO TRUE
+002840            MOVE CT-COD-DIA TO WS-CODE-ERROR
+002850            DISPLAY 'DIA ERRONEO'
+002860*
+002870          END-IF
+002880*
+002890        WHEN CT-ENERO
+002900        WHEN CT-ABRIL
+002910        WHEN CT-JUNIO
+002920        WHEN CT-SEPTIEMBRE
+002930        WHEN CT-NOVIEMBRE
+002940          IF (WS-FECHA-DD IS GREATER OR EQUAL TO CT-01) AND
+002950             (WS-FECHA-DD IS LESS OR EQUAL TO CT-30)
+002960            CONTINUE
+002970*
+002980          ELSE
+002990            SET SW-FECHA-ER TO TRUE
+003000            MOVE CT-COD-DIA TO WS-CODE-ERROR
+003010            DISPLAY 'DIA ERRONEO'
+003020*
+003030          END-IF
+003040*
+003050        WHEN OTHER
+003060          SET SW-FECHA-ER TO TRUE
+003070          MOVE CT-COD-MES TO WS-CODE-ERROR
+003080          DISPLAY 'MES ERRONEO'
+003090*
+003100        END-EVALUATE
+003110*
+003120      ELSE
+003130        SET SW-FECHA-ER TO TRUE
+003140        MOVE CT-COD-ANIO TO WS-CODE-ERROR
+003150        DISPLAY 'ANIO ERRONEO'
+003160*
+003170      END-IF
+003180      .
+003190  2000-F-PROCESO. EXIT.
+003200*
+003210***************************************
+003220*  VALIDA FECHA DESDE (APERTURA) Y   *
+003230*  CONFIRMA QUE LA FECHA DE CIERRE   *
+003240*  (LK-ENTRADA) ES POSTERIOR A ELLA  *
+003250***************************************
+003260  2500-I-PROCESO-DESDE.
+003270      SET SW-LOGICA-DESDE-OK TO TRUE
+003280*
+003290      MOVE LK-ENTRADA-DESDE TO WS-FECHA-CALCULO-DESDE
+003300*
+003310      IF  (WS-FECHA-CALCULO-DESDE IS LESS OR EQUAL TO
+003320              WS-FECHA-ACTUAL)
+003330      AND (WS-FECHA-CALCULO-DESDE IS GREATER OR EQUAL TO CT-1920)
+003340*
+003350         MOVE LK-ENTRADA-DESDE TO WS-FECHA-DESDE
+003360*
+003370         IF LK-ENTRADA-DESDE IS LESS THAN LK-ENTRADA
+003380            CONTINUE
+003390         ELSE
+003400            SET SW-FECHA-ER TO TRUE
+003410            MOVE CT-COD-CIERRE TO WS-CODE-ERROR
+003420            DISPLAY 'FECHA DE CIERRE NO POSTERIOR A ALTA'
+003430         END-IF
+003440*
+003450      ELSE
+003460*
+003470         SET SW-LOGICA-DESDE-ER TO TRUE
+003480         SET SW-FECHA-ER TO TRUE
+003490         MOVE CT-COD-LOGICA TO WS-CODE-ERROR
+003500         DISPLAY 'LA FECHA DE APERTURA NO ES LOGICA'
+003510*
+003520      END-IF
+003530      .
+003540  2500-F-PROCESO-DESDE. EXIT.
+003550*
+003560***************************************
+003570*  CALCULA LA EDAD EN ANIOS DE LA    *
+003580*  FECHA DE NACIMIENTO (LK-ENTRADA)  *
+003590*  CONTRA LA FECHA ACTUAL            *
+003600***************************************
+003610  2800-I-EDAD.
+003620      MOVE LK-ENTRADA TO WS-FECHA
+003630*
+003640      COMPUTE WS-EDAD-CALC = WS-ACTUAL-AA - WS-FECHA-AA
+003650*
+003660      IF (WS-ACTUAL-MM < WS-FECHA-MM) OR
+003670         ((WS-ACTUAL-MM = WS-FECHA-MM) AND
+003680          (WS-ACTUAL-DD < WS-FECHA-DD))
+003690*
+003700         SUBTRACT 1 FROM WS-EDAD-CALC
+003710*
+003720      END-IF
+003730*
+003740      IF WS-EDAD-CALC IS LESS THAN ZEROS
+003750         MOVE ZEROS TO WS-EDAD-CALC
+003760      END-IF
+003770*
+003780      MOVE WS-EDAD-CALC TO LK-EDAD
+003790      .
+003800  2800-F-EDAD. EXIT.
+003810*
+003820***************************************
+003830*  CUERPO FINAL MUESTRA RESULTADO    *
+003840***************************************
+003850  9999-I-FINAL.
+003860      MOVE SW-FECHA-VALIDACION TO LK-SALIDA
+003870      MOVE WS-CODE-ERROR       TO LK-CODE-ERROR
+003880      DISPLAY SW-FECHA-VALIDACION
+003890      .
+003900  9999-F-FINAL.  EXIT.
+003910*
