@@ -0,0 +1,303 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMALT33.
+000030**********************************************************
+000040*                                                        *
+000050**********************************************************
+000060*     MANTENIMIENTO DE PROGRAMA                         *
+000070**********************************************************
+000080* FECHA   *    DETALLE        * COD *
+000090**************************************
+000100*         *                   *     *
+000110* 09/08/26* TRANSACCION CICS DE ALTA DE CLIENTES         *
+000120*         * (MAP0233/ALTA0233, TIPFBIO.TBCLIENT)     * JCR *
+000130**************************************
+000140  ENVIRONMENT DIVISION.
+000150  CONFIGURATION SECTION.
+000160  SPECIAL-NAMES.
+000170      DECIMAL-POINT IS COMMA.
+000180
+000190  DATA DIVISION.
+000200  WORKING-STORAGE SECTION.
+000210  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000220
+000230      COPY MAPSETA.
+000240
+000250      COPY AUDITREG.
+000260
+000270*************************************
+000280*         FECHA DE PROCESO         *
+000290*************************************
+000300  01  WS-AREA.
+000310      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000320      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000330      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000340
+000350  01  WS-FECHA-HOY.
+000360      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000370      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000380      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000390      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000400      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000410*************************************
+000420*   REGISTRO DE CONFIRMACION MAIL  *
+000430*************************************
+000440  01  WS-MAIL-REC.
+000450      05  MAIL-TIPO-DOC    PIC X(02).
+000460      05  MAIL-NRO-DOC     PIC 9(11).
+000470      05  MAIL-EMAIL       PIC X(40).
+000480      05  MAIL-EVENTO      PIC X(10).
+000490      05  MAIL-FECHA       PIC X(10).
+000500
+000510  01  WS-FECNAC-EDIT.
+000520      05  WS-FECNAC-AA     PIC 9(04)         VALUE ZEROS.
+000530      05  WS-SEP3          PIC X(01)         VALUE '-'.
+000540      05  WS-FECNAC-MM     PIC 9(02)         VALUE ZEROS.
+000550      05  WS-SEP4          PIC X(01)         VALUE '-'.
+000560      05  WS-FECNAC-DD     PIC 9(02)         VALUE ZEROS.
+000570*************************************
+000580*      LLAMADA A RUTFECHA          *
+000590*************************************
+000600  01  LK-AREA.
+000610      05 LK-FUNCION      PIC X(01).
+000620         88 LK-FUNCION-VALIDA  VALUE 'V'.
+000630         88 LK-FUNCION-CIERRE  VALUE 'C'.
+000640         88 LK-FUNCION-EDAD    VALUE 'E'.
+000650      05 LK-ENTRADA      PIC X(08).
+000660      05 LK-ENTRADA-DESDE PIC X(08).
+000670      05 LK-SALIDA       PIC X(01).
+000680         88 LK-FECHA-OK  VALUE 'Y'.
+000690         88 LK-FECHA-ER  VALUE 'N'.
+000700      05 LK-CODE-ERROR   PIC 9(04).
+000710      05 LK-EDAD         PIC 9(03).
+000720      05 FILLER          PIC X(09).
+000730
+000740  77  CT-EDAD-MINIMA        PIC 9(03)       VALUE 018.
+000750*************************************
+000760*   COMMAREA HACIA EL MENU (MSG)   *
+000770*************************************
+000780  01  WS-CA-MENU-AREA.
+000790      05 CA-MSG            PIC X(72)       VALUE SPACES.
+000800
+000810  01  WS-CA-ESTADO         PIC X(01)       VALUE SPACES.
+000820      88 WS-CA-1RA-VEZ                     VALUE SPACES.
+000830      88 WS-CA-PROCESANDO                  VALUE 'P'.
+000840*************************************
+000850*             SQL                  *
+000860*************************************
+000870       EXEC SQL
+000880         INCLUDE SQLCA
+000890       END-EXEC.
+000900
+000910       EXEC SQL
+000920         INCLUDE TBCLIENT
+000930       END-EXEC.
+000940
+000950  77  WS-MAX-NRO-CLI        PIC S9(5)V USAGE COMP-3 VALUE ZEROS.
+000960  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000970*************************************.
+000980  LINKAGE SECTION.
+000990  01  DFHCOMMAREA           PIC X(01).
+001000**************************************
+001010  PROCEDURE DIVISION.
+001020**************************************
+001030*  CUERPO PRINCIPAL DEL PROGRAMA     *
+001040**************************************
+001050  MAIN-PROGRAM.
+001060
+001070      IF EIBCALEN EQUAL ZERO
+001080         PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+001090      ELSE
+001100         MOVE DFHCOMMAREA TO WS-CA-ESTADO
+001110         IF EIBAID EQUAL DFHPF12
+001120            PERFORM 3500-I-A-SALIR  THRU 3500-F-A-SALIR
+001130         ELSE
+001140            PERFORM 3000-I-PROCESO  THRU 3000-F-PROCESO
+001150         END-IF
+001160      END-IF.
+001170
+001180  F-MAIN-PROGRAM. EXIT.
+001190**************************************
+001200*      PRIMER ENVIO DE PANTALLA      *
+001210**************************************
+001220  2000-I-INICIAL.
+001230      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+001240
+001250      MOVE WS-FECHA-HOY  TO AFECHAO.
+001260      MOVE SPACES        TO AMSGO.
+001270
+001280      EXEC CICS SEND MAP('ALTA0233') MAPSET('MAPSETA')
+001290                FROM(ALTA0233O) ERASE
+001300      END-EXEC.
+001310
+001320      MOVE 'P' TO WS-CA-ESTADO.
+001330
+001340      EXEC CICS RETURN TRANSID('ALT1')
+001350                COMMAREA(WS-CA-ESTADO) LENGTH(1)
+001360      END-EXEC.
+001370
+001380  2000-F-INICIAL. EXIT.
+001390**************************************
+001400*    RECIBIR DATOS Y GRABAR ALTA     *
+001410**************************************
+001420  3000-I-PROCESO.
+001430      EXEC CICS RECEIVE MAP('ALTA0233') MAPSET('MAPSETA')
+001440                INTO(ALTA0233I)
+001450      END-EXEC.
+001460
+001470      MOVE ATIPDOCI TO TIPO-DOCUMENTO.
+001480      MOVE ANRODOCI TO NRO-DOCUMENTO.
+001490      MOVE ANOMBREI TO NOMBRE-CLIENTE.
+001500      MOVE AAPELLII TO APELLIDO-CLIENTE.
+001510      MOVE ADOMICII TO DOMICILIO.
+001520      MOVE ACIUDADI TO CIUDAD.
+001530
+001540      PERFORM 4000-I-VALIDAR-EDAD THRU 4000-F-VALIDAR-EDAD.
+001550
+001560      IF LK-FECHA-OK AND LK-EDAD NOT LESS CT-EDAD-MINIMA
+001570         PERFORM 5000-I-GRABAR-CLIENTE THRU 5000-F-GRABAR-CLIENTE
+001580      ELSE
+001590         PERFORM 6000-I-RECHAZO THRU 6000-F-RECHAZO
+001600      END-IF.
+001610
+001620  3000-F-PROCESO. EXIT.
+001630**************************************
+001640*   VOLVER AL MENU PRINCIPAL (PF12)  *
+001650**************************************
+001660  3500-I-A-SALIR.
+001670      MOVE SPACES TO CA-MSG.
+001680
+001690      EXEC CICS XCTL PROGRAM('PGMMEN33')
+001700                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+001710      END-EXEC.
+001720
+001730  3500-F-A-SALIR. EXIT.
+001740**************************************
+001750*  VALIDAR FECHA DE NACIMIENTO/EDAD  *
+001760**************************************
+001770  4000-I-VALIDAR-EDAD.
+001780      MOVE AFECNACI(1:8)       TO LK-ENTRADA.
+001790      SET  LK-FUNCION-EDAD     TO TRUE.
+001800
+001810      CALL 'RUTFECHA' USING LK-AREA.
+001820
+001830      IF LK-FECHA-OK AND LK-EDAD LESS CT-EDAD-MINIMA
+001840         SET LK-FECHA-ER TO TRUE
+001850      END-IF.
+001860
+001870  4000-F-VALIDAR-EDAD. EXIT.
+001880**************************************
+001890*        GRABAR NUEVO CLIENTE        *
+001900**************************************
+001910  5000-I-GRABAR-CLIENTE.
+001920      EXEC SQL
+001930         SELECT MAX(NRO_CLIENTE)
+001940           INTO :WS-MAX-NRO-CLI
+001950           FROM ITPFBIO.TBCLIENT
+001960      END-EXEC.
+001970
+001980      ADD 1 TO WS-MAX-NRO-CLI GIVING CLI-NRO-CLIENTE.
+001990
+002000      MOVE AFECNACI(1:4) TO WS-FECNAC-AA.
+002010      MOVE AFECNACI(5:2) TO WS-FECNAC-MM.
+002020      MOVE AFECNACI(7:2) TO WS-FECNAC-DD.
+002030
+002040      MOVE WS-FECHA-HOY   TO FECHA-DE-ALTA.
+002050      MOVE WS-FECNAC-EDIT TO FECCHA-NACIMIENTO.
+002060
+002070      EXEC SQL
+002080         INSERT INTO ITPFBIO.TBCLIENT
+002090               (TIPO_DOCUMENTO, NRO_DOCUMENTO, NRO_CLIENTE,
+002100                NOMBRE_CLIENTE, APELLIDO_CLIENTE, DOMICILIO,
+002110                CIUDAD, FECHA_DE_ALTA, FECCHA_NACIMIENTO)
+002120         VALUES
+002130               (:TIPO-DOCUMENTO, :NRO-DOCUMENTO, :CLI-NRO-CLIENTE,
+002140                :NOMBRE-CLIENTE, :APELLIDO-CLIENTE, :DOMICILIO,
+002150                :CIUDAD, :FECHA-DE-ALTA, :FECCHA-NACIMIENTO)
+002160      END-EXEC.
+002170
+002180      IF SQLCODE EQUAL ZEROS
+002190         MOVE 'CLIENTE DADO DE ALTA CORRECTAMENTE' TO CA-MSG
+002200
+002210         MOVE SPACES              TO AUD-VALOR-ANTES
+002220         MOVE 'CLIENTE INSERTADO' TO AUD-VALOR-DESPUES
+002230         MOVE 'ALTA CLIENTE'      TO AUD-CAMPO
+002240         PERFORM 8000-I-AUDITAR   THRU 8000-F-AUDITAR
+002250
+002260         PERFORM 8500-I-MAIL-CONFIRMACION
+002270            THRU 8500-F-MAIL-CONFIRMACION
+002280
+002290         EXEC CICS XCTL PROGRAM('PGMMEN33')
+002300                   COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002310         END-EXEC
+002320      ELSE
+002330         MOVE SQLCODE TO WS-MAX-NRO-CLI
+002340         MOVE SPACES  TO AMSGO
+002350         MOVE 'ERROR AL GRABAR EL CLIENTE - VER SQLCODE'
+002360              TO AMSGO
+002370         EXEC CICS SEND MAP('ALTA0233') MAPSET('MAPSETA')
+002380                   FROM(ALTA0233O)
+002390         END-EXEC
+002400         EXEC CICS RETURN TRANSID('ALT1')
+002410                   COMMAREA(WS-CA-ESTADO) LENGTH(1)
+002420         END-EXEC
+002430      END-IF.
+002440
+002450  5000-F-GRABAR-CLIENTE. EXIT.
+002460**************************************
+002470*   RECHAZAR ALTA POR FECHA INVALIDA *
+002480**************************************
+002490  6000-I-RECHAZO.
+002500      MOVE SPACES TO CA-MSG.
+002510      STRING 'FECHA DE NACIMIENTO RECHAZADA - COD '
+002520             LK-CODE-ERROR DELIMITED BY SIZE
+002530             INTO CA-MSG.
+002540
+002550      EXEC CICS XCTL PROGRAM('PGMMEN33')
+002560                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002570      END-EXEC.
+002580
+002590  6000-F-RECHAZO. EXIT.
+002600**************************************
+002610*           TOMAR FECHA              *
+002620**************************************
+002630  7000-I-FECHA.
+002640      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002650
+002660      MOVE WS-AREA-AA TO WS-HOY-AA.
+002670      MOVE WS-AREA-MM TO WS-HOY-MM.
+002680      MOVE WS-AREA-DD TO WS-HOY-DD.
+002690
+002700  7000-F-FECHA. EXIT.
+002710**************************************
+002720*   GRABAR REGISTRO DE AUDITORIA     *
+002730**************************************
+002740  8000-I-AUDITAR.
+002750      MOVE WS-FECHA-HOY    TO AUD-FECHA.
+002760      ACCEPT AUD-HORA      FROM TIME.
+002770      MOVE EIBUSERID       TO AUD-USERID.
+002780      MOVE EIBTRMID        TO AUD-TERMID.
+002790      MOVE EIBTRNID        TO AUD-TRANSACCION.
+002800      MOVE TIPO-DOCUMENTO  TO AUD-TIPO-DOC.
+002810      MOVE NRO-DOCUMENTO   TO AUD-NRO-DOC.
+002820
+002830      EXEC CICS WRITEQ TD QUEUE('AUDT')
+002840                FROM(WS-AUDIT-REC) LENGTH(147)
+002850      END-EXEC.
+002860
+002870  8000-F-AUDITAR. EXIT.
+002880**************************************
+002890*  EXTRACTO DE CONFIRMACION POR MAIL *
+002900**************************************
+002910  8500-I-MAIL-CONFIRMACION.
+002920      MOVE TIPO-DOCUMENTO TO MAIL-TIPO-DOC.
+002930      MOVE NRO-DOCUMENTO  TO MAIL-NRO-DOC.
+002940      MOVE SPACES         TO MAIL-EMAIL.
+002950      MOVE 'ALTA'         TO MAIL-EVENTO.
+002960      MOVE WS-FECHA-HOY   TO MAIL-FECHA.
+002970
+002980      EXEC CICS WRITEQ TD QUEUE('MAIL')
+002990                FROM(WS-MAIL-REC) LENGTH(73)
+003000      END-EXEC.
+003010
+003020  8500-F-MAIL-CONFIRMACION. EXIT.
+003030
