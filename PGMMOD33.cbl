@@ -0,0 +1,329 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMMOD33.
+000030**********************************************************
+000040*                                                        *
+000050**********************************************************
+000060*     MANTENIMIENTO DE PROGRAMA                         *
+000070**********************************************************
+000080* FECHA   *    DETALLE        * COD *
+000090**************************************
+000100*         *                   *     *
+000110* 09/08/26* TRANSACCION CICS DE MODIFICACION DE CLIENTES *
+000120*         * (MAP0233/MODI0233, TBCLIENT Y TBPERSO)   * JCR *
+000122* 09/08/26* CLAVE (TIPO/NRO DOC) AHORA VIAJA POR LA      *
+000124*         * COMMAREA DESDE 3000-I-BUSCAR, EN VEZ DE   * JCR *
+000126*         * RELEERSE DE LA PANTALLA DE CONFIRMACION   *     *
+000127* 09/08/26* 3000-I-BUSCAR YA NO MARCA CA-ESTADO/CA-TIPO-DOC*
+000128*         * /CA-NRO-DOC SI EL CLIENTE NO SE ENCONTRO - Y * JCR *
+000129*         * PF2 EN LA PANTALLA INICIAL YA NO ENTRA A        *
+000131*         * GRABAR SIN HABER PASADO POR BUSCAR              *
+000132**************************************
+000140  ENVIRONMENT DIVISION.
+000150  CONFIGURATION SECTION.
+000160  SPECIAL-NAMES.
+000170      DECIMAL-POINT IS COMMA.
+000180
+000190  DATA DIVISION.
+000200  WORKING-STORAGE SECTION.
+000210  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000220
+000230      COPY MAPSETA.
+000240      COPY AUDITREG.
+000250
+000260*************************************
+000270*         FECHA DE PROCESO         *
+000280*************************************
+000290  01  WS-AREA.
+000300      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000310      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000320      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000330
+000340  01  WS-FECHA-HOY.
+000350      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000360      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000370      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000380      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000390      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000400*************************************
+000410*   COMMAREA HACIA EL MENU (MSG)   *
+000420*************************************
+000430  01  WS-CA-MENU-AREA.
+000440      05 CA-MSG            PIC X(72)       VALUE SPACES.
+000450
+000460*************************************
+000470* COMMAREA DE TRABAJO (BUSCAR->GRABAR)
+000480* LLEVA EL ESTADO Y LOS VALORES ANTES
+000490* DE MODIFICAR, PARA QUE 4000-I-GRABAR
+000500* PUEDA COMPARAR SIN VOLVER A LEER    *
+000510*************************************
+000520  01  WS-CA-MOD-AREA.
+000530      05 CA-ESTADO         PIC X(01)       VALUE SPACES.
+000540         88 WS-CA-1RA-VEZ                  VALUE SPACES.
+000550         88 WS-CA-BUSCADO                  VALUE 'B'.
+000560      05  OLD-DOMICILIO     PIC X(30)      VALUE SPACES.
+000570      05  OLD-CIUDAD        PIC X(20)      VALUE SPACES.
+000580      05  OLD-EMAIL         PIC X(40)      VALUE SPACES.
+000590      05  OLD-TELEFONO      PIC X(15)      VALUE SPACES.
+000592      05  CA-TIPO-DOC       PIC X(02)      VALUE SPACES.
+000594      05  CA-NRO-DOC        PIC 9(11)      VALUE ZEROS.
+000600
+000610  77  WS-SQLCODE-CLI       PIC S9(09) COMP VALUE ZEROS.
+000620*************************************
+000630*             SQL                  *
+000640*************************************
+000650       EXEC SQL
+000660         INCLUDE SQLCA
+000670       END-EXEC.
+000680
+000690       EXEC SQL
+000700         INCLUDE TBCLIENT
+000710       END-EXEC.
+000720
+000730       EXEC SQL
+000740         INCLUDE TBPERSO
+000750       END-EXEC.
+000760
+000770  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000780*************************************.
+000790  LINKAGE SECTION.
+000800  01  DFHCOMMAREA           PIC X(119).
+000810**************************************
+000820  PROCEDURE DIVISION.
+000830**************************************
+000840*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000850**************************************
+000860  MAIN-PROGRAM.
+000870
+000880      IF EIBCALEN EQUAL ZERO
+000890         PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+000900      ELSE
+000910         MOVE DFHCOMMAREA(1:1) TO CA-ESTADO
+000920         EVALUATE TRUE
+000930            WHEN EIBAID EQUAL DFHPF1
+000940               PERFORM 3000-I-BUSCAR   THRU 3000-F-BUSCAR
+000950            WHEN EIBAID EQUAL DFHPF2
+000955               IF WS-CA-BUSCADO
+000962                  MOVE DFHCOMMAREA TO WS-CA-MOD-AREA
+000965                  PERFORM 4000-I-GRABAR   THRU 4000-F-GRABAR
+000967               ELSE
+000968                  PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+000969               END-IF
+000980            WHEN EIBAID EQUAL DFHPF12
+000990               PERFORM 3900-I-A-SALIR  THRU 3900-F-A-SALIR
+001000            WHEN OTHER
+001010               PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+001020         END-EVALUATE
+001030      END-IF.
+001040
+001050  F-MAIN-PROGRAM. EXIT.
+001060**************************************
+001070*      PRIMER ENVIO DE PANTALLA      *
+001080**************************************
+001090  2000-I-INICIAL.
+001100      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+001110
+001120      MOVE WS-FECHA-HOY  TO MFECHAO.
+001130      MOVE SPACES        TO MMSGO.
+001140      MOVE SPACES        TO MDOMICIO.
+001150      MOVE SPACES        TO MCIUDADO.
+001160      MOVE SPACES        TO MEMAILO.
+001170      MOVE SPACES        TO MTELEFO.
+001180
+001190      EXEC CICS SEND MAP('MODI0233') MAPSET('MAPSETA')
+001200                FROM(MODI0233O) ERASE
+001210      END-EXEC.
+001220
+001230      EXEC CICS RETURN TRANSID('MOD1')
+001240                COMMAREA(WS-CA-MOD-AREA) LENGTH(1)
+001250      END-EXEC.
+001260
+001270  2000-F-INICIAL. EXIT.
+001280**************************************
+001290*   BUSCAR EL CLIENTE POR DOCUMENTO  *
+001300**************************************
+001310  3000-I-BUSCAR.
+001320      EXEC CICS RECEIVE MAP('MODI0233') MAPSET('MAPSETA')
+001330                INTO(MODI0233I)
+001340      END-EXEC.
+001350
+001360      MOVE MTIPDOCI TO TIPO-DOCUMENTO.
+001370      MOVE MNRODOCI TO NRO-DOCUMENTO.
+001380
+001390      EXEC SQL
+001400         SELECT DOMICILIO, CIUDAD, CORREO_ELECTRONICO
+001410           INTO :DOMICILIO, :CIUDAD, :CORREO-ELECTRONICO
+001420           FROM ITPFBIO.TBCLIENT
+001430          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+001440            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+001450      END-EXEC.
+001460
+001470      MOVE SQLCODE TO WS-SQLCODE-CLI.
+001480
+001490      EXEC SQL
+001500         SELECT PER_TELEFONO
+001510           INTO :SQL-PER-TELEFONO
+001520           FROM ITPFBIO.TBPERSO
+001530          WHERE PER_TIP_DOC EQUAL :TIPO-DOCUMENTO
+001540            AND PER_NRO_DOC EQUAL :NRO-DOCUMENTO
+001550      END-EXEC.
+001560
+001570      IF WS-SQLCODE-CLI EQUAL ZEROS
+001580         MOVE DOMICILIO           TO MDOMICIO
+001590         MOVE CIUDAD              TO MCIUDADO
+001600         MOVE CORREO-ELECTRONICO  TO MEMAILO
+001610         MOVE SQL-PER-TELEFONO    TO MTELEFO
+001620         MOVE DOMICILIO           TO OLD-DOMICILIO
+001630         MOVE CIUDAD              TO OLD-CIUDAD
+001640         MOVE CORREO-ELECTRONICO  TO OLD-EMAIL
+001650         MOVE SQL-PER-TELEFONO    TO OLD-TELEFONO
+001660         MOVE SPACES              TO MMSGO
+001670         MOVE 'DATOS ACTUALES - SOBREESCRIBA Y OPRIMA PF2'
+001680              TO MMSGO
+001682         MOVE 'B'            TO CA-ESTADO
+001684         MOVE TIPO-DOCUMENTO TO CA-TIPO-DOC
+001686         MOVE NRO-DOCUMENTO  TO CA-NRO-DOC
+001690      ELSE
+001700         MOVE SPACES TO MDOMICIO
+001710         MOVE SPACES TO MCIUDADO
+001720         MOVE SPACES TO MEMAILO
+001730         MOVE SPACES TO MTELEFO
+001740         MOVE SPACES TO MMSGO
+001750         MOVE 'CLIENTE NO ENCONTRADO' TO MMSGO
+001752         MOVE SPACES TO CA-ESTADO
+001754         MOVE SPACES TO CA-TIPO-DOC
+001756         MOVE ZEROS  TO CA-NRO-DOC
+001760      END-IF.
+001770
+001780      EXEC CICS SEND MAP('MODI0233') MAPSET('MAPSETA')
+001790                FROM(MODI0233O)
+001800      END-EXEC.
+001830
+001840      EXEC CICS RETURN TRANSID('MOD1')
+001850                COMMAREA(WS-CA-MOD-AREA) LENGTH(119)
+001860      END-EXEC.
+001870
+001880  3000-F-BUSCAR. EXIT.
+001890**************************************
+001900*   VOLVER AL MENU PRINCIPAL (PF12)  *
+001910**************************************
+001920  3900-I-A-SALIR.
+001930      MOVE SPACES TO CA-MSG.
+001940
+001950      EXEC CICS XCTL PROGRAM('PGMMEN33')
+001960                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+001970      END-EXEC.
+001980
+001990  3900-F-A-SALIR. EXIT.
+002000**************************************
+002010*   GRABAR LOS DATOS MODIFICADOS     *
+002020**************************************
+002030  4000-I-GRABAR.
+002040      EXEC CICS RECEIVE MAP('MODI0233') MAPSET('MAPSETA')
+002050                INTO(MODI0233I)
+002060      END-EXEC.
+002070
+002080      MOVE CA-TIPO-DOC TO TIPO-DOCUMENTO.
+002090      MOVE CA-NRO-DOC  TO NRO-DOCUMENTO.
+002100      MOVE MDOMICII TO DOMICILIO.
+002110      MOVE MCIUDADI TO CIUDAD.
+002120      MOVE MEMAILI  TO CORREO-ELECTRONICO.
+002130      MOVE MTELEFI  TO SQL-PER-TELEFONO.
+002140
+002150      EXEC SQL
+002160         UPDATE ITPFBIO.TBCLIENT
+002170            SET DOMICILIO = :DOMICILIO,
+002180                CIUDAD = :CIUDAD,
+002190                CORREO_ELECTRONICO = :CORREO-ELECTRONICO
+002200          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+002210            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+002220      END-EXEC.
+002230
+002240      MOVE SQLCODE TO WS-SQLCODE-CLI.
+002250
+002260      EXEC SQL
+002270         UPDATE ITPFBIO.TBPERSO
+002280            SET PER_DIRECCION = :DOMICILIO,
+002290                PER_LOCALIDAD = :CIUDAD,
+002300                PER_EMAIL = :CORREO-ELECTRONICO,
+002310                PER_TELEFONO = :SQL-PER-TELEFONO
+002320          WHERE PER_TIP_DOC EQUAL :TIPO-DOCUMENTO
+002330            AND PER_NRO_DOC EQUAL :NRO-DOCUMENTO
+002340      END-EXEC.
+002350
+002360      MOVE SPACES TO CA-MSG.
+002370      IF WS-SQLCODE-CLI EQUAL ZEROS AND SQLCODE EQUAL ZEROS
+002380         MOVE 'CLIENTE MODIFICADO CORRECTAMENTE'
+002390              TO CA-MSG
+002400         PERFORM 9100-I-AUDITAR-CAMPOS THRU 9100-F-AUDITAR-CAMPOS
+002410      ELSE
+002420         MOVE 'ERROR AL MODIFICAR EL CLIENTE - VER SQLCODE'
+002430              TO CA-MSG
+002440      END-IF.
+002450
+002460      EXEC CICS XCTL PROGRAM('PGMMEN33')
+002470                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+002480      END-EXEC.
+002490
+002500  4000-F-GRABAR. EXIT.
+002510**************************************
+002520*           TOMAR FECHA              *
+002530**************************************
+002540  7000-I-FECHA.
+002550      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002560
+002570      MOVE WS-AREA-AA TO WS-HOY-AA.
+002580      MOVE WS-AREA-MM TO WS-HOY-MM.
+002590      MOVE WS-AREA-DD TO WS-HOY-DD.
+002600
+002610  7000-F-FECHA. EXIT.
+002620**************************************
+002630* AUDITAR CAMPOS MODIFICADOS (C/U)   *
+002640**************************************
+002650  9100-I-AUDITAR-CAMPOS.
+002660      IF DOMICILIO NOT EQUAL OLD-DOMICILIO
+002670         MOVE 'DOMICILIO'    TO AUD-CAMPO
+002680         MOVE OLD-DOMICILIO  TO AUD-VALOR-ANTES
+002690         MOVE DOMICILIO      TO AUD-VALOR-DESPUES
+002700         PERFORM 9000-I-AUDITAR THRU 9000-F-AUDITAR
+002710      END-IF.
+002720
+002730      IF CIUDAD NOT EQUAL OLD-CIUDAD
+002740         MOVE 'CIUDAD'       TO AUD-CAMPO
+002750         MOVE OLD-CIUDAD     TO AUD-VALOR-ANTES
+002760         MOVE CIUDAD         TO AUD-VALOR-DESPUES
+002770         PERFORM 9000-I-AUDITAR THRU 9000-F-AUDITAR
+002780      END-IF.
+002790
+002800      IF CORREO-ELECTRONICO NOT EQUAL OLD-EMAIL
+002810         MOVE 'CORREO_ELECTRONICO' TO AUD-CAMPO
+002820         MOVE OLD-EMAIL            TO AUD-VALOR-ANTES
+002830         MOVE CORREO-ELECTRONICO   TO AUD-VALOR-DESPUES
+002840         PERFORM 9000-I-AUDITAR THRU 9000-F-AUDITAR
+002850      END-IF.
+002860
+002870      IF SQL-PER-TELEFONO NOT EQUAL OLD-TELEFONO
+002880         MOVE 'PER_TELEFONO'    TO AUD-CAMPO
+002890         MOVE OLD-TELEFONO      TO AUD-VALOR-ANTES
+002900         MOVE SQL-PER-TELEFONO  TO AUD-VALOR-DESPUES
+002910         PERFORM 9000-I-AUDITAR THRU 9000-F-AUDITAR
+002920      END-IF.
+002930
+002940  9100-F-AUDITAR-CAMPOS. EXIT.
+002950**************************************
+002960*   REGISTRAR UN CAMBIO DE CAMPO     *
+002970**************************************
+002980  9000-I-AUDITAR.
+002990      MOVE WS-FECHA-HOY    TO AUD-FECHA.
+003000      ACCEPT AUD-HORA      FROM TIME.
+003010      MOVE EIBUSERID       TO AUD-USERID.
+003020      MOVE EIBTRMID        TO AUD-TERMID.
+003030      MOVE EIBTRNID        TO AUD-TRANSACCION.
+003040      MOVE TIPO-DOCUMENTO  TO AUD-TIPO-DOC.
+003050      MOVE NRO-DOCUMENTO   TO AUD-NRO-DOC.
+003060
+003070      EXEC CICS WRITEQ TD QUEUE('AUDT')
+003080                FROM(WS-AUDIT-REC) LENGTH(147)
+003090      END-EXEC.
+003100
+003110  9000-F-AUDITAR. EXIT.
+003120
