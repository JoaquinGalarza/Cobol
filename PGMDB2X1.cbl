@@ -1,255 +1,452 @@
- 000001        IDENTIFICATION DIVISION.
- 000002       *                                                        *
- 000003        PROGRAM-ID PGMDB233.
- 000004       **********************************************************
- 000005       *                                                        *
- 000006       *                                                        *
- 000007       *                                                        *
- 000008       **********************************************************
- 000009       *      MANTENIMIENTO DE PROGRAMA                         *
- 000010       **********************************************************
- 000011       *  FECHA   *    DETALLE        * COD *
- 000012       **************************************
- 000013       *          *                   *     *
- 000014       *          *                   *     *
- 000015       **************************************
- 000016        ENVIRONMENT DIVISION.
- 000017        CONFIGURATION SECTION.
- 000018        SPECIAL-NAMES.
- 000019            DECIMAL-POINT IS COMMA.
- 000020
- 000021        INPUT-OUTPUT SECTION.
- 000022        FILE-CONTROL.
- 000023
- 000024              SELECT PERSONA ASSIGN DDPERSO
- 000025              ORGANIZATION IS INDEXED
- 000026              ACCESS MODE IS SEQUENTIAL
- 000027              RECORD KEY IS PER-KEY
- 000028                     FILE STATUS IS WS-PER-CODE.
- 000029
- 000030        DATA DIVISION.
- 000031        FILE SECTION.
- 000032        FD PERSONA.
- 000033
- 000034        01 REG-PERSO.
- 000035           03 PER-KEY.
- 000036              05 PER-TIP-DOC PIC X(02).
- 000037              05 PER-NRO-DOC PIC 9(11).
- 000038           03 FILLER       PIC X(147).
- 000039
- 000040       **************************************
- 000041        WORKING-STORAGE SECTION.
- 000042       **************************************
- 000043        77  FILLER         PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
- 000044
- 000045        01 WS-STATUS-CODES.
- 000046           03  WS-PER-CODE         PIC XX          VALUE SPACES.
- 000047           03  WS-SQLCODE          PIC S9(03)      VALUE ZEROS.
- 000048
- 000049        01 WS-COMP-NRO-DOC         PIC S9(11)V  COMP-3 VALUE ZEROS.
- 000050
- 000051        01 WS-STATUS-FIN           PIC X        VALUE SPACES.
- 000052           88  WS-FIN-LECTURA                   VALUE 'Y'.
- 000053           88  WS-NO-FIN-LECTURA                VALUE 'N'.
- 000054
- 000055        01 WS-CONTADORES.
- 000056           03  WS-DISPLAYADOS       PIC 9(03)    VALUE ZEROS.
- 000057           03  WS-LEIDOS-VSAM       PIC 9(03)    VALUE ZEROS.
- 000058           03  WS-LEIDOS-SQL        PIC 9(03)    VALUE ZEROS.
- 000059           03  WS-NOTFOUND          PIC 9(03)    VALUE ZEROS.
- 000060
- 000061        01  REG-PERSONA.
- 000062            03  KEY-TIP-DOC            PIC X(02).
- 000063            03  KEY-NRO-DOC            PIC 9(11).
- 000064            03  FILLER                 PIC X(147).
- 000065
- 000066        77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.
- 000067
- 000068             EXEC SQL
- 000069               INCLUDE SQLCA
- 000070             END-EXEC.
- 000071
- 000072             EXEC SQL
- 000073               INCLUDE TBPERSO
- 000074             END-EXEC.
- 000075
- 000076        77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
- 000077
- 000078       ***************************************************************.
- 000079        PROCEDURE DIVISION.
- 000080       **************************************
- 000081       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000082       **************************************
- 000083        MAIN-PROGRAM.
- 000084
- 000085            PERFORM 1000-I-INICIO   THRU
- 000086                    1000-F-INICIO.
- 000087
- 000088            PERFORM 2000-I-PROCESO  THRU
- 000089                    2000-F-PROCESO        UNTIL WS-FIN-LECTURA.
- 000090
- 000091            PERFORM 9999-I-FINAL    THRU
- 000092                    9999-F-FINAL.
- 000093
- 000094        F-MAIN-PROGRAM. GOBACK.
- 000095
- 000096       **************************************
- 000097       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 000098       **************************************
- 000099        1000-I-INICIO.
- 000100
- 000101            SET WS-NO-FIN-LECTURA TO TRUE.
- 000102
- 000103            OPEN INPUT PERSONA.
- 000104            IF WS-PER-CODE    IS NOT EQUAL '00'
- 000105               DISPLAY '* ERROR EN OPEN PERSONA = ' WS-PER-CODE
- 000106               MOVE 9999 TO RETURN-CODE
- 000107               SET  WS-FIN-LECTURA TO TRUE
- 000108            END-IF.
- 000109
- 000110
- 000111            IF SQLCODE NOT EQUAL ZEROS
- 000112               MOVE SQLCODE   TO WS-SQLCODE
- 000113               DISPLAY '* ERROR OPEN CURSOR      = ' WS-SQLCODE
- 000114               MOVE 9999 TO RETURN-CODE
- 000115               SET  WS-FIN-LECTURA TO TRUE
- 000116            END-IF.
- 000117
- 000118        1000-F-INICIO. EXIT.
- 000119
- 000120       **************************************
- 000121       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000122       **************************************
- 000123        2000-I-PROCESO.
- 000124
- 000125            PERFORM 3000-I-LEER-VSAM THRU 3000-F-LEER-VSAM.
- 000126
- 000127            PERFORM 3500-I-LEER-SQL  THRU 3500-F-LEER-SQL.
- 000128
- 000129            IF SQLCODE EQUAL ZEROES
- 000130
- 000131              PERFORM 4000-I-DISPLAY   THRU 4000-F-DISPLAY
- 000132
- 000133            END-IF.
- 000134
- 000135        2000-F-PROCESO. EXIT.
- 000136
- 000137       **************************************
- 000138       *           LEER CURSOR              *
- 000139       **************************************
- 000140        3000-I-LEER-VSAM.
- 000141
- 000142            READ PERSONA INTO REG-PERSONA.
- 000143
- 000144
- 000145            EVALUATE WS-PER-CODE
- 000146
- 000147            WHEN '00'
- 000148               ADD 1 TO WS-LEIDOS-VSAM
- 000149               MOVE KEY-TIP-DOC TO PER-TIP-DOC
- 000150               MOVE KEY-NRO-DOC TO WS-COMP-NRO-DOC
- 000151
- 000152            WHEN '10'
- 000153               SET WS-FIN-LECTURA TO TRUE
- 000154
- 000155            WHEN OTHER
- 000156               DISPLAY '* ERROR LEER VSAM = ' WS-PER-CODE
- 000157               MOVE 9999 TO RETURN-CODE
- 000158               SET WS-FIN-LECTURA TO TRUE
- 000159            END-EVALUATE.
- 000160
- 000161        3000-F-LEER-VSAM. EXIT.
- 000162
- 000163        3500-I-LEER-SQL.
- 000164
- 000165            EXEC SQL
- 000166
- 000167              SELECT PER_TIP_DOC, PER_NRO_DOC,
- 000168                     PER_CLI_NRO, PER_NOMAPE,
- 000169                     PER_CLI_AAAAMMDD, PER_DIRECCION,
- 000170                     PER_LOCALIDAD, PER_EMAIL,
- 000171                     PER_TELEFONO, PER_SEXO
- 000172                   INTO :DCLPERSO.SQL-PER-TIP-DOC,
- 000173                        :DCLPERSO.SQL-PER-NRO-DOC,
- 000174                        :DCLPERSO.SQL-PER-CLI-NRO,
- 000175                        :DCLPERSO.SQL-PER-NOMAPE,
- 000176                        :DCLPERSO.SQL-PER-CLI-AAAAMMDD,
- 000177                        :DCLPERSO.SQL-PER-DIRECCION,
- 000178                        :DCLPERSO.SQL-PER-LOCALIDAD,
- 000179                        :DCLPERSO.SQL-PER-EMAIL,
- 000180                        :DCLPERSO.SQL-PER-TELEFONO,
- 000181                        :DCLPERSO.SQL-PER-SEXO
- 000182                   FROM ITPFBIO.TBPERSO
- 000183                   WHERE PER_TIP_DOC =:KEY-TIP-DOC
- 000184                     AND PER_NRO_DOC =:WS-COMP-NRO-DOC
- 000185
- 000186            END-EXEC.
- 000187
- 000188            EVALUATE SQLCODE
- 000189
- 000190            WHEN ZEROS
- 000191               ADD 1 TO WS-LEIDOS-SQL
- 000192
- 000193            WHEN +100
- 000194               ADD 1 TO WS-NOTFOUND
- 000195
- 000196            WHEN OTHER
- 000197               MOVE SQLCODE   TO WS-SQLCODE
- 000198               DISPLAY '* ERROR LEER SQL = ' WS-SQLCODE
- 000199               MOVE 9999 TO RETURN-CODE
- 000200               SET WS-FIN-LECTURA TO TRUE
- 000201            END-EVALUATE.
- 000202
- 000203        3500-F-LEER-SQL. EXIT.
- 000204
- 000205        4000-I-DISPLAY.
- 000206
- 000207            DISPLAY 'NOMBRE Y APELLIDO: ' SQL-PER-NOMAPE.
- 000208
- 000209            DISPLAY 'TIPO DE DOCUMENTO: ' SQL-PER-TIP-DOC.
- 000210
- 000211            DISPLAY 'NRO DE DOCUMENTO: ' SQL-PER-NRO-DOC.
- 000212
- 000213            DISPLAY 'NRO DE CLIENTE: ' SQL-PER-CLI-NRO.
- 000214
- 000215            DISPLAY 'FECHA: ' SQL-PER-CLI-AAAAMMDD.
- 000216
- 000217            DISPLAY 'DIRECCION: ' SQL-PER-DIRECCION.
- 000218
- 000219            DISPLAY 'LOCALIDAD: ' SQL-PER-LOCALIDAD.
- 000220
- 000221            DISPLAY 'EMAIL: ' SQL-PER-EMAIL.
- 000222
- 000223            DISPLAY 'TELEFONO: ' SQL-PER-TELEFONO.
- 000224
- 000225            DISPLAY 'SEXO: ' SQL-PER-SEXO.
- 000226
- 000227            DISPLAY 'FIN DE REGISTRO.'.
- 000228
- 000229            ADD 1 TO WS-DISPLAYADOS.
- 000230
- 000231        4000-F-DISPLAY. EXIT.
- 000232
- 000233       **************************************
- 000234       *  CUERPO FINAL CIERRE DE FILES      *
- 000235       **************************************
- 000236        9999-I-FINAL.
- 000237
- 000238            CLOSE PERSONA
- 000239               IF WS-PER-CODE  IS NOT EQUAL '00'
- 000240                 DISPLAY '* ERROR EN CLOSE PERSONA = ' WS-PER-CODE
- 000241                 MOVE 9999 TO RETURN-CODE
- 000242              END-IF.
- 000243
- 000244       **************************************
- 000245       *   MOSTRAR TOTALES DE CONTROL
- 000246       **************************************
- 000247
- 000248            DISPLAY 'CANTIDAD LEIDOS VSAM: ' WS-LEIDOS-VSAM.
- 000249            DISPLAY 'CANTIDAD LEIDOS SQL: '  WS-LEIDOS-SQL.
- 000250            DISPLAY 'CANTIDAD DISPLAYADOS: ' WS-DISPLAYADOS.
- 000251            DISPLAY 'CANTIDAD DE NO ENCONTRADOS: ' WS-NOTFOUND.
- 000252
- 000253        9999-F-FINAL.
- 000254            EXIT.
- 000255       *
\ No newline at end of file
+000010       IDENTIFICATION DIVISION.
+000020*                                                        *
+000030       PROGRAM-ID. PGMDB233.
+000040**********************************************************
+000050*                                                        *
+000060*                                                        *
+000070*                                                        *
+000080**********************************************************
+000090*     MANTENIMIENTO DE PROGRAMA                         *
+000100**********************************************************
+000110* FECHA   *    DETALLE        * COD *
+000120**************************************
+000130*         *                   *     *
+000140*         *                   *     *
+000150* 09/08/26* AGREGA ARCHIVO DE EXCEPCIONES PARA CLAVES    *
+000160*         * VSAM SIN CONTRAPARTIDA EN TBPERSO      * JCR *
+000170* 09/08/26* AGREGA RECONCILIACION TBPERSO CONTRA VSAM    *
+000180*         * PARA DETECTAR CLIENTES SIN ALTA EN PERSONA  *
+000190*         *                                        * JCR *
+000200* 09/08/26* AGREGA MODO CONSULTA UNICA POR SYSIN         *
+000210*         * (SALTEA EL BARRIDO SECUENCIAL COMPLETO)  * JCR *
+000215* 09/08/26* MODO CONSULTA UNICA YA NO SE DISPARA SI FALLO  *
+000216*         * EL OPEN DE PERSONA/EXCEPCION O DEL CURSOR * JCR *
+000220**************************************
+000230  ENVIRONMENT DIVISION.
+000240  CONFIGURATION SECTION.
+000250  SPECIAL-NAMES.
+000260      DECIMAL-POINT IS COMMA.
+000270
+000280  INPUT-OUTPUT SECTION.
+000290  FILE-CONTROL.
+000300
+000310        SELECT PERSONA ASSIGN DDPERSO
+000320        ORGANIZATION IS INDEXED
+000330        ACCESS MODE IS DYNAMIC
+000340        RECORD KEY IS PER-KEY
+000350               FILE STATUS IS WS-PER-CODE.
+000360
+000370        SELECT EXCEPCION ASSIGN DDEXCPDB
+000380        ORGANIZATION IS SEQUENTIAL
+000390               FILE STATUS IS WS-EXC-CODE.
+000400
+000410  DATA DIVISION.
+000420  FILE SECTION.
+000430  FD PERSONA.
+000440
+000450  01 REG-PERSO.
+000460     03 PER-KEY.
+000470        05 PER-TIP-DOC PIC X(02).
+000480        05 PER-NRO-DOC PIC 9(11).
+000490     03 FILLER       PIC X(147).
+000500
+000510  FD EXCEPCION.
+000520
+000530  01 REG-EXCEPCION.
+000540     03 EXC-TIP-DOC     PIC X(02).
+000550     03 EXC-NRO-DOC     PIC 9(11).
+000560     03 EXC-MOTIVO      PIC X(40).
+000570     03 FILLER          PIC X(20).
+000580
+000590*************************************
+000600  WORKING-STORAGE SECTION.
+000610*************************************
+000620  77  FILLER         PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000630
+000640  01 WS-STATUS-CODES.
+000650     03  WS-PER-CODE         PIC XX          VALUE SPACES.
+000660     03  WS-EXC-CODE         PIC XX          VALUE SPACES.
+000670     03  WS-SQLCODE          PIC S9(03)      VALUE ZEROS.
+000680
+000690  01 WS-COMP-NRO-DOC         PIC S9(11)V  COMP-3 VALUE ZEROS.
+000700
+000710  01 WS-STATUS-FIN           PIC X        VALUE SPACES.
+000720     88  WS-FIN-LECTURA                   VALUE 'Y'.
+000730     88  WS-NO-FIN-LECTURA                VALUE 'N'.
+000740
+000750  01 WS-CONTADORES.
+000760     03  WS-DISPLAYADOS       PIC 9(03)    VALUE ZEROS.
+000770     03  WS-LEIDOS-VSAM       PIC 9(03)    VALUE ZEROS.
+000780     03  WS-LEIDOS-SQL        PIC 9(03)    VALUE ZEROS.
+000790     03  WS-NOTFOUND          PIC 9(03)    VALUE ZEROS.
+000800     03  WS-CANT-EXCEPCIONES  PIC 9(03)    VALUE ZEROS.
+000810     03  WS-RECONCILIADOS     PIC 9(03)    VALUE ZEROS.
+000820     03  WS-SIN-VSAM          PIC 9(03)    VALUE ZEROS.
+000830
+000840  01 WS-STATUS-RECON         PIC X        VALUE SPACES.
+000850     88  WS-FIN-RECON                     VALUE 'Y'.
+000860     88  WS-NO-FIN-RECON                  VALUE 'N'.
+000870
+000880  01 WS-CLAVE-RECON.
+000890     03  WS-REC-TIP-DOC          PIC X(02).
+000900     03  WS-REC-NRO-DOC          PIC 9(11).
+000910
+000920  01 WS-PARM-ENTRADA.
+000930     03  WS-PARM-TIP-DOC         PIC X(02).
+000940     03  WS-PARM-NRO-DOC         PIC 9(11).
+000950
+000960  01 WS-MODO                 PIC X        VALUE 'T'.
+000970     88  WS-MODO-TODOS                    VALUE 'T'.
+000980     88  WS-MODO-UNICO                    VALUE 'U'.
+000990
+001000  01  REG-PERSONA.
+001010      03  KEY-TIP-DOC            PIC X(02).
+001020      03  KEY-NRO-DOC            PIC 9(11).
+001030      03  FILLER                 PIC X(147).
+001040
+001050  77  FILLER        PIC X(26) VALUE '* VARIABLES SQL          *'.
+001060
+001070       EXEC SQL
+001080         INCLUDE SQLCA
+001090       END-EXEC.
+001100
+001110       EXEC SQL
+001120         INCLUDE TBPERSO
+001130       END-EXEC.
+001140
+001150       EXEC SQL
+001160         DECLARE CURSOR-TBPERSO CURSOR
+001170         FOR
+001180          SELECT PER_TIP_DOC, PER_NRO_DOC
+001190                 FROM ITPFBIO.TBPERSO
+001200       END-EXEC.
+001210
+001220  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+001230
+001240***************************************************************.
+001250  PROCEDURE DIVISION.
+001260*************************************
+001270*  CUERPO PRINCIPAL DEL PROGRAMA     *
+001280*************************************
+001290  MAIN-PROGRAM.
+001300
+001310      PERFORM 1000-I-INICIO   THRU
+001320              1000-F-INICIO.
+001330
+001340      IF WS-MODO-UNICO AND WS-NO-FIN-LECTURA
+001350         PERFORM 6000-I-CONSULTA-UNICA THRU
+001360                 6000-F-CONSULTA-UNICA
+001370      ELSE
+001380         PERFORM 2000-I-PROCESO  THRU
+001390                 2000-F-PROCESO     UNTIL WS-FIN-LECTURA
+001400         PERFORM 7000-I-RECONCILIAR THRU
+001410                 7000-F-RECONCILIAR UNTIL WS-FIN-RECON
+001420      END-IF.
+001430
+001440      PERFORM 9999-I-FINAL    THRU
+001450              9999-F-FINAL.
+001460
+001470  F-MAIN-PROGRAM. GOBACK.
+001480
+001490*************************************
+001500*  CUERPO INICIO APERTURA ARCHIVOS   *
+001510*************************************
+001520  1000-I-INICIO.
+001530
+001540      SET WS-NO-FIN-LECTURA TO TRUE.
+001550      SET WS-NO-FIN-RECON   TO TRUE.
+001560
+001570      ACCEPT WS-PARM-ENTRADA FROM SYSIN.
+001580      IF WS-PARM-TIP-DOC IS NOT EQUAL TO SPACES
+001590         SET WS-MODO-UNICO TO TRUE
+001600      END-IF.
+001610
+001620      OPEN INPUT PERSONA.
+001630      IF WS-PER-CODE    IS NOT EQUAL '00'
+001640         DISPLAY '* ERROR EN OPEN PERSONA = ' WS-PER-CODE
+001650         MOVE 9999 TO RETURN-CODE
+001660         SET  WS-FIN-LECTURA TO TRUE
+001670      END-IF.
+001680
+001690      OPEN OUTPUT EXCEPCION.
+001700      IF WS-EXC-CODE    IS NOT EQUAL '00'
+001710         DISPLAY '* ERROR EN OPEN EXCEPCION = ' WS-EXC-CODE
+001720         MOVE 9999 TO RETURN-CODE
+001730         SET  WS-FIN-LECTURA TO TRUE
+001740      END-IF.
+001750
+001760      EXEC SQL
+001770         OPEN CURSOR-TBPERSO
+001780      END-EXEC.
+001790
+001800      IF SQLCODE NOT EQUAL ZEROS
+001810         MOVE SQLCODE   TO WS-SQLCODE
+001820         DISPLAY '* ERROR OPEN CURSOR      = ' WS-SQLCODE
+001830         MOVE 9999 TO RETURN-CODE
+001840         SET  WS-FIN-LECTURA TO TRUE
+001850         SET  WS-FIN-RECON   TO TRUE
+001860      END-IF.
+001870
+001880  1000-F-INICIO. EXIT.
+001890
+001900*************************************
+001910*  CUERPO PRINCIPAL DEL PROGRAMA     *
+001920*************************************
+001930  2000-I-PROCESO.
+001940
+001950      PERFORM 3000-I-LEER-VSAM THRU 3000-F-LEER-VSAM.
+001960
+001970      PERFORM 3500-I-LEER-SQL  THRU 3500-F-LEER-SQL.
+001980
+001990      IF SQLCODE EQUAL ZEROES
+002000
+002010        PERFORM 4000-I-DISPLAY   THRU 4000-F-DISPLAY
+002020
+002030      END-IF.
+002040
+002050  2000-F-PROCESO. EXIT.
+002060
+002070*************************************
+002080*            LEER CURSOR              *
+002090*************************************
+002100  3000-I-LEER-VSAM.
+002110
+002120      READ PERSONA NEXT RECORD INTO REG-PERSONA.
+002130
+002140
+002150      EVALUATE WS-PER-CODE
+002160
+002170      WHEN '00'
+002180         ADD 1 TO WS-LEIDOS-VSAM
+002190         MOVE KEY-TIP-DOC TO PER-TIP-DOC
+002200         MOVE KEY-NRO-DOC TO WS-COMP-NRO-DOC
+002210
+002220      WHEN '10'
+002230         SET WS-FIN-LECTURA TO TRUE
+002240
+002250      WHEN OTHER
+002260         DISPLAY '* ERROR LEER VSAM = ' WS-PER-CODE
+002270         MOVE 9999 TO RETURN-CODE
+002280         SET WS-FIN-LECTURA TO TRUE
+002290      END-EVALUATE.
+002300
+002310  3000-F-LEER-VSAM. EXIT.
+002320
+002330  3500-I-LEER-SQL.
+002340
+002350      EXEC SQL
+002360
+002370        SELECT PER_TIP_DOC, PER_NRO_DOC,
+002380               PER_CLI_NRO, PER_NOMAPE,
+002390               PER_CLI_AAAAMMDD, PER_DIRECCION,
+002400               PER_LOCALIDAD, PER_EMAIL,
+002410               PER_TELEFONO, PER_SEXO
+002420             INTO :DCLPERSO.SQL-PER-TIP-DOC,
+002430                  :DCLPERSO.SQL-PER-NRO-DOC,
+002440                  :DCLPERSO.SQL-PER-CLI-NRO,
+002450                  :DCLPERSO.SQL-PER-NOMAPE,
+002460                  :DCLPERSO.SQL-PER-CLI-AAAAMMDD,
+002470                  :DCLPERSO.SQL-PER-DIRECCION,
+002480                  :DCLPERSO.SQL-PER-LOCALIDAD,
+002490                  :DCLPERSO.SQL-PER-EMAIL,
+002500                  :DCLPERSO.SQL-PER-TELEFONO,
+002510                  :DCLPERSO.SQL-PER-SEXO
+002520             FROM ITPFBIO.TBPERSO
+002530             WHERE PER_TIP_DOC =:KEY-TIP-DOC
+002540               AND PER_NRO_DOC =:WS-COMP-NRO-DOC
+002550
+002560      END-EXEC.
+002570
+002580      EVALUATE SQLCODE
+002590
+002600      WHEN ZEROS
+002610         ADD 1 TO WS-LEIDOS-SQL
+002620
+002630      WHEN +100
+002640         ADD 1 TO WS-NOTFOUND
+002650         PERFORM 3600-I-GRABAR-EXCEPCION THRU
+002660                 3600-F-GRABAR-EXCEPCION
+002670
+002680      WHEN OTHER
+002690         MOVE SQLCODE   TO WS-SQLCODE
+002700         DISPLAY '* ERROR LEER SQL = ' WS-SQLCODE
+002710         MOVE 9999 TO RETURN-CODE
+002720         SET WS-FIN-LECTURA TO TRUE
+002730      END-EVALUATE.
+002740
+002750  3500-F-LEER-SQL. EXIT.
+002760
+002770*************************************
+002780*  GRABAR CLAVE VSAM SIN TBPERSO     *
+002790*************************************
+002800  3600-I-GRABAR-EXCEPCION.
+002810
+002820      MOVE KEY-TIP-DOC     TO EXC-TIP-DOC.
+002830      MOVE WS-COMP-NRO-DOC TO EXC-NRO-DOC.
+002840      MOVE 'NO EXISTE EN TBPERSO' TO EXC-MOTIVO.
+002850
+002860      WRITE REG-EXCEPCION.
+002870      IF WS-EXC-CODE IS NOT EQUAL '00'
+002880         DISPLAY '* ERROR EN WRITE EXCEPCION = ' WS-EXC-CODE
+002890         MOVE 9999 TO RETURN-CODE
+002900      END-IF.
+002910
+002920      ADD 1 TO WS-CANT-EXCEPCIONES.
+002930
+002940  3600-F-GRABAR-EXCEPCION. EXIT.
+002950
+002960  4000-I-DISPLAY.
+002970
+002980      DISPLAY 'NOMBRE Y APELLIDO: ' SQL-PER-NOMAPE.
+002990
+003000      DISPLAY 'TIPO DE DOCUMENTO: ' SQL-PER-TIP-DOC.
+003010
+003020      DISPLAY 'NRO DE DOCUMENTO: ' SQL-PER-NRO-DOC.
+003030
+003040      DISPLAY 'NRO DE CLIENTE: ' SQL-PER-CLI-NRO.
+003050
+003060      DISPLAY 'FECHA: ' SQL-PER-CLI-AAAAMMDD.
+003070
+003080      DISPLAY 'DIRECCION: ' SQL-PER-DIRECCION.
+003090
+003100      DISPLAY 'LOCALIDAD: ' SQL-PER-LOCALIDAD.
+003110
+003120      DISPLAY 'EMAIL: ' SQL-PER-EMAIL.
+003130
+003140      DISPLAY 'TELEFONO: ' SQL-PER-TELEFONO.
+003150
+003160      DISPLAY 'SEXO: ' SQL-PER-SEXO.
+003170
+003180      DISPLAY 'FIN DE REGISTRO.'.
+003190
+003200      ADD 1 TO WS-DISPLAYADOS.
+003210
+003220  4000-F-DISPLAY. EXIT.
+003230
+003240*************************************
+003250*  CONSULTA DE UN SOLO CLIENTE       *
+003260*************************************
+003270  6000-I-CONSULTA-UNICA.
+003280
+003290      MOVE WS-PARM-TIP-DOC TO PER-TIP-DOC.
+003300      MOVE WS-PARM-NRO-DOC TO PER-NRO-DOC.
+003310
+003320      READ PERSONA RECORD INTO REG-PERSONA KEY IS PER-KEY
+003330         INVALID KEY
+003340            DISPLAY '* CLIENTE NO ENCONTRADO EN VSAM = '
+003350                    WS-PARM-TIP-DOC WS-PARM-NRO-DOC
+003360         NOT INVALID KEY
+003370            ADD 1 TO WS-LEIDOS-VSAM
+003380            MOVE KEY-NRO-DOC TO WS-COMP-NRO-DOC
+003390            PERFORM 3500-I-LEER-SQL THRU
+003400                    3500-F-LEER-SQL
+003410            IF SQLCODE EQUAL ZEROES
+003420               PERFORM 4000-I-DISPLAY THRU
+003430                       4000-F-DISPLAY
+003440            END-IF
+003450      END-READ.
+003460
+003470  6000-F-CONSULTA-UNICA. EXIT.
+003480
+003490*************************************
+003500*  RECONCILIAR TBPERSO CONTRA VSAM   *
+003510*************************************
+003520  7000-I-RECONCILIAR.
+003530
+003540      EXEC SQL
+003550         FETCH CURSOR-TBPERSO
+003560         INTO  :WS-REC-TIP-DOC,
+003570               :WS-REC-NRO-DOC
+003580      END-EXEC.
+003590
+003600      EVALUATE SQLCODE
+003610
+003620      WHEN ZEROS
+003630         PERFORM 7500-I-VERIFICAR-VSAM THRU
+003640                 7500-F-VERIFICAR-VSAM
+003650
+003660      WHEN +100
+003670         SET WS-FIN-RECON TO TRUE
+003680
+003690      WHEN OTHER
+003700         MOVE SQLCODE   TO WS-SQLCODE
+003710         DISPLAY '* ERROR FETCH TBPERSO = ' WS-SQLCODE
+003720         MOVE 9999 TO RETURN-CODE
+003730         SET WS-FIN-RECON TO TRUE
+003740      END-EVALUATE.
+003750
+003760  7000-F-RECONCILIAR. EXIT.
+003770
+003780  7500-I-VERIFICAR-VSAM.
+003790
+003800      MOVE WS-REC-TIP-DOC TO PER-TIP-DOC.
+003810      MOVE WS-REC-NRO-DOC TO PER-NRO-DOC.
+003820
+003830      READ PERSONA RECORD KEY IS PER-KEY
+003840         INVALID KEY
+003850            PERFORM 7600-I-GRABAR-RECON THRU
+003860                    7600-F-GRABAR-RECON
+003870         NOT INVALID KEY
+003880            ADD 1 TO WS-RECONCILIADOS
+003890      END-READ.
+003900
+003910  7500-F-VERIFICAR-VSAM. EXIT.
+003920
+003930*************************************
+003940*  GRABAR CLIENTE SIN ALTA EN VSAM   *
+003950*************************************
+003960  7600-I-GRABAR-RECON.
+003970
+003980      ADD 1 TO WS-SIN-VSAM.
+003990
+004000      MOVE WS-REC-TIP-DOC TO EXC-TIP-DOC.
+004010      MOVE WS-REC-NRO-DOC TO EXC-NRO-DOC.
+004020      MOVE 'NO EXISTE EN VSAM PERSONA' TO EXC-MOTIVO.
+004030
+004040      WRITE REG-EXCEPCION.
+004050      IF WS-EXC-CODE IS NOT EQUAL '00'
+004060         DISPLAY '* ERROR EN WRITE EXCEPCION = ' WS-EXC-CODE
+004070         MOVE 9999 TO RETURN-CODE
+004080      END-IF.
+004090
+004100      ADD 1 TO WS-CANT-EXCEPCIONES.
+004110
+004120  7600-F-GRABAR-RECON. EXIT.
+004130
+004140*************************************
+004150*  CUERPO FINAL CIERRE DE FILES      *
+004160*************************************
+004170  9999-I-FINAL.
+004180
+004190      CLOSE PERSONA
+004200         IF WS-PER-CODE  IS NOT EQUAL '00'
+004210           DISPLAY '* ERROR EN CLOSE PERSONA = ' WS-PER-CODE
+004220           MOVE 9999 TO RETURN-CODE
+004230        END-IF.
+004240
+004250      CLOSE EXCEPCION
+004260         IF WS-EXC-CODE  IS NOT EQUAL '00'
+004270           DISPLAY '* ERROR EN CLOSE EXCEPCION = ' WS-EXC-CODE
+004280           MOVE 9999 TO RETURN-CODE
+004290        END-IF.
+004300
+004310      EXEC SQL
+004320         CLOSE CURSOR-TBPERSO
+004330      END-EXEC.
+004340
+004350*************************************
+004360*   MOSTRAR TOTALES DE CONTROL
+004370*************************************
+004380
+004390      DISPLAY 'CANTIDAD LEIDOS VSAM: ' WS-LEIDOS-VSAM.
+004400      DISPLAY 'CANTIDAD LEIDOS SQL: '  WS-LEIDOS-SQL.
+004410      DISPLAY 'CANTIDAD DISPLAYADOS: ' WS-DISPLAYADOS.
+004420      DISPLAY 'CANTIDAD DE NO ENCONTRADOS: ' WS-NOTFOUND.
+004430      DISPLAY 'CANTIDAD RECONCILIADOS: ' WS-RECONCILIADOS.
+004440      DISPLAY 'CANTIDAD SIN VSAM: '      WS-SIN-VSAM.
+004450      DISPLAY 'CANTIDAD DE EXCEPCIONES GRABADAS: '
+004460              WS-CANT-EXCEPCIONES.
+004470
+004480  9999-F-FINAL.
+004490      EXIT.
+004500*
