@@ -0,0 +1,286 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMCON33.
+000030**********************************************************
+000040*                                                        *
+000050**********************************************************
+000060*     MANTENIMIENTO DE PROGRAMA                         *
+000070**********************************************************
+000080* FECHA   *    DETALLE        * COD *
+000090**************************************
+000100*         *                   *     *
+000110* 09/08/26* CONSULTA CICS ONLINE DE CLIENTES (PERSONA    *
+000120*         * VSAM + TBPERSO) DETRAS DE MAP0233/CONS0233 * JCR *
+000122* 09/08/26* 5000-I-LEER-CUENTA TOMA LA PRIMERA CUENTA      *
+000124*         * (ORDER BY NRO_CUENTA, FETCH FIRST 1 ROW      * JCR *
+000126*         * ONLY) EN VEZ DE UN SELECT INTO SINGULAR QUE      *
+000128*         * ABORTABA CON SQLCODE -811 EN CLIENTES CON      *
+000129*         * MAS DE UNA CUENTA EN TBCUENTAS                   *
+000130**************************************
+000140  ENVIRONMENT DIVISION.
+000150  CONFIGURATION SECTION.
+000160  SPECIAL-NAMES.
+000170      DECIMAL-POINT IS COMMA.
+000180
+000190  DATA DIVISION.
+000200  WORKING-STORAGE SECTION.
+000210  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000220
+000230      COPY MAPSETA.
+000240
+000250*************************************
+000260*         FECHA DE PROCESO         *
+000270*************************************
+000280  01  WS-AREA.
+000290      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000300      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000310      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000320
+000330  01  WS-FECHA-HOY.
+000340      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000350      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000360      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000370      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000380      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000390*************************************
+000400*     CLAVE DE LECTURA A PERSONA   *
+000410*************************************
+000420  01  WS-PER-KEY.
+000430      05  WS-PER-TIP-DOC   PIC X(02)         VALUE SPACES.
+000440      05  WS-PER-NRO-DOC   PIC 9(11)         VALUE ZEROS.
+000450
+000460  01  REG-PERSO.
+000470      03  FILLER           PIC X(13)         VALUE SPACES.
+000480      03  FILLER           PIC X(147)        VALUE SPACES.
+000490
+000500  77  WS-RESP             PIC S9(08) COMP    VALUE ZEROS.
+000510*************************************
+000520*     CLAVE DE LECTURA A CUENTA    *
+000530*************************************
+000540  01  WS-CTA-KEY           PIC X(15)         VALUE SPACES.
+000550
+000560  01  REG-CUENTA.
+000570      03  FILLER           PIC X(15)         VALUE SPACES.
+000580      03  FILLER           PIC X(145)        VALUE SPACES.
+000590
+000600  77  WS-CTA-NRO-CUENTA    PIC X(15)         VALUE SPACES.
+000610
+000620  01  WS-CA-ESTADO         PIC X(01)       VALUE SPACES.
+000630      88 WS-CA-1RA-VEZ                     VALUE SPACES.
+000640
+000650  01  WS-CA-MENU-AREA.
+000660      05 CA-MSG            PIC X(72)       VALUE SPACES.
+000670*************************************
+000680*             SQL                  *
+000690*************************************
+000700       EXEC SQL
+000710         INCLUDE SQLCA
+000720       END-EXEC.
+000730
+000740       EXEC SQL
+000750         INCLUDE TBPERSO
+000760       END-EXEC.
+000770
+000780       EXEC SQL
+000790         INCLUDE TBCLIENT
+000800       END-EXEC.
+000810
+000820  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000830*************************************.
+000840  LINKAGE SECTION.
+000850  01  DFHCOMMAREA           PIC X(01).
+000860**************************************
+000870  PROCEDURE DIVISION.
+000880**************************************
+000890*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000900**************************************
+000910  MAIN-PROGRAM.
+000920
+000930      IF EIBCALEN EQUAL ZERO
+000940         PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+000950      ELSE
+000960         MOVE DFHCOMMAREA TO WS-CA-ESTADO
+000970         IF EIBAID EQUAL DFHPF12
+000980            PERFORM 3500-I-A-SALIR  THRU 3500-F-A-SALIR
+000990         ELSE
+001000            PERFORM 3000-I-CONSULTAR THRU 3000-F-CONSULTAR
+001010         END-IF
+001020      END-IF.
+001030
+001040  F-MAIN-PROGRAM. EXIT.
+001050**************************************
+001060*      PRIMER ENVIO DE PANTALLA      *
+001070**************************************
+001080  2000-I-INICIAL.
+001090      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+001100
+001110      MOVE WS-FECHA-HOY  TO CFECHAO.
+001120      MOVE SPACES        TO CMSGO.
+001130      MOVE SPACES        TO CNOMBREO.
+001140      MOVE SPACES        TO CAPELLIO.
+001150      MOVE SPACES        TO CDOMICIO.
+001160      MOVE SPACES        TO CCIUDADO.
+001170      MOVE SPACES        TO CEMAILO.
+001180      MOVE SPACES        TO CTELEFO.
+001190
+001200      EXEC CICS SEND MAP('CONS0233') MAPSET('MAPSETA')
+001210                FROM(CONS0233O) ERASE
+001220      END-EXEC.
+001230
+001240      EXEC CICS RETURN TRANSID('CON1')
+001250                COMMAREA(WS-CA-ESTADO) LENGTH(1)
+001260      END-EXEC.
+001270
+001280  2000-F-INICIAL. EXIT.
+001290**************************************
+001300*   LOCALIZAR AL CLIENTE Y MOSTRAR   *
+001310**************************************
+001320  3000-I-CONSULTAR.
+001330      EXEC CICS RECEIVE MAP('CONS0233') MAPSET('MAPSETA')
+001340                INTO(CONS0233I)
+001350      END-EXEC.
+001360
+001370      MOVE CTIPDOCI TO WS-PER-TIP-DOC.
+001380      MOVE CNRODOCI TO WS-PER-NRO-DOC.
+001390
+001400      EXEC CICS READ DATASET('PERSONA')
+001410                INTO(REG-PERSO)
+001420                RIDFLD(WS-PER-KEY)
+001430                RESP(WS-RESP)
+001440      END-EXEC.
+001450
+001460      IF WS-RESP EQUAL DFHRESP(NORMAL)
+001470         PERFORM 4000-I-LEER-SQL THRU 4000-F-LEER-SQL
+001480      ELSE
+001490         MOVE SPACES TO CNOMBREO
+001500         MOVE SPACES TO CAPELLIO
+001510         MOVE SPACES TO CDOMICIO
+001520         MOVE SPACES TO CCIUDADO
+001530         MOVE SPACES TO CEMAILO
+001540         MOVE SPACES TO CTELEFO
+001550         MOVE SPACES TO CMSGO
+001560         MOVE 'CLIENTE NO ENCONTRADO EN PERSONA' TO CMSGO
+001570      END-IF.
+001580
+001590      EXEC CICS SEND MAP('CONS0233') MAPSET('MAPSETA')
+001600                FROM(CONS0233O)
+001610      END-EXEC.
+001620
+001630      EXEC CICS RETURN TRANSID('CON1')
+001640                COMMAREA(WS-CA-ESTADO) LENGTH(1)
+001650      END-EXEC.
+001660
+001670  3000-F-CONSULTAR. EXIT.
+001680**************************************
+001690*   VOLVER AL MENU PRINCIPAL (PF12)  *
+001700**************************************
+001710  3500-I-A-SALIR.
+001720      MOVE SPACES TO CA-MSG.
+001730
+001740      EXEC CICS XCTL PROGRAM('PGMMEN33')
+001750                COMMAREA(WS-CA-MENU-AREA) LENGTH(72)
+001760      END-EXEC.
+001770
+001780  3500-F-A-SALIR. EXIT.
+001790**************************************
+001800*   TRAER LOS DATOS DE TBPERSO       *
+001810**************************************
+001820  4000-I-LEER-SQL.
+001830      MOVE WS-PER-TIP-DOC TO SQL-PER-TIP-DOC.
+001840      MOVE WS-PER-NRO-DOC TO SQL-PER-NRO-DOC.
+001850
+001860      EXEC SQL
+001870         SELECT PER_NOMAPE, PER_DIRECCION, PER_LOCALIDAD,
+001880                PER_EMAIL, PER_TELEFONO
+001890           INTO :SQL-PER-NOMAPE, :SQL-PER-DIRECCION,
+001900                :SQL-PER-LOCALIDAD, :SQL-PER-EMAIL,
+001910                :SQL-PER-TELEFONO
+001920           FROM ITPFBIO.TBPERSO
+001930          WHERE PER_TIP_DOC EQUAL :SQL-PER-TIP-DOC
+001940            AND PER_NRO_DOC EQUAL :SQL-PER-NRO-DOC
+001950      END-EXEC.
+001960
+001970      IF SQLCODE EQUAL ZEROS
+001980         MOVE SQL-PER-NOMAPE     TO CNOMBREO
+001990         MOVE SPACES             TO CAPELLIO
+002000         MOVE SQL-PER-DIRECCION  TO CDOMICIO
+002010         MOVE SQL-PER-LOCALIDAD  TO CCIUDADO
+002020         MOVE SQL-PER-EMAIL      TO CEMAILO
+002030         MOVE SQL-PER-TELEFONO   TO CTELEFO
+002040         MOVE SPACES             TO CMSGO
+002050         PERFORM 5000-I-LEER-CUENTA THRU 5000-F-LEER-CUENTA
+002060      ELSE
+002070         MOVE SPACES TO CNOMBREO
+002080         MOVE SPACES TO CAPELLIO
+002090         MOVE SPACES TO CDOMICIO
+002100         MOVE SPACES TO CCIUDADO
+002110         MOVE SPACES TO CEMAILO
+002120         MOVE SPACES TO CTELEFO
+002130         MOVE SPACES TO CMSGO
+002140         MOVE 'CLIENTE NO ENCONTRADO EN TBPERSO' TO CMSGO
+002150      END-IF.
+002160
+002170  4000-F-LEER-SQL. EXIT.
+002180**************************************
+002190*  LOCALIZAR CUENTA POR NRO_CUENTA   *
+002200*  (LECTURA DIRECTA VSAM EN VEZ DE   *
+002210*   BARRIDO POR CUENTA_CURSOR)       *
+002220**************************************
+002230  5000-I-LEER-CUENTA.
+002240      MOVE SQL-PER-TIP-DOC TO TIPO-DOCUMENTO.
+002250      MOVE SQL-PER-NRO-DOC TO NRO-DOCUMENTO.
+002260
+002270      EXEC SQL
+002280         SELECT NRO_CLIENTE
+002290           INTO :CLI-NRO-CLIENTE
+002300           FROM ITPFBIO.TBCLIENT
+002310          WHERE TIPO_DOCUMENTO EQUAL :TIPO-DOCUMENTO
+002320            AND NRO_DOCUMENTO  EQUAL :NRO-DOCUMENTO
+002330      END-EXEC.
+002340
+002350      IF SQLCODE EQUAL ZEROS
+002360*        UN CLIENTE PUEDE TENER VARIAS CUENTAS EN TBCUENTAS;
+002361*        SE TOMA LA PRIMERA POR NRO_CUENTA PARA LA CONFIRMACION
+002362*        DE CLAVE VSAM, QUE SOLO MUESTRA UNA CUENTA POR VEZ
+002370         EXEC SQL
+002380            SELECT NRO_CUENTA
+002390              INTO :WS-CTA-NRO-CUENTA
+002400              FROM ITPFBIO.TBCUENTAS
+002410             WHERE NRO_CLIENTE EQUAL :CLI-NRO-CLIENTE
+002420             ORDER BY NRO_CUENTA
+002430             FETCH FIRST 1 ROW ONLY
+002440         END-EXEC
+002450
+002460         IF SQLCODE EQUAL ZEROS
+002470            MOVE WS-CTA-NRO-CUENTA TO WS-CTA-KEY
+002480
+002490            EXEC CICS READ DATASET('CUENTA')
+002500                      INTO(REG-CUENTA)
+002510                      RIDFLD(WS-CTA-KEY)
+002520                      RESP(WS-RESP)
+002530            END-EXEC
+002540
+002550            IF WS-RESP EQUAL DFHRESP(NORMAL)
+002560               STRING 'CUENTA ' WS-CTA-KEY ' LOCALIZADA EN VSAM'
+002570                      DELIMITED BY SIZE INTO CMSGO
+002580            ELSE
+002590               STRING 'CUENTA ' WS-CTA-KEY ' NO REGISTRADA'
+002600                      DELIMITED BY SIZE INTO CMSGO
+002610            END-IF
+002620         ELSE
+002630            MOVE 'CLIENTE SIN CUENTAS EN TBCUENTAS' TO CMSGO
+002640         END-IF
+002650      END-IF.
+002610
+002620  5000-F-LEER-CUENTA. EXIT.
+002630**************************************
+002640*           TOMAR FECHA              *
+002650**************************************
+002660  7000-I-FECHA.
+002670      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+002680
+002690      MOVE WS-AREA-AA TO WS-HOY-AA.
+002700      MOVE WS-AREA-MM TO WS-HOY-MM.
+002710      MOVE WS-AREA-DD TO WS-HOY-DD.
+002720
+002730  7000-F-FECHA. EXIT.
+002740
