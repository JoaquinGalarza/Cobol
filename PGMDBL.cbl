@@ -1,735 +1,1363 @@
- 000001        IDENTIFICATION DIVISION.
- 000002         PROGRAM-ID PGMDBL33.
- 000003        ENVIRONMENT DIVISION.
- 000004        CONFIGURATION SECTION.
- 000005        SPECIAL-NAMES.
- 000006            DECIMAL-POINT IS COMMA.
- 000007        INPUT-OUTPUT SECTION.
- 000008        FILE-CONTROL.
- 000009              SELECT SALIDA ASSIGN SALIDA
- 000010                     FILE STATUS IS FS-SALIDA.
- 000011
- 000012        DATA DIVISION.
- 000013        FILE SECTION.
- 000014        FD SALIDA
- 000015             BLOCK CONTAINS 0 RECORDS
- 000016             RECORDING MODE IS F.
- 000017
- 000018        01 REG-SALIDA PIC X(132).
- 000019       ************************************
- 000020       *             WORKING              *
- 000021       ************************************
- 000022        WORKING-STORAGE SECTION.
- 000023       ************************************
- 000024       *           FILE STATUS            *
- 000025       ************************************
- 000026        01  FS-FILE-STATUS.
- 000027            05  FS-CLIENTE      PIC X     VALUE SPACES.
- 000028                88  FS-CLIENTE-OK         VALUE 'Y'.
- 000029                88  FS-CLIENTE-EOF        VALUE 'N'.
- 000030            05  FS-CUENTA       PIC X     VALUE SPACES.
- 000031                88  FS-CUENTA-OK          VALUE 'Y'.
- 000032                88  FS-CUENTA-EOF         VALUE 'N'.
- 000033            05  FS-SALIDA       PIC XX    VALUE SPACES.
- 000034                88  FS-SALIDA-OK          VALUE '00'.
- 000035                88  FS-SALIDA-EOF         VALUE '10'.
- 000036       ************************************
- 000037       *          CONTADORES              *
- 000038       ************************************
- 000039        01 CN-CONTADORES.
- 000040            05 CN-NOVEDADES-FD       PIC 9(05)  VALUE ZEROS.
- 000041            05 CN-NOVEDADES-NFD      PIC 9(05)  VALUE ZEROS.
- 000042            05 CN-NOVEDADES-ER       PIC 9(05)  VALUE ZEROS.
- 000043            05 CN-NOVEDADES-GRABADAS PIC 9(05)  VALUE ZEROS.
- 000044            05 CN-CUENTA-LINEA       PIC 9(05)  VALUE ZEROS.
- 000045            05 CN-CUENTAS            PIC 9(05)  VALUE ZEROS.
- 000046       ************************************
- 000047       *          CONSTANTES              *
- 000048       ************************************
- 000049        01 CT-CONSTANTES.
- 000050            05 CT-1000               PIC 9(04)  VALUE 1000.
- 000051       ************************************
- 000052       *          NUMERO DE ALU           *
- 000053       ************************************
- 000054 CIELO  01  WS-NRO-ALU.
- 000055            05  WS-ALU               PIC 9(05)         VALUE ZEROS.
- 000056        01  CR-NRO.
- 000057            05  CR-NRO-CLI           PIC S9(5)V USAGE COMP-3.
- 000058            05  CR-ALU-H             PIC S9(5)V USAGE COMP-3.
- 000059            05  CR-ALU-L             PIC S9(5)V USAGE COMP-3.
- 000060       ************************************
- 000061       *         FECHA DE PROCESO         *
- 000062       ************************************
- 000063        01  WS-AREA.
- 000064            05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
- 000065            05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
- 000066            05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
- 000067
- 000068        01  WS-FECHA.
- 000069            05  WS-FECHA-AA      PIC 9(04)         VALUE ZEROS.
- 000070            05  WS-SEP1          PIC X(01)         VALUE '-'.
- 000071            05  WS-FECHA-MM      PIC 9(02)         VALUE ZEROS.
- 000072            05  WS-SEP2          PIC X(01)         VALUE '-'.
- 000073            05  WS-FECHA-DD      PIC 9(02)         VALUE ZEROS.
- 000074       ************************************
- 000075       *       VARIABLES IMPRESION *
- 000076       ************************************
- 000077        01  WS-REG-CLIENTE.
- 000078            05  FILLER    PIC X(2)    VALUE SPACES.
- 000079            05  WS-CLI-NOM    PIC X(30)    VALUE SPACES.
- 000080            05  FILLER    PIC X(2)    VALUE SPACES.
- 000081            05  FILLER    PIC X(01)    VALUE '|'.
- 000082            05  FILLER    PIC X(2)    VALUE SPACES.
- 000083            05  WS-CLI-APE    PIC X(30)    VALUE SPACES.
- 000084            05  FILLER    PIC X(2)    VALUE SPACES.
- 000085            05  FILLER    PIC X(01)    VALUE '|'.
- 000086            05  FILLER    PIC X(2)    VALUE SPACES.
- 000087            05  WS-CLI-NRO-CLI    PIC X(05)    VALUE SPACES.
- 000088            05  FILLER    PIC X(8)    VALUE SPACES.
- 000089            05  FILLER    PIC X(01)    VALUE '|'.
- 000090            05  FILLER    PIC X(2)    VALUE SPACES.
- 000091            05  WS-CLI-TIP-DOC    PIC X(02)    VALUE SPACES.
- 000092            05  FILLER    PIC X(14)    VALUE SPACES.
- 000093            05  FILLER    PIC X(01)    VALUE '|'.
- 000094            05  FILLER    PIC X(2)    VALUE SPACES.
- 000095            05  WS-CLI-NRO-DOC    PIC X(11)    VALUE SPACES.
- 000096            05  FILLER    PIC X(4)    VALUE SPACES.
- 000097            05  FILLER    PIC X(01)    VALUE '|'.
- 000098            05  FILLER    PIC X(2)    VALUE SPACES.
- 000099            05  WS-CLI-FECHA-ALTA    PIC X(10)    VALUE SPACES.
- 000100            05  FILLER    PIC X(2)    VALUE SPACES.
- 000101            05  FILLER    PIC X(01)    VALUE '|'.
- 000102            05  FILLER    PIC X(2)    VALUE SPACES.
- 000103            05  WS-CLI-FECHA-BAJA    PIC X(10)    VALUE SPACES.
- 000104            05  FILLER    PIC X(2)    VALUE SPACES.
- 000105            05  FILLER    PIC X(01)    VALUE '|'.
- 000106
- 000107
- 000108        01  WS-REG-CUENTA.
- 000109            05  FILLER    PIC X(2)    VALUE SPACES.
- 000110            05  WS-CUE-TIP-CUE    PIC X(02)    VALUE SPACES.
- 000111            05  FILLER    PIC X(11)    VALUE SPACES.
- 000112            05  FILLER    PIC X(01)    VALUE '|'.
- 000113            05  FILLER    PIC X(2)    VALUE SPACES.
- 000114            05  WS-CUE-NRO-CUE    PIC X(15)    VALUE SPACES.
- 000115            05  FILLER    PIC X(2)    VALUE SPACES.
- 000116            05  FILLER    PIC X(01)    VALUE '|'.
- 000117            05  FILLER    PIC X(2)    VALUE SPACES.
- 000118            05  WS-CUE-MONEDA    PIC X(02)    VALUE SPACES.
- 000119            05  FILLER    PIC X(6)    VALUE SPACES.
- 000120            05  FILLER    PIC X(01)    VALUE '|'.
- 000121            05  FILLER    PIC X(2)    VALUE SPACES.
- 000122            05  WS-CUE-CBU    PIC X(11)    VALUE SPACES.
- 000123            05  FILLER    PIC X(2)    VALUE SPACES.
- 000124            05  FILLER    PIC X(01)    VALUE '|'.
- 000125            05  FILLER    PIC X(2)    VALUE SPACES.
- 000126            05  WS-CUE-NRO-CLI    PIC X(05)    VALUE SPACES.
- 000127            05  FILLER    PIC X(8)    VALUE SPACES.
- 000128            05  FILLER    PIC X(01)    VALUE '|'.
- 000129            05  FILLER    PIC X(2)    VALUE SPACES.
- 000130            05  WS-CUE-SALDO-ACT    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
- 000131            05  FILLER    PIC X(2)    VALUE SPACES.
- 000132            05  FILLER    PIC X(01)    VALUE '|'.
- 000133            05  FILLER    PIC X(2)    VALUE SPACES.
- 000134            05  WS-CUE-FECHA-ACT    PIC X(10)    VALUE SPACES.
- 000135            05  FILLER    PIC X(4)    VALUE SPACES.
- 000136            05  FILLER    PIC X(01)    VALUE '|'.
- 000137            05  FILLER    PIC X(2)    VALUE SPACES.
- 000138            05  WS-CUE-FECHA-ULT    PIC X(10)    VALUE SPACES.
- 000139            05  FILLER    PIC X(11)    VALUE SPACES.
- 000140            05  FILLER    PIC X(01)    VALUE '|'.
- 000141       ************************************
- 000142       *            IMPRESION             *
- 000143       ************************************
- 000144        01  IP-TITULO.
- 000145            05  FILLER      PIC X(20) VALUE  SPACES.
- 000146            05  FILLER      PIC X(29) VALUE
- 000147             'LISTADO DE CLIENTES Y CUENTAS'.
- 000148            05  FILLER      PIC X(05) VALUE  SPACES.
- 000149            05  FILLER      PIC X(07) VALUE  'FECHA: '.
- 000150            05  IP-FECHA    PIC X(10) VALUE  SPACES.
- 000151            05  FILLER      PIC X(05) VALUE  SPACES.
- 000152            05  FILLER      PIC X(05) VALUE  'ALU: '.
- 000153            05  IP-ALU      PIC X(04) VALUE  SPACES.
- 000154
- 000155        01  IP-SUBTITULO.
- 000156            05  IP-BARRA.
- 000157                10  FILLER        PIC X(54) VALUE
- 000158                '------------------------------------------------------'.
- 000159                10  FILLER        PIC X(54) VALUE
- 000160                '------------------------------------------------------'.
- 000161            05  IP-INTRODUCCION-CLIENTE.
- 000162                10  FILLER    PIC X(38)    VALUE SPACES.
- 000163                10  FILLER    PIC X(07)    VALUE 'CLIENTE'.
- 000164            05  IP-INTRODUCCION-CUENTA.
- 000165                10  FILLER    PIC X(38)    VALUE SPACES.
- 000166                10  FILLER    PIC X(07)    VALUE 'CUENTAS'.
- 000167            05  IP-NO-CUENTAS.
- 000168                10  FILLER    PIC X(38)    VALUE SPACES.
- 000169                10  FILLER    PIC X(19)    VALUE 'CLIENTE SIN CUENTAS'.
- 000170            05  IP-CLIENTE.
- 000171                10  FILLER    PIC X(14)    VALUE SPACES.
- 000172                10  FILLER    PIC X(6)    VALUE 'NOMBRE'.
- 000173                10  FILLER    PIC X(14)    VALUE SPACES.
- 000174                10  FILLER    PIC X(01)    VALUE  '|'.
- 000175                10  FILLER    PIC X(13)    VALUE SPACES.
- 000176                10  FILLER    PIC X(8)    VALUE 'APELLIDO'.
- 000177                10  FILLER    PIC X(13)    VALUE SPACES.
- 000178                10  FILLER    PIC X(01)    VALUE  '|'.
- 000179                10  FILLER    PIC X(2)    VALUE SPACES.
- 000180                10  FILLER    PIC X(11)    VALUE 'NRO CLIENTE'.
- 000181                10  FILLER    PIC X(2)    VALUE SPACES.
- 000182                10  FILLER    PIC X(01)    VALUE  '|'.
- 000183                10  FILLER    PIC X(2)    VALUE SPACES.
- 000184                10  FILLER    PIC X(14)    VALUE 'TIPO DOCUMENTO'.
- 000185                10  FILLER    PIC X(2)    VALUE SPACES.
- 000186                10  FILLER    PIC X(01)    VALUE  '|'.
- 000187                10  FILLER    PIC X(2)    VALUE SPACES.
- 000188                10  FILLER    PIC X(13)    VALUE 'NRO DOCUMENTO'.
- 000189                10  FILLER    PIC X(2)    VALUE SPACES.
- 000190                10  FILLER    PIC X(01)    VALUE  '|'.
- 000191                10  FILLER    PIC X(2)    VALUE SPACES.
- 000192                10  FILLER    PIC X(10)    VALUE 'FECHA ALTA'.
- 000193                10  FILLER    PIC X(2)    VALUE SPACES.
- 000194                10  FILLER    PIC X(01)    VALUE  '|'.
- 000195                10  FILLER    PIC X(2)    VALUE SPACES.
- 000196                10  FILLER    PIC X(10)    VALUE 'FECHA BAJA'.
- 000197                10  FILLER    PIC X(2)    VALUE SPACES.
- 000198                10  FILLER    PIC X(01)    VALUE  '|'.
- 000199            05  IP-CUENTA.
- 000200                10  FILLER    PIC X(2)    VALUE SPACES.
- 000201                10  FILLER    PIC X(11)    VALUE 'TIPO CUENTA'.
- 000202                10  FILLER    PIC X(2)    VALUE SPACES.
- 000203                10  FILLER    PIC X(01)    VALUE  '|'.
- 000204                10  FILLER    PIC X(4)    VALUE SPACES.
- 000205                10  FILLER    PIC X(10)    VALUE 'NRO CUENTA'.
- 000206                10  FILLER    PIC X(5)    VALUE SPACES.
- 000207                10  FILLER    PIC X(01)    VALUE  '|'.
- 000208                10  FILLER    PIC X(2)    VALUE SPACES.
- 000209                10  FILLER    PIC X(6)    VALUE 'MONEDA'.
- 000210                10  FILLER    PIC X(2)    VALUE SPACES.
- 000211                10  FILLER    PIC X(01)    VALUE  '|'.
- 000212                10  FILLER    PIC X(6)    VALUE SPACES.
- 000213                10  FILLER    PIC X(3)    VALUE 'CBU'.
- 000214                10  FILLER    PIC X(6)    VALUE SPACES.
- 000215                10  FILLER    PIC X(01)    VALUE  '|'.
- 000216                10  FILLER    PIC X(2)    VALUE SPACES.
- 000217                10  FILLER    PIC X(11)    VALUE 'NRO CLIENTE'.
- 000218                10  FILLER    PIC X(2)    VALUE SPACES.
- 000219                10  FILLER    PIC X(01)    VALUE  '|'.
- 000220                10  FILLER    PIC X(4)    VALUE SPACES.
- 000221                10  FILLER    PIC X(12)    VALUE 'SALDO ACTUAL'.
- 000222                10  FILLER    PIC X(5)    VALUE SPACES.
- 000223                10  FILLER    PIC X(01)    VALUE '|'.
- 000224                10  FILLER    PIC X(2)    VALUE SPACES.
- 000225                10  FILLER    PIC X(12)    VALUE 'FECHA ACTUAL'.
- 000226                10  FILLER    PIC X(2)    VALUE SPACES.
- 000227                10  FILLER    PIC X(01)    VALUE  '|'.
- 000228                10  FILLER    PIC X(2)    VALUE SPACES.
- 000229                10  FILLER    PIC X(19)    VALUE 'FECHA ULTIMO CIERRE'.
- 000230                10  FILLER    PIC X(2)    VALUE SPACES.
- 000231                10  FILLER    PIC X(01)    VALUE  '|'.
- 000232       ************************************
- 000233       *             SQL CODE             *
- 000234       ************************************
- 000235        77  FS-SQLCODE               PIC -999          VALUE ZEROS.
- 000236       ************************************
- 000237       *              SQL                 *
- 000238       ************************************
- 000239             EXEC SQL
- 000240               INCLUDE SQLCA
- 000241             END-EXEC.
- 000242       *
- 000243             EXEC SQL
- 000244               INCLUDE TBCLIENT
- 000245             END-EXEC.
- 000246       *
- 000247             EXEC SQL
- 000248               INCLUDE TBCUENT
- 000249             END-EXEC.
- 000250       *
- 000251             EXEC SQL
- 000252               DECLARE CLIENTE_CURSOR CURSOR
- 000253               FOR
- 000254                SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO,
- 000255                       NRO_CLIENTE, NOMBRE_CLIENTE,
- 000256                       APELLIDO_CLIENTE, DOMICILIO,
- 000257                       CIUDAD, CODIGO_POSTAL,
- 000258                       NACIONALIDAD, FECHA_DE_ALTA,
- 000259                       FECHA_DE_BAJA, ESTADO_CIVIL,
- 000260                       SEXO, CORREO_ELECTRONICO,
- 000261                       FECCHA_NACIMIENTO
- 000262       *
- 000263                       FROM ITPFBIO.TBCLIENT
- 000264       *
- 000265                       WHERE NRO_CLIENTE > :CR-ALU-L AND
- 000266                             NRO_CLIENTE < :CR-ALU-H
- 000267       *
- 000268             END-EXEC.
- 000269       *
- 000270             EXEC SQL
- 000271               DECLARE CUENTA_CURSOR CURSOR
- 000272               FOR
- 000273                SELECT TIPO_CUENTA, NRO_CUENTA,
- 000274                       MONEDA, CBU, NRO_CLIENTE,
- 000275                       SALDO_ACTUAL, FECHA_ACTUAL,
- 000276                       FECHA_ULTIMO_CIERRE
- 000277       *
- 000278                       FROM ITPFBIO.TBCUENTAS
- 000279       *
- 000280                       WHERE NRO_CLIENTE = :CR-NRO-CLI
- 000281             END-EXEC.
- 000282       **************************************
- 000283        PROCEDURE DIVISION.
- 000284       **************************************
- 000285       *  CUERPO PRINCIPAL DEL PROGRAMA     *
- 000286       **************************************
- 000287        MAIN-PROGRAM.
- 000288            PERFORM 1000-I-INICIO
- 000289               THRU 1000-F-INICIO
- 000290       *
- 000291            PERFORM 2000-I-PROCESO
- 000292               THRU 2000-F-PROCESO
- 000293               UNTIL FS-CLIENTE-EOF
- 000294       *
- 000295            PERFORM 9999-I-FINAL
- 000296               THRU 9999-F-FINAL
- 000297            .
- 000298        F-MAIN-PROGRAM. GOBACK.
- 000299       **************************************
- 000300       *  CUERPO INICIO APERTURA ARCHIVOS   *
- 000301       **************************************
- 000302        1000-I-INICIO.
- 000303 TIERRA     ACCEPT WS-NRO-ALU FROM SYSIN
- 000304       *
- 000305            MULTIPLY WS-ALU BY CT-1000 GIVING CR-ALU-L
- 000306       *
- 000307            ADD 1 TO WS-ALU
- 000308       *
- 000309            MULTIPLY WS-ALU BY CT-1000 GIVING CR-ALU-H
- 000310
- 000311            MOVE 33000 TO CR-ALU-L
- 000312            MOVE 34000 TO CR-ALU-H
- 000313       *
- 000314            SUBTRACT 1 FROM WS-ALU
- 000315       *
- 000316            PERFORM 7000-I-FECHA
- 000317               THRU 7000-F-FECHA
- 000318       *
- 000319            OPEN OUTPUT SALIDA
- 000320       *
- 000321            IF NOT FS-SALIDA-OK
- 000322               DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
- 000323               MOVE 9999 TO RETURN-CODE
- 000324               SET  FS-CLIENTE-EOF TO TRUE
- 000325            END-IF
- 000326       *
- 000327            PERFORM 9000-I-TITULO
- 000328               THRU 9000-F-TITULO
- 000329       *
- 000330            PERFORM 2500-I-OPEN-CLIENTE
- 000331               THRU 2500-F-OPEN-CLIENTE
- 000332       *
- 000333            PERFORM 3000-I-LEER-CLIENTE
- 000334               THRU 3000-F-LEER-CLIENTE
- 000335            .
- 000336        1000-F-INICIO. EXIT.
- 000337       **************************************
- 000338       *  CUERPO PRINCIPAL DE PROCESOS      *
- 000339       **************************************
- 000340        2000-I-PROCESO.
- 000341            PERFORM 2600-I-OPEN-CUENTA
- 000342               THRU 2600-F-OPEN-CUENTA
- 000343       *
- 000344            PERFORM 8500-I-SEP-CUENTA
- 000345               THRU 8500-F-SEP-CUENTA
- 000346       *
- 000347            PERFORM 8200-I-LAYOUT-CUENTA
- 000348               THRU 8200-F-LAYOUT-CUENTA
- 000349       *
- 000350            PERFORM 3500-I-LEER-CUENTA
- 000351               THRU 3500-F-LEER-CUENTA
- 000352               UNTIL FS-CUENTA-EOF
- 000353       *
- 000354            PERFORM 6500-I-CLOSE-CUENTA
- 000355               THRU 6500-F-CLOSE-CUENTA
- 000356       *
- 000357            PERFORM 3000-I-LEER-CLIENTE
- 000358               THRU 3000-F-LEER-CLIENTE
- 000359       *
- 000360            SET FS-CUENTA-OK TO TRUE
- 000361            .
- 000362        2000-F-PROCESO. EXIT.
- 000363       **************************************
- 000364       *         OPEN CURSOR CLIENTE        *
- 000365       **************************************
- 000366        2500-I-OPEN-CLIENTE.
- 000367            EXEC SQL
- 000368               OPEN CLIENTE_CURSOR
- 000369            END-EXEC
- 000370       *
- 000371            IF SQLCODE NOT EQUAL ZEROS
- 000372               MOVE SQLCODE   TO FS-SQLCODE
- 000373               DISPLAY '* ERROR OPEN CURSOR CLIENTE   = ' FS-SQLCODE
- 000374               MOVE 9999 TO RETURN-CODE
- 000375               SET  FS-CLIENTE-EOF TO TRUE
- 000376            END-IF
- 000377            .
- 000378        2500-F-OPEN-CLIENTE. EXIT.
- 000379       **************************************
- 000380       *         OPEN CURSOR CUENTA         *
- 000381       **************************************
- 000382        2600-I-OPEN-CUENTA.
- 000383            EXEC SQL
- 000384               OPEN CUENTA_CURSOR
- 000385            END-EXEC
- 000386       *
- 000387            IF SQLCODE NOT EQUAL ZEROS
- 000388               MOVE SQLCODE   TO FS-SQLCODE
- 000389               DISPLAY '* ERROR OPEN CURSOR CUENTA    = ' FS-SQLCODE
- 000390               MOVE 9999 TO RETURN-CODE
- 000391               SET  FS-CLIENTE-EOF TO TRUE
- 000392            ELSE
- 000393               INITIALIZE CN-CUENTAS
- 000394            END-IF
- 000395            .
- 000396        2600-F-OPEN-CUENTA. EXIT.
- 000397       **************************************
- 000398       *            LEER CLIENTE            *
- 000399       **************************************
- 000400        3000-I-LEER-CLIENTE.
- 000401            EXEC SQL
- 000402                 FETCH  CLIENTE_CURSOR
- 000403                 INTO  :DCLCLIEN.TIPO-DOCUMENTO,
- 000404                       :DCLCLIEN.NRO-DOCUMENTO,
- 000405                       :DCLCLIEN.CLI-NRO-CLIENTE,
- 000406                       :DCLCLIEN.NOMBRE-CLIENTE,
- 000407                       :DCLCLIEN.APELLIDO-CLIENTE,
- 000408                       :DCLCLIEN.DOMICILIO,
- 000409                       :DCLCLIEN.CIUDAD,
- 000410                       :DCLCLIEN.CODIGO-POSTAL,
- 000411                       :DCLCLIEN.NACIONALIDAD,
- 000412                       :DCLCLIEN.FECHA-DE-ALTA,
- 000413                       :DCLCLIEN.FECHA-DE-BAJA,
- 000414                       :DCLCLIEN.ESTADO-CIVIL,
- 000415                       :DCLCLIEN.SEXO,
- 000416                       :DCLCLIEN.CORREO-ELECTRONICO,
- 000417                       :DCLCLIEN.FECCHA-NACIMIENTO
- 000418            END-EXEC
- 000419       *
- 000420            EVALUATE SQLCODE
- 000421       *
- 000422            WHEN ZEROS
- 000423               MOVE CLI-NRO-CLIENTE TO CR-NRO-CLI
- 000424       *
- 000425               ADD 1 TO CN-NOVEDADES-FD
- 000426       *
- 000427               PERFORM 8000-I-SEP-CLIENTE
- 000428                  THRU 8000-F-SEP-CLIENTE
- 000429       *
- 000430               PERFORM 8100-I-LAYOUT-CLIENTE
- 000431                  THRU 8100-F-LAYOUT-CLIENTE
- 000432       *
- 000433            WHEN +100
- 000434               SET FS-CLIENTE-EOF TO TRUE
- 000435       *
- 000436            WHEN OTHER
- 000437               ADD 1 TO CN-NOVEDADES-ER
- 000438               MOVE SQLCODE   TO FS-SQLCODE
- 000439               DISPLAY '* ERROR LEER CURSOR CLIENTE = ' FS-SQLCODE
- 000440               MOVE 9999 TO RETURN-CODE
- 000441               SET FS-CLIENTE-EOF TO TRUE
- 000442            END-EVALUATE
- 000443            .
- 000444        3000-F-LEER-CLIENTE. EXIT.
- 000445       **************************************
- 000446       *            LEER CUENTA             *
- 000447       **************************************
- 000448        3500-I-LEER-CUENTA.
- 000449            EXEC SQL
- 000450                 FETCH CUENTA_CURSOR
- 000451                 INTO  :DCLCUEN.TIPO-CUENTA,
- 000452                       :DCLCUEN.NRO-CUENTA,
- 000453                       :DCLCUEN.MONEDA,
- 000454                       :DCLCUEN.CBU,
- 000455                       :DCLCUEN.CUE-NRO-CLIENTE,
- 000456                       :DCLCUEN.SALDO-ACTUAL,
- 000457                       :DCLCUEN.FECHA-ACTUAL,
- 000458                       :DCLCUEN.FECHA-ULTIMO-CIERRE
- 000459            END-EXEC
- 000460       *
- 000461            EVALUATE SQLCODE
- 000462       *
- 000463            WHEN ZEROS
- 000464               ADD 1 TO CN-NOVEDADES-FD
- 000465               PERFORM 5500-I-GRABAR-CUENTA
- 000466                  THRU 5500-F-GRABAR-CUENTA
- 000467       *
- 000468               ADD 1 TO CN-CUENTAS
- 000469       *
- 000470            WHEN +100
- 000471               SET FS-CUENTA-EOF TO TRUE
- 000472       *
- 000473               IF CN-CUENTAS EQUAL TO ZERO
- 000474                 WRITE REG-SALIDA  FROM IP-NO-CUENTAS
- 000475       *
- 000476                 IF NOT FS-SALIDA-OK
- 000477                   DISPLAY '* ERROR EN GRABAR NO CUENTAS = ' FS-SALIDA
- 000478                   MOVE 9999 TO RETURN-CODE
- 000479                   SET  FS-CLIENTE-EOF TO TRUE
- 000480                 ELSE
- 000481                   ADD 1 TO CN-CUENTA-LINEA
- 000482                 END-IF
- 000483
- 000484               END-IF
- 000485       *
- 000486            WHEN OTHER
- 000487               MOVE SQLCODE   TO FS-SQLCODE
- 000488               DISPLAY '* ERROR LEER CURSOR CUENTA = ' FS-SQLCODE
- 000489               MOVE 9999 TO RETURN-CODE
- 000490               SET FS-CLIENTE-EOF TO TRUE
- 000491            END-EVALUATE
- 000492            .
- 000493        3500-F-LEER-CUENTA. EXIT.
- 000494       **************************************
- 000495       *           MOVER CLIENTE            *
- 000496       **************************************
- 000497        4000-I-MOVER-CLIENTE.
- 000498       *
- 000499            MOVE TIPO-DOCUMENTO            TO WS-CLI-TIP-DOC
- 000500       *
- 000501            MOVE NRO-DOCUMENTO             TO WS-CLI-NRO-DOC
- 000502       *
- 000503            MOVE CLI-NRO-CLIENTE           TO WS-CLI-NRO-CLI
- 000504       *
- 000505            MOVE NOMBRE-CLIENTE            TO WS-CLI-NOM
- 000506       *
- 000507            MOVE APELLIDO-CLIENTE          TO WS-CLI-APE
- 000508       *
- 000509            MOVE FECHA-DE-ALTA             TO WS-CLI-FECHA-ALTA
- 000510       *
- 000511            MOVE FECHA-DE-BAJA             TO WS-CLI-FECHA-BAJA
- 000512            .
- 000513        4000-F-MOVER-CLIENTE. EXIT.
- 000514       **************************************
- 000515       *           MOVER CUENTA             *
- 000516       **************************************
- 000517        4500-I-MOVER-CUENTA.
- 000518       *
- 000519            MOVE TIPO-CUENTA               TO WS-CUE-TIP-CUE
- 000520       *
- 000521            MOVE NRO-CUENTA                TO WS-CUE-NRO-CUE
- 000522       *
- 000523            MOVE MONEDA                    TO WS-CUE-MONEDA
- 000524       *
- 000525            MOVE CBU                       TO WS-CUE-CBU
- 000526       *
- 000527            MOVE CUE-NRO-CLIENTE           TO WS-CUE-NRO-CLI
- 000528       *
- 000529            MOVE SALDO-ACTUAL              TO WS-CUE-SALDO-ACT
- 000530       *
- 000531            MOVE FECHA-ACTUAL              TO WS-CUE-FECHA-ACT
- 000532       *
- 000533            MOVE FECHA-ULTIMO-CIERRE       TO WS-CUE-FECHA-ULT
- 000534            .
- 000535        4500-F-MOVER-CUENTA. EXIT.
- 000536       **************************************
- 000537       *             GRABAR CLIENTE         *
- 000538       **************************************
- 000539        5000-I-GRABAR-CLIENTE.
- 000540            IF CN-CUENTA-LINEA GREATER 60
- 000541                PERFORM 9000-I-TITULO THRU 9000-F-TITULO
- 000542            END-IF
- 000543       *
- 000544            PERFORM 4000-I-MOVER-CLIENTE
- 000545               THRU 4000-F-MOVER-CLIENTE
- 000546       *
- 000547            WRITE REG-SALIDA   FROM WS-REG-CLIENTE
- 000548       *
- 000549            IF NOT FS-SALIDA-OK
- 000550              DISPLAY '* ERROR EN GRABAR SALIDA CLIENTE = ' FS-SALIDA
- 000551              MOVE 9999 TO RETURN-CODE
- 000552              SET  FS-CLIENTE-EOF TO TRUE
- 000553            ELSE
- 000554              ADD 1                         TO  CN-NOVEDADES-GRABADAS
- 000555              ADD 1                         TO CN-CUENTA-LINEA
- 000556            END-IF
- 000557            .
- 000558        5000-F-GRABAR-CLIENTE. EXIT.
- 000559       **************************************
- 000560       *             GRABAR CUENTA          *
- 000561       **************************************
- 000562        5500-I-GRABAR-CUENTA.
- 000563            IF CN-CUENTA-LINEA GREATER 60
- 000564                PERFORM 9000-I-TITULO THRU 9000-F-TITULO
- 000565            END-IF
- 000566       *
- 000567            PERFORM 4500-I-MOVER-CUENTA
- 000568               THRU 4500-F-MOVER-CUENTA
- 000569       *
- 000570            WRITE REG-SALIDA   FROM WS-REG-CUENTA
- 000571       *
- 000572            IF NOT FS-SALIDA-OK
- 000573              DISPLAY '* ERROR EN GRABAR SALIDA CUENTA = ' FS-SALIDA
- 000574              MOVE 9999 TO RETURN-CODE
- 000575              SET  FS-CLIENTE-EOF TO TRUE
- 000576            ELSE
- 000577              ADD 1                         TO  CN-NOVEDADES-GRABADAS
- 000578              ADD 1                         TO CN-CUENTA-LINEA
- 000579            END-IF
- 000580            .
- 000581        5500-F-GRABAR-CUENTA. EXIT.
- 000582       **************************************
- 000583       *         CLOSE CURSOR CLIENTE       *
- 000584       **************************************
- 000585        6000-I-CLOSE-CLIENTE.
- 000586            EXEC SQL
- 000587               CLOSE CLIENTE_CURSOR
- 000588            END-EXEC
- 000589       *
- 000590            IF SQLCODE NOT EQUAL ZEROS
- 000591               MOVE SQLCODE TO FS-SQLCODE
- 000592               DISPLAY '* ERROR CLOSE CURSOR CLIENTE = ' FS-SQLCODE
- 000593               MOVE 9999 TO RETURN-CODE
- 000594            END-IF
- 000595            .
- 000596        6000-F-CLOSE-CLIENTE. EXIT.
- 000597       **************************************
- 000598       *         CLOSE CURSOR CUENTA        *
- 000599       **************************************
- 000600        6500-I-CLOSE-CUENTA.
- 000601            EXEC SQL
- 000602               CLOSE CUENTA_CURSOR
- 000603            END-EXEC
- 000604       *
- 000605            IF SQLCODE NOT EQUAL ZEROS
- 000606               MOVE SQLCODE TO FS-SQLCODE
- 000607               DISPLAY '* ERROR CLOSE CURSOR CUENTA = ' FS-SQLCODE
- 000608               MOVE 9999 TO RETURN-CODE
- 000609            END-IF
- 000610            .
- 000611        6500-F-CLOSE-CUENTA. EXIT.
- 000612       **************************************
- 000613       *           TOMAR FECHA              *
- 000614       **************************************
- 000615        7000-I-FECHA.
- 000616            ACCEPT WS-AREA FROM DATE YYYYMMDD
- 000617       *
- 000618            MOVE WS-AREA-AA TO WS-FECHA-AA
- 000619       *
- 000620            MOVE WS-AREA-MM TO WS-FECHA-MM
- 000621       *
- 000622            MOVE WS-AREA-DD TO WS-FECHA-DD
- 000623            .
- 000624        7000-F-FECHA. EXIT.
- 000625       **************************************
- 000626       *          SEPARADOR CLIENTE         *
- 000627       **************************************
- 000628        8000-I-SEP-CLIENTE.
- 000629            WRITE REG-SALIDA FROM IP-BARRA
- 000630       *
- 000631            IF NOT FS-SALIDA-OK
- 000632              DISPLAY '* ERROR EN GRABAR SEPARADOR BARRA = ' FS-SALIDA
- 000633              MOVE 9999 TO RETURN-CODE
- 000634              SET  FS-CLIENTE-EOF TO TRUE
- 000635            ELSE
- 000636              ADD 1 TO CN-CUENTA-LINEA
- 000637            END-IF
- 000638       *
- 000639            WRITE REG-SALIDA FROM IP-INTRODUCCION-CLIENTE
- 000640       *
- 000641            IF NOT FS-SALIDA-OK
- 000642              DISPLAY '* ERROR EN GRABAR SEPARADOR CLIENTE = ' FS-SALIDA
- 000643              MOVE 9999 TO RETURN-CODE
- 000644              SET  FS-CLIENTE-EOF TO TRUE
- 000645            ELSE
- 000646              ADD 1 TO CN-CUENTA-LINEA
- 000647            END-IF
- 000648            .
- 000649        8000-F-SEP-CLIENTE. EXIT.
- 000650       **************************************
- 000651       *          LAYOUT CLIENTE            *
- 000652       **************************************
- 000653        8100-I-LAYOUT-CLIENTE.
- 000654            WRITE REG-SALIDA FROM IP-CLIENTE
- 000655       *
- 000656            IF NOT FS-SALIDA-OK
- 000657              DISPLAY '* ERROR EN GRABAR IPCLIENTE = ' FS-SALIDA
- 000658              MOVE 9999 TO RETURN-CODE
- 000659              SET  FS-CLIENTE-EOF TO TRUE
- 000660            ELSE
- 000661              ADD 1                         TO CN-CUENTA-LINEA
- 000662              PERFORM  5000-I-GRABAR-CLIENTE
- 000663                 THRU  5000-F-GRABAR-CLIENTE
- 000664            END-IF
- 000665            .
- 000666        8100-F-LAYOUT-CLIENTE. EXIT.
- 000667       **************************************
- 000668       *          LAYOUT CUENTA             *
- 000669       **************************************
- 000670        8200-I-LAYOUT-CUENTA.
- 000671            WRITE REG-SALIDA FROM IP-CUENTA
- 000672       *
- 000673            IF NOT FS-SALIDA-OK
- 000674              DISPLAY '* ERROR EN GRABAR IPCUENTA = ' FS-SALIDA
- 000675              MOVE 9999 TO RETURN-CODE
- 000676              SET  FS-CLIENTE-EOF TO TRUE
- 000677            ELSE
- 000678              ADD 1                         TO CN-CUENTA-LINEA
- 000679            END-IF
- 000680            .
- 000681        8200-F-LAYOUT-CUENTA. EXIT.
- 000682       **************************************
- 000683       *          SEPARADOR CUENTA          *
- 000684       **************************************
- 000685        8500-I-SEP-CUENTA.
- 000686            WRITE REG-SALIDA FROM IP-INTRODUCCION-CUENTA
- 000687       *
- 000688            IF NOT FS-SALIDA-OK
- 000689              DISPLAY '* ERROR EN GRABAR SEPARADOR CUENTA = ' FS-SALIDA
- 000690              MOVE 9999 TO RETURN-CODE
- 000691              SET  FS-CLIENTE-EOF TO TRUE
- 000692            ELSE
- 000693              ADD 1 TO CN-CUENTA-LINEA
- 000694            END-IF
- 000695            .
- 000696        8500-F-SEP-CUENTA. EXIT.
- 000697       **************************************
- 000698       *           GRABAR TITULO            *
- 000699       **************************************
- 000700        9000-I-TITULO.
- 000701            MOVE WS-FECHA TO IP-FECHA
- 000702       *
- 000703            MOVE WS-ALU   TO IP-ALU
- 000704       *
- 000705            WRITE  REG-SALIDA    FROM IP-TITULO AFTER PAGE
- 000706       *
- 000707            IF NOT FS-SALIDA-OK
- 000708               DISPLAY '* ERROR EN IMPRIMIR TITULO = ' FS-SALIDA
- 000709               MOVE 9999 TO RETURN-CODE
- 000710               SET  FS-CLIENTE-EOF TO TRUE
- 000711            ELSE
- 000712               MOVE 1 TO CN-CUENTA-LINEA
- 000713            END-IF
- 000714            .
- 000715        9000-F-TITULO. EXIT.
- 000716       **************************************
- 000717       *  CUERPO FINAL CIERRE DE FILES      *
- 000718       **************************************
- 000719        9999-I-FINAL.
- 000720            CLOSE SALIDA
- 000721               IF NOT FS-SALIDA-OK
- 000722                 DISPLAY '* ERROR EN CLOSE SALIDA =  ' FS-SALIDA
- 000723                 MOVE 9999 TO RETURN-CODE
- 000724                 SET FS-SALIDA-EOF TO TRUE
- 000725               END-IF
- 000726       *
- 000727            PERFORM 6000-I-CLOSE-CLIENTE
- 000728               THRU 6000-F-CLOSE-CLIENTE
- 000729       *
- 000730            DISPLAY 'NOVEDADES ENCONTRADAS: ' CN-NOVEDADES-FD
- 000731            DISPLAY 'NOVEDADES NO ENCONTRADAS: ' CN-NOVEDADES-NFD
- 000732            DISPLAY 'NOVEDADES ERRONEAS: ' CN-NOVEDADES-ER
- 000733            DISPLAY 'REGISTROS GRABADOS: ' CN-NOVEDADES-GRABADAS
- 000734            .
- 000735        9999-F-FINAL. EXIT.
\ No newline at end of file
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMDBL33.
+000030*                                                        *
+000040**********************************************************
+000050*                                                        *
+000060*                                                        *
+000070*                                                        *
+000080**********************************************************
+000090*     MANTENIMIENTO DE PROGRAMA                         *
+000100**********************************************************
+000110* FECHA   *    DETALLE        * COD *
+000120*************************************
+000130*         *                   *     *
+000140*         *                   *     *
+000150* 09/08/26* AGREGA SUBTOTAL POR CLIENTE Y TOTAL GENERAL  *
+000160*         * DE SALDO ACTUAL EN EL LISTADO           * JCR *
+000170* 09/08/26* SACA EL RANGO DE ALU FIJO POR CODIGO Y      *
+000180*         * AGREGA VALOR 99999 PARA PROCESAR TODOS  * JCR *
+000190*         * LOS ALU DE UNA SOLA CORRIDA               *
+000200* 09/08/26* AGREGA RESUMEN DE SALDOS POR MONEDA AL     *
+000210*         * PIE DEL LISTADO                          * JCR *
+000220* 09/08/26* AGREGA SUCURSAL A LA CUENTA Y RESUMEN DE   *
+000230*         * SALDOS POR SUCURSAL AL PIE DEL LISTADO   * JCR *
+000240* 09/08/26* AGREGA TOTALES POR ESTADO CIVIL Y SEXO AL  *
+000250*         * PIE DEL LISTADO                          * JCR *
+000260* 09/08/26* AGREGA VALIDACION DE FORMATO DE CBU EN EL  *
+000270*         * LISTADO DE CUENTAS                       * JCR *
+000280* 09/08/26* AGREGA SUCURSAL AL CLIENTE, CORTE DE       *
+000290*         * PAGINA POR CAMBIO DE SUCURSAL Y CALCULO   * JCR *
+000300*         * DEL DIGITO VERIFICADOR DEL CBU              *
+000302* 09/08/26* ENSANCHA REG-SALIDA A 166 - WS-REG-CLIENTE   *
+000304*         * (162) Y WS-REG-CUENTA (160) SUPERABAN LOS * JCR *
+000306*         * 132 BYTES Y SE TRUNCABAN AL ESCRIBIRLOS      *
+000307* 09/08/26* ENSANCHA IP-ALU A X(05) - WS-ALU 9(05)         *
+000308*         * TRUNCABA EL ULTIMO DIGITO DEL ALU EN EL    * JCR *
+000309*         * ENCABEZADO DEL LISTADO                        *
+000310*************************************
+000320  ENVIRONMENT DIVISION.
+000330  CONFIGURATION SECTION.
+000340  SPECIAL-NAMES.
+000350      DECIMAL-POINT IS COMMA.
+000360  INPUT-OUTPUT SECTION.
+000370  FILE-CONTROL.
+000380        SELECT SALIDA ASSIGN SALIDA
+000390               FILE STATUS IS FS-SALIDA.
+000400
+000410  DATA DIVISION.
+000420  FILE SECTION.
+000430  FD SALIDA
+000440       BLOCK CONTAINS 0 RECORDS
+000450       RECORDING MODE IS F.
+000460
+000470  01 REG-SALIDA PIC X(166).
+000480*************************************
+000490*             WORKING              *
+000500*************************************
+000510  WORKING-STORAGE SECTION.
+000520*************************************
+000530*           FILE STATUS            *
+000540*************************************
+000550  01  FS-FILE-STATUS.
+000560      05  FS-CLIENTE      PIC X     VALUE SPACES.
+000570          88  FS-CLIENTE-OK         VALUE 'Y'.
+000580          88  FS-CLIENTE-EOF        VALUE 'N'.
+000590      05  FS-CUENTA       PIC X     VALUE SPACES.
+000600          88  FS-CUENTA-OK          VALUE 'Y'.
+000610          88  FS-CUENTA-EOF         VALUE 'N'.
+000620      05  FS-SALIDA       PIC XX    VALUE SPACES.
+000630          88  FS-SALIDA-OK          VALUE '00'.
+000640          88  FS-SALIDA-EOF         VALUE '10'.
+000650*************************************
+000660*          CONTADORES              *
+000670*************************************
+000680  01 CN-CONTADORES.
+000690      05 CN-NOVEDADES-FD       PIC 9(05)  VALUE ZEROS.
+000700      05 CN-NOVEDADES-NFD      PIC 9(05)  VALUE ZEROS.
+000710      05 CN-NOVEDADES-ER       PIC 9(05)  VALUE ZEROS.
+000720      05 CN-NOVEDADES-GRABADAS PIC 9(05)  VALUE ZEROS.
+000730      05 CN-CUENTA-LINEA       PIC 9(05)  VALUE ZEROS.
+000740      05 CN-CUENTAS            PIC 9(05)  VALUE ZEROS.
+000750      05 CN-CBU-INVALIDAS      PIC 9(05)  VALUE ZEROS.
+000760*************************************
+000770*          TOTALES DE SALDOS       *
+000780*************************************
+000790  01 CN-TOTALES.
+000800      05 CN-SUBTOTAL-CLIENTE   PIC S9(9)V99 COMP-3 VALUE ZEROS.
+000810      05 CN-TOTAL-GENERAL      PIC S9(9)V99 COMP-3 VALUE ZEROS.
+000820*************************************
+000830*        RESUMEN POR MONEDA        *
+000840*************************************
+000850  01  CN-TAB-MONEDA.
+000860      05  CN-MONEDA-CANT       PIC 9(02)     COMP  VALUE ZEROS.
+000870      05  CN-MONEDA-ITEM  OCCURS 10 TIMES
+000880                           INDEXED BY CN-MONEDA-IDX.
+000890          10  CN-MONEDA-COD    PIC X(02)           VALUE SPACES.
+000900          10  CN-MONEDA-TOTAL  PIC S9(9)V99 COMP-3  VALUE ZEROS.
+000910
+000920  01  WS-REG-MONEDA.
+000930      05  FILLER    PIC X(20)    VALUE SPACES.
+000940      05  FILLER    PIC X(18)    VALUE 'TOTAL MONEDA '.
+000950      05  WS-MON-COD    PIC X(02)    VALUE SPACES.
+000960      05  FILLER    PIC X(03)    VALUE ' : '.
+000970      05  WS-MON-IMPORTE    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+000980      05  FILLER    PIC X(63)    VALUE SPACES.
+000990
+001000  01  IP-TITULO-MONEDA.
+001010      05  FILLER    PIC X(20)    VALUE SPACES.
+001020      05  FILLER    PIC X(29)    VALUE
+001030       'RESUMEN DE SALDOS POR MONEDA'.
+001040      05  FILLER    PIC X(83)    VALUE SPACES.
+001050*************************************
+001060*       RESUMEN POR SUCURSAL       *
+001070*************************************
+001080  01  CN-TAB-SUCURSAL.
+001090      05  CN-SUC-CANT          PIC 9(02)     COMP  VALUE ZEROS.
+001100      05  CN-SUC-ITEM  OCCURS 20 TIMES
+001110                        INDEXED BY CN-SUC-IDX.
+001120          10  CN-SUC-COD       PIC X(04)           VALUE SPACES.
+001130          10  CN-SUC-TOTAL     PIC S9(9)V99 COMP-3  VALUE ZEROS.
+001140
+001150  01  WS-REG-SUCURSAL.
+001160      05  FILLER    PIC X(20)    VALUE SPACES.
+001170      05  FILLER    PIC X(19)    VALUE 'TOTAL SUCURSAL '.
+001180      05  WS-SUC-COD    PIC X(04)    VALUE SPACES.
+001190      05  FILLER    PIC X(03)    VALUE ' : '.
+001200      05  WS-SUC-IMPORTE    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+001210      05  FILLER    PIC X(61)    VALUE SPACES.
+001220
+001230  01  IP-TITULO-SUCURSAL.
+001240      05  FILLER    PIC X(20)    VALUE SPACES.
+001250      05  FILLER    PIC X(33)    VALUE
+001260       'RESUMEN DE SALDOS POR SUCURSAL'.
+001270      05  FILLER    PIC X(79)    VALUE SPACES.
+001280*************************************
+001290*    RESUMEN ESTADO CIVIL Y SEXO   *
+001300*************************************
+001310  01  CN-TAB-CIVIL.
+001320      05  CN-CIVIL-CANT        PIC 9(02)     COMP  VALUE ZEROS.
+001330      05  CN-CIVIL-ITEM  OCCURS 10 TIMES
+001340                          INDEXED BY CN-CIVIL-IDX.
+001350          10  CN-CIVIL-COD     PIC X(01)           VALUE SPACES.
+001360          10  CN-CIVIL-CANT-OC PIC 9(05)     COMP  VALUE ZEROS.
+001370
+001380  01  CN-TAB-SEXO.
+001390      05  CN-SEXO-CANT         PIC 9(02)     COMP  VALUE ZEROS.
+001400      05  CN-SEXO-ITEM  OCCURS 05 TIMES
+001410                         INDEXED BY CN-SEXO-IDX.
+001420          10  CN-SEXO-COD      PIC X(01)           VALUE SPACES.
+001430          10  CN-SEXO-CANT-OC  PIC 9(05)     COMP  VALUE ZEROS.
+001440
+001450  01  WS-REG-DEMOGRAFIA.
+001460      05  FILLER    PIC X(20)    VALUE SPACES.
+001470      05  WS-DEM-ETIQUETA    PIC X(20)    VALUE SPACES.
+001480      05  WS-DEM-COD    PIC X(01)    VALUE SPACES.
+001490      05  FILLER    PIC X(03)    VALUE ' : '.
+001500      05  WS-DEM-CANT    PIC ZZ.ZZ9    VALUE ZEROS.
+001510      05  FILLER    PIC X(83)    VALUE SPACES.
+001520
+001530  01  IP-TITULO-DEMOGRAFIA.
+001540      05  FILLER    PIC X(20)    VALUE SPACES.
+001550      05  FILLER    PIC X(41)    VALUE
+001560       'RESUMEN POR ESTADO CIVIL Y SEXO'.
+001570      05  FILLER    PIC X(71)    VALUE SPACES.
+001580*************************************
+001590*          CONSTANTES              *
+001600*************************************
+001610  01 CT-CONSTANTES.
+001620      05 CT-1000               PIC 9(04)  VALUE 1000.
+001630      05 CT-ALU-MIN             PIC S9(5) VALUE -1.
+001640      05 CT-ALU-MAX             PIC S9(5) VALUE 99999.
+001650      05 CT-CBU-LARGO           PIC 9(02) VALUE 22.
+001660*************************************
+001670*   PESOS PARA DIGITO VERIFICADOR   *
+001680*   DE CBU (BLOQUE ENTIDAD/SUC Y    *
+001690*   BLOQUE DE CUENTA)               *
+001700*************************************
+001710  01 CT-CBU-PESO-1             PIC 9(07) VALUE 7139713.
+001720  01 CT-CBU-TABLA-PESO-1 REDEFINES CT-CBU-PESO-1
+001730                               PIC 9(01) OCCURS 7.
+001740
+001750  01 CT-CBU-PESO-2             PIC 9(13) VALUE 3971397139713.
+001760  01 CT-CBU-TABLA-PESO-2 REDEFINES CT-CBU-PESO-2
+001770                               PIC 9(01) OCCURS 13.
+001780*************************************
+001790*      AREA DE VALIDACION DE CBU   *
+001800*************************************
+001810  01  WS-CBU-VALIDACION.
+001820      05  WS-CBU-VALOR          PIC X(22)   VALUE SPACES.
+001830      05  WS-CBU-DIGITOS REDEFINES WS-CBU-VALOR
+001840                                PIC 9(01) OCCURS 22.
+001850      05  WS-CBU-DIG-IDX        PIC 9(02) COMP  VALUE ZEROS.
+001860      05  WS-CBU-PESO-IDX       PIC 9(02) COMP  VALUE ZEROS.
+001870      05  WS-CBU-ACUM           PIC 9(03)       VALUE ZEROS.
+001880      05  WS-CBU-DIV            PIC 9(03)       VALUE ZEROS.
+001890      05  WS-CBU-RESTO          PIC 9(01)       VALUE ZEROS.
+001900      05  WS-CBU-DV1-CALC       PIC 9(01)       VALUE ZEROS.
+001910      05  WS-CBU-DV2-CALC       PIC 9(01)       VALUE ZEROS.
+001920*************************************
+001930*      SUCURSAL DEL CLIENTE ANTERIOR *
+001940*      (CORTE DE PAGINA POR CAMBIO   *
+001950*       DE SUCURSAL)                 *
+001960*************************************
+001970  01  WS-CLI-SUCURSAL-ANT       PIC X(04)  VALUE SPACES.
+001980*************************************
+001990*          NUMERO DE ALU           *
+002000*************************************
+002010  01  WS-NRO-ALU.
+002020      05  WS-ALU               PIC 9(05)         VALUE ZEROS.
+002030          88  WS-ALU-TODOS                       VALUE 99999.
+002040  01  CR-NRO.
+002050      05  CR-NRO-CLI           PIC S9(5)V USAGE COMP-3.
+002060      05  CR-ALU-H             PIC S9(5)V USAGE COMP-3.
+002070      05  CR-ALU-L             PIC S9(5)V USAGE COMP-3.
+002080*************************************
+002090*         FECHA DE PROCESO         *
+002100*************************************
+002110  01  WS-AREA.
+002120      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+002130      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+002140      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+002150
+002160  01  WS-FECHA.
+002170      05  WS-FECHA-AA      PIC 9(04)         VALUE ZEROS.
+002180      05  WS-SEP1          PIC X(01)         VALUE '-'.
+002190      05  WS-FECHA-MM      PIC 9(02)         VALUE ZEROS.
+002200      05  WS-SEP2          PIC X(01)         VALUE '-'.
+002210      05  WS-FECHA-DD      PIC 9(02)         VALUE ZEROS.
+002220*************************************
+002230*       VARIABLES IMPRESION *
+002240*************************************
+002250  01  WS-REG-CLIENTE.
+002260      05  FILLER    PIC X(2)    VALUE SPACES.
+002270      05  WS-CLI-NOM    PIC X(30)    VALUE SPACES.
+002280      05  FILLER    PIC X(2)    VALUE SPACES.
+002290      05  FILLER    PIC X(01)    VALUE '|'.
+002300      05  FILLER    PIC X(2)    VALUE SPACES.
+002310      05  WS-CLI-APE    PIC X(30)    VALUE SPACES.
+002320      05  FILLER    PIC X(2)    VALUE SPACES.
+002330      05  FILLER    PIC X(01)    VALUE '|'.
+002340      05  FILLER    PIC X(2)    VALUE SPACES.
+002350      05  WS-CLI-NRO-CLI    PIC X(05)    VALUE SPACES.
+002360      05  FILLER    PIC X(8)    VALUE SPACES.
+002370      05  FILLER    PIC X(01)    VALUE '|'.
+002380      05  FILLER    PIC X(2)    VALUE SPACES.
+002390      05  WS-CLI-TIP-DOC    PIC X(02)    VALUE SPACES.
+002400      05  FILLER    PIC X(14)    VALUE SPACES.
+002410      05  FILLER    PIC X(01)    VALUE '|'.
+002420      05  FILLER    PIC X(2)    VALUE SPACES.
+002430      05  WS-CLI-NRO-DOC    PIC X(11)    VALUE SPACES.
+002440      05  FILLER    PIC X(4)    VALUE SPACES.
+002450      05  FILLER    PIC X(01)    VALUE '|'.
+002460      05  FILLER    PIC X(2)    VALUE SPACES.
+002470      05  WS-CLI-FECHA-ALTA    PIC X(10)    VALUE SPACES.
+002480      05  FILLER    PIC X(2)    VALUE SPACES.
+002490      05  FILLER    PIC X(01)    VALUE '|'.
+002500      05  FILLER    PIC X(2)    VALUE SPACES.
+002510      05  WS-CLI-FECHA-BAJA    PIC X(10)    VALUE SPACES.
+002520      05  FILLER    PIC X(2)    VALUE SPACES.
+002530      05  FILLER    PIC X(01)    VALUE '|'.
+002540      05  FILLER    PIC X(2)    VALUE SPACES.
+002550      05  WS-CLI-SUCURSAL    PIC X(04)    VALUE SPACES.
+002560      05  FILLER    PIC X(2)    VALUE SPACES.
+002570      05  FILLER    PIC X(01)    VALUE '|'.
+002580
+002590  01  WS-REG-CUENTA.
+002600      05  FILLER    PIC X(2)    VALUE SPACES.
+002610      05  WS-CUE-TIP-CUE    PIC X(02)    VALUE SPACES.
+002620      05  FILLER    PIC X(11)    VALUE SPACES.
+002630      05  FILLER    PIC X(01)    VALUE '|'.
+002640      05  FILLER    PIC X(2)    VALUE SPACES.
+002650      05  WS-CUE-NRO-CUE    PIC X(15)    VALUE SPACES.
+002660      05  FILLER    PIC X(2)    VALUE SPACES.
+002670      05  FILLER    PIC X(01)    VALUE '|'.
+002680      05  FILLER    PIC X(2)    VALUE SPACES.
+002690      05  WS-CUE-MONEDA    PIC X(02)    VALUE SPACES.
+002700      05  FILLER    PIC X(6)    VALUE SPACES.
+002710      05  FILLER    PIC X(01)    VALUE '|'.
+002720      05  FILLER    PIC X(2)    VALUE SPACES.
+002730      05  WS-CUE-CBU    PIC X(22)    VALUE SPACES.
+002740      05  WS-CUE-CBU-IND    PIC X(01)    VALUE SPACES.
+002750      05  FILLER    PIC X(1)    VALUE SPACES.
+002760      05  FILLER    PIC X(01)    VALUE '|'.
+002770      05  FILLER    PIC X(2)    VALUE SPACES.
+002780      05  WS-CUE-NRO-CLI    PIC X(05)    VALUE SPACES.
+002790      05  FILLER    PIC X(8)    VALUE SPACES.
+002800      05  FILLER    PIC X(01)    VALUE '|'.
+002810      05  FILLER    PIC X(2)    VALUE SPACES.
+002820      05  WS-CUE-SALDO-ACT    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+002830      05  FILLER    PIC X(2)    VALUE SPACES.
+002840      05  FILLER    PIC X(01)    VALUE '|'.
+002850      05  FILLER    PIC X(2)    VALUE SPACES.
+002860      05  WS-CUE-FECHA-ACT    PIC X(10)    VALUE SPACES.
+002870      05  FILLER    PIC X(4)    VALUE SPACES.
+002880      05  FILLER    PIC X(01)    VALUE '|'.
+002890      05  FILLER    PIC X(2)    VALUE SPACES.
+002900      05  WS-CUE-FECHA-ULT    PIC X(10)    VALUE SPACES.
+002910      05  FILLER    PIC X(11)    VALUE SPACES.
+002920      05  FILLER    PIC X(01)    VALUE '|'.
+002930      05  FILLER    PIC X(2)    VALUE SPACES.
+002940      05  WS-CUE-SUCURSAL    PIC X(04)    VALUE SPACES.
+002950      05  FILLER    PIC X(2)    VALUE SPACES.
+002960      05  FILLER    PIC X(01)    VALUE '|'.
+002970*************************************
+002980*      SUBTOTAL Y TOTAL GENERAL    *
+002990*************************************
+003000  01  WS-REG-SUBTOTAL.
+003010      05  FILLER    PIC X(60)    VALUE SPACES.
+003020      05  FILLER    PIC X(18)    VALUE 'SUBTOTAL CLIENTE: '.
+003030      05  WS-SUB-IMPORTE    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+003040      05  FILLER    PIC X(35)    VALUE SPACES.
+003050
+003060  01  WS-REG-TOTAL-GENERAL.
+003070      05  FILLER    PIC X(58)    VALUE SPACES.
+003080      05  FILLER    PIC X(20)    VALUE 'TOTAL GENERAL SALDO: '.
+003090      05  WS-TOT-IMPORTE    PIC -ZZZ.ZZZ.999,99 VALUE ZEROS.
+003100      05  FILLER    PIC X(35)    VALUE SPACES.
+003110*************************************
+003120*            IMPRESION             *
+003130*************************************
+003140  01  IP-TITULO.
+003150      05  FILLER      PIC X(20) VALUE  SPACES.
+003160      05  FILLER      PIC X(29) VALUE
+003170       'LISTADO DE CLIENTES Y CUENTAS'.
+003180      05  FILLER      PIC X(05) VALUE  SPACES.
+003190      05  FILLER      PIC X(07) VALUE  'FECHA: '.
+003200      05  IP-FECHA    PIC X(10) VALUE  SPACES.
+003210      05  FILLER      PIC X(05) VALUE  SPACES.
+003220      05  FILLER      PIC X(05) VALUE  'ALU: '.
+003230      05  IP-ALU      PIC X(05) VALUE  SPACES.
+003240
+003250  01  IP-SUBTITULO.
+003260      05  IP-BARRA.
+003270          10  FILLER        PIC X(54) VALUE
+003280        '------------------------------------------------------'.
+003290          10  FILLER        PIC X(54) VALUE
+003300        '------------------------------------------------------'.
+003310      05  IP-INTRODUCCION-CLIENTE.
+003320          10  FILLER    PIC X(38)    VALUE SPACES.
+003330          10  FILLER    PIC X(07)    VALUE 'CLIENTE'.
+003340      05  IP-INTRODUCCION-CUENTA.
+003350          10  FILLER    PIC X(38)    VALUE SPACES.
+003360          10  FILLER    PIC X(07)    VALUE 'CUENTAS'.
+003370      05  IP-NO-CUENTAS.
+003380          10  FILLER    PIC X(38)    VALUE SPACES.
+003390          10  FILLER    PIC X(19)    VALUE 'CLIENTE SIN CUENTAS'.
+003400      05  IP-CLIENTE.
+003410          10  FILLER    PIC X(14)    VALUE SPACES.
+003420          10  FILLER    PIC X(6)    VALUE 'NOMBRE'.
+003430          10  FILLER    PIC X(14)    VALUE SPACES.
+003440          10  FILLER    PIC X(01)    VALUE  '|'.
+003450          10  FILLER    PIC X(13)    VALUE SPACES.
+003460          10  FILLER    PIC X(8)    VALUE 'APELLIDO'.
+003470          10  FILLER    PIC X(13)    VALUE SPACES.
+003480          10  FILLER    PIC X(01)    VALUE  '|'.
+003490          10  FILLER    PIC X(2)    VALUE SPACES.
+003500          10  FILLER    PIC X(11)    VALUE 'NRO CLIENTE'.
+003510          10  FILLER    PIC X(2)    VALUE SPACES.
+003520          10  FILLER    PIC X(01)    VALUE  '|'.
+003530          10  FILLER    PIC X(2)    VALUE SPACES.
+003540          10  FILLER    PIC X(14)    VALUE 'TIPO DOCUMENTO'.
+003550          10  FILLER    PIC X(2)    VALUE SPACES.
+003560          10  FILLER    PIC X(01)    VALUE  '|'.
+003570          10  FILLER    PIC X(2)    VALUE SPACES.
+003580          10  FILLER    PIC X(13)    VALUE 'NRO DOCUMENTO'.
+003590          10  FILLER    PIC X(2)    VALUE SPACES.
+003600          10  FILLER    PIC X(01)    VALUE  '|'.
+003610          10  FILLER    PIC X(2)    VALUE SPACES.
+003620          10  FILLER    PIC X(10)    VALUE 'FECHA ALTA'.
+003630          10  FILLER    PIC X(2)    VALUE SPACES.
+003640          10  FILLER    PIC X(01)    VALUE  '|'.
+003650          10  FILLER    PIC X(2)    VALUE SPACES.
+003660          10  FILLER    PIC X(10)    VALUE 'FECHA BAJA'.
+003670          10  FILLER    PIC X(2)    VALUE SPACES.
+003680          10  FILLER    PIC X(01)    VALUE  '|'.
+003690          10  FILLER    PIC X(2)    VALUE SPACES.
+003700          10  FILLER    PIC X(08)    VALUE 'SUCURSAL'.
+003710          10  FILLER    PIC X(2)    VALUE SPACES.
+003720          10  FILLER    PIC X(01)    VALUE  '|'.
+003730      05  IP-CUENTA.
+003740          10  FILLER    PIC X(2)    VALUE SPACES.
+003750          10  FILLER    PIC X(11)    VALUE 'TIPO CUENTA'.
+003760          10  FILLER    PIC X(2)    VALUE SPACES.
+003770          10  FILLER    PIC X(01)    VALUE  '|'.
+003780          10  FILLER    PIC X(4)    VALUE SPACES.
+003790          10  FILLER    PIC X(10)    VALUE 'NRO CUENTA'.
+003800          10  FILLER    PIC X(5)    VALUE SPACES.
+003810          10  FILLER    PIC X(01)    VALUE  '|'.
+003820          10  FILLER    PIC X(2)    VALUE SPACES.
+003830          10  FILLER    PIC X(6)    VALUE 'MONEDA'.
+003840          10  FILLER    PIC X(2)    VALUE SPACES.
+003850          10  FILLER    PIC X(01)    VALUE  '|'.
+003860          10  FILLER    PIC X(6)    VALUE SPACES.
+003870          10  FILLER    PIC X(3)    VALUE 'CBU'.
+003880          10  FILLER    PIC X(17)    VALUE SPACES.
+003890          10  FILLER    PIC X(01)    VALUE  '|'.
+003900          10  FILLER    PIC X(2)    VALUE SPACES.
+003910          10  FILLER    PIC X(11)    VALUE 'NRO CLIENTE'.
+003920          10  FILLER    PIC X(2)    VALUE SPACES.
+003930          10  FILLER    PIC X(01)    VALUE  '|'.
+003940          10  FILLER    PIC X(4)    VALUE SPACES.
+003950          10  FILLER    PIC X(12)    VALUE 'SALDO ACTUAL'.
+003960          10  FILLER    PIC X(5)    VALUE SPACES.
+003970          10  FILLER    PIC X(01)    VALUE '|'.
+003980          10  FILLER    PIC X(2)    VALUE SPACES.
+003990          10  FILLER    PIC X(12)    VALUE 'FECHA ACTUAL'.
+004000          10  FILLER    PIC X(2)    VALUE SPACES.
+004010          10  FILLER    PIC X(01)    VALUE  '|'.
+004020          10  FILLER    PIC X(2)    VALUE SPACES.
+004030          10  FILLER    PIC X(19)    VALUE 'FECHA ULTIMO CIERRE'.
+004040          10  FILLER    PIC X(2)    VALUE SPACES.
+004050          10  FILLER    PIC X(01)    VALUE  '|'.
+004060          10  FILLER    PIC X(2)    VALUE SPACES.
+004070          10  FILLER    PIC X(08)    VALUE 'SUCURSAL'.
+004080          10  FILLER    PIC X(2)    VALUE SPACES.
+004090          10  FILLER    PIC X(01)    VALUE  '|'.
+004100*************************************
+004110*             SQL CODE             *
+004120*************************************
+004130  77  FS-SQLCODE               PIC -999          VALUE ZEROS.
+004140*************************************
+004150*              SQL                 *
+004160*************************************
+004170       EXEC SQL
+004180         INCLUDE SQLCA
+004190       END-EXEC.
+004200
+004210       EXEC SQL
+004220         INCLUDE TBCLIENT
+004230       END-EXEC.
+004240
+004250       EXEC SQL
+004260         INCLUDE TBCUENT
+004270       END-EXEC.
+004280
+004290       EXEC SQL
+004300         DECLARE CLIENTE_CURSOR CURSOR
+004310         FOR
+004320          SELECT TIPO_DOCUMENTO, NRO_DOCUMENTO,
+004330                 NRO_CLIENTE, NOMBRE_CLIENTE,
+004340                 APELLIDO_CLIENTE, DOMICILIO,
+004350                 CIUDAD, CODIGO_POSTAL,
+004360                 NACIONALIDAD, FECHA_DE_ALTA,
+004370                 FECHA_DE_BAJA, ESTADO_CIVIL,
+004380                 SEXO, CORREO_ELECTRONICO,
+004390                 FECCHA_NACIMIENTO, SUCURSAL
+004400
+004410                 FROM ITPFBIO.TBCLIENT
+004420
+004430                 WHERE NRO_CLIENTE > :CR-ALU-L AND
+004440                       NRO_CLIENTE < :CR-ALU-H
+004450
+004460                 ORDER BY SUCURSAL, NRO_CLIENTE
+004470
+004480       END-EXEC.
+004490
+004500       EXEC SQL
+004510         DECLARE CUENTA_CURSOR CURSOR
+004520         FOR
+004530          SELECT TIPO_CUENTA, NRO_CUENTA,
+004540                 MONEDA, CBU, NRO_CLIENTE,
+004550                 SALDO_ACTUAL, FECHA_ACTUAL,
+004560                 FECHA_ULTIMO_CIERRE, SUCURSAL
+004570
+004580                 FROM ITPFBIO.TBCUENTAS
+004590
+004600                 WHERE NRO_CLIENTE = :CR-NRO-CLI
+004610       END-EXEC.
+004620**************************************
+004630  PROCEDURE DIVISION.
+004640**************************************
+004650*  CUERPO PRINCIPAL DEL PROGRAMA     *
+004660**************************************
+004670  MAIN-PROGRAM.
+004680      PERFORM 1000-I-INICIO
+004690         THRU 1000-F-INICIO
+004700
+004710      PERFORM 2000-I-PROCESO
+004720         THRU 2000-F-PROCESO
+004730         UNTIL FS-CLIENTE-EOF
+004740
+004750      PERFORM 9999-I-FINAL
+004760         THRU 9999-F-FINAL
+004770      .
+004780  F-MAIN-PROGRAM. GOBACK.
+004790**************************************
+004800*  CUERPO INICIO APERTURA ARCHIVOS   *
+004810**************************************
+004820  1000-I-INICIO.
+004830      ACCEPT WS-NRO-ALU FROM SYSIN
+004840
+004850      IF WS-ALU-TODOS
+004860         MOVE CT-ALU-MIN TO CR-ALU-L
+004870         MOVE CT-ALU-MAX TO CR-ALU-H
+004880      ELSE
+004890         MULTIPLY WS-ALU BY CT-1000 GIVING CR-ALU-L
+004900
+004910         ADD 1 TO WS-ALU
+004920
+004930         MULTIPLY WS-ALU BY CT-1000 GIVING CR-ALU-H
+004940
+004950         SUBTRACT 1 FROM WS-ALU
+004960      END-IF
+004970
+004980      PERFORM 7000-I-FECHA
+004990         THRU 7000-F-FECHA
+005000
+005010      OPEN OUTPUT SALIDA
+005020
+005030      IF NOT FS-SALIDA-OK
+005040         DISPLAY '* ERROR EN OPEN SALIDA = ' FS-SALIDA
+005050         MOVE 9999 TO RETURN-CODE
+005060         SET  FS-CLIENTE-EOF TO TRUE
+005070      END-IF
+005080
+005090      PERFORM 9000-I-TITULO
+005100         THRU 9000-F-TITULO
+005110
+005120      PERFORM 2500-I-OPEN-CLIENTE
+005130         THRU 2500-F-OPEN-CLIENTE
+005140
+005150      PERFORM 3000-I-LEER-CLIENTE
+005160         THRU 3000-F-LEER-CLIENTE
+005170      .
+005180  1000-F-INICIO. EXIT.
+005190**************************************
+005200*  CUERPO PRINCIPAL DE PROCESOS      *
+005210**************************************
+005220  2000-I-PROCESO.
+005230      INITIALIZE CN-SUBTOTAL-CLIENTE
+005240
+005250      PERFORM 2600-I-OPEN-CUENTA
+005260         THRU 2600-F-OPEN-CUENTA
+005270
+005280      PERFORM 8500-I-SEP-CUENTA
+005290         THRU 8500-F-SEP-CUENTA
+005300
+005310      PERFORM 8200-I-LAYOUT-CUENTA
+005320         THRU 8200-F-LAYOUT-CUENTA
+005330
+005340      PERFORM 3500-I-LEER-CUENTA
+005350         THRU 3500-F-LEER-CUENTA
+005360         UNTIL FS-CUENTA-EOF
+005370
+005380      PERFORM 5800-I-GRABAR-SUBTOTAL
+005390         THRU 5800-F-GRABAR-SUBTOTAL
+005400
+005410      PERFORM 6500-I-CLOSE-CUENTA
+005420         THRU 6500-F-CLOSE-CUENTA
+005430
+005440      PERFORM 3000-I-LEER-CLIENTE
+005450         THRU 3000-F-LEER-CLIENTE
+005460
+005470      SET FS-CUENTA-OK TO TRUE
+005480      .
+005490  2000-F-PROCESO. EXIT.
+005500**************************************
+005510*         OPEN CURSOR CLIENTE        *
+005520**************************************
+005530  2500-I-OPEN-CLIENTE.
+005540      EXEC SQL
+005550         OPEN CLIENTE_CURSOR
+005560      END-EXEC
+005570
+005580      IF SQLCODE NOT EQUAL ZEROS
+005590         MOVE SQLCODE   TO FS-SQLCODE
+005600         DISPLAY '* ERROR OPEN CURSOR CLIENTE   = ' FS-SQLCODE
+005610         MOVE 9999 TO RETURN-CODE
+005620         SET  FS-CLIENTE-EOF TO TRUE
+005630      END-IF
+005640      .
+005650  2500-F-OPEN-CLIENTE. EXIT.
+005660**************************************
+005670*         OPEN CURSOR CUENTA         *
+005680**************************************
+005690  2600-I-OPEN-CUENTA.
+005700      EXEC SQL
+005710         OPEN CUENTA_CURSOR
+005720      END-EXEC
+005730
+005740      IF SQLCODE NOT EQUAL ZEROS
+005750         MOVE SQLCODE   TO FS-SQLCODE
+005760         DISPLAY '* ERROR OPEN CURSOR CUENTA    = ' FS-SQLCODE
+005770         MOVE 9999 TO RETURN-CODE
+005780         SET  FS-CLIENTE-EOF TO TRUE
+005790      ELSE
+005800         INITIALIZE CN-CUENTAS
+005810      END-IF
+005820      .
+005830  2600-F-OPEN-CUENTA. EXIT.
+005840**************************************
+005850*            LEER CLIENTE            *
+005860**************************************
+005870  3000-I-LEER-CLIENTE.
+005880      EXEC SQL
+005890           FETCH  CLIENTE_CURSOR
+005900           INTO  :DCLCLIEN.TIPO-DOCUMENTO,
+005910                 :DCLCLIEN.NRO-DOCUMENTO,
+005920                 :DCLCLIEN.CLI-NRO-CLIENTE,
+005930                 :DCLCLIEN.NOMBRE-CLIENTE,
+005940                 :DCLCLIEN.APELLIDO-CLIENTE,
+005950                 :DCLCLIEN.DOMICILIO,
+005960                 :DCLCLIEN.CIUDAD,
+005970                 :DCLCLIEN.CODIGO-POSTAL,
+005980                 :DCLCLIEN.NACIONALIDAD,
+005990                 :DCLCLIEN.FECHA-DE-ALTA,
+006000                 :DCLCLIEN.FECHA-DE-BAJA,
+006010                 :DCLCLIEN.ESTADO-CIVIL,
+006020                 :DCLCLIEN.SEXO,
+006030                 :DCLCLIEN.CORREO-ELECTRONICO,
+006040                 :DCLCLIEN.FECCHA-NACIMIENTO,
+006050                 :DCLCLIEN.CLI-SUCURSAL
+006060      END-EXEC
+006070
+006080      EVALUATE SQLCODE
+006090
+006100      WHEN ZEROS
+006110         MOVE CLI-NRO-CLIENTE TO CR-NRO-CLI
+006120
+006130         ADD 1 TO CN-NOVEDADES-FD
+006140
+006150         IF CLI-SUCURSAL NOT EQUAL WS-CLI-SUCURSAL-ANT
+006160            IF CN-CUENTA-LINEA GREATER 1
+006170               PERFORM 9000-I-TITULO THRU 9000-F-TITULO
+006180            END-IF
+006190            MOVE CLI-SUCURSAL TO WS-CLI-SUCURSAL-ANT
+006200         END-IF
+006210
+006220         PERFORM 8000-I-SEP-CLIENTE
+006230            THRU 8000-F-SEP-CLIENTE
+006240
+006250         PERFORM 8100-I-LAYOUT-CLIENTE
+006260            THRU 8100-F-LAYOUT-CLIENTE
+006270
+006280         PERFORM 5900-I-ACUM-DEMOGRAFIA
+006290            THRU 5900-F-ACUM-DEMOGRAFIA
+006300
+006310      WHEN +100
+006320         SET FS-CLIENTE-EOF TO TRUE
+006330
+006340      WHEN OTHER
+006350         ADD 1 TO CN-NOVEDADES-ER
+006360         MOVE SQLCODE   TO FS-SQLCODE
+006370         DISPLAY '* ERROR LEER CURSOR CLIENTE = ' FS-SQLCODE
+006380         MOVE 9999 TO RETURN-CODE
+006390         SET FS-CLIENTE-EOF TO TRUE
+006400      END-EVALUATE
+006410      .
+006420  3000-F-LEER-CLIENTE. EXIT.
+006430**************************************
+006440*            LEER CUENTA             *
+006450**************************************
+006460  3500-I-LEER-CUENTA.
+006470      EXEC SQL
+006480           FETCH CUENTA_CURSOR
+006490           INTO  :DCLCUEN.TIPO-CUENTA,
+006500                 :DCLCUEN.NRO-CUENTA,
+006510                 :DCLCUEN.MONEDA,
+006520                 :DCLCUEN.CBU,
+006530                 :DCLCUEN.CUE-NRO-CLIENTE,
+006540                 :DCLCUEN.SALDO-ACTUAL,
+006550                 :DCLCUEN.FECHA-ACTUAL,
+006560                 :DCLCUEN.FECHA-ULTIMO-CIERRE,
+006570                 :DCLCUEN.SUCURSAL
+006580      END-EXEC
+006590
+006600      EVALUATE SQLCODE
+006610
+006620      WHEN ZEROS
+006630         ADD 1 TO CN-NOVEDADES-FD
+006640         PERFORM 5500-I-GRABAR-CUENTA
+006650            THRU 5500-F-GRABAR-CUENTA
+006660
+006670         ADD 1 TO CN-CUENTAS
+006680
+006690      WHEN +100
+006700         SET FS-CUENTA-EOF TO TRUE
+006710
+006720         IF CN-CUENTAS EQUAL TO ZERO
+006730           WRITE REG-SALIDA  FROM IP-NO-CUENTAS
+006740
+006750           IF NOT FS-SALIDA-OK
+006760             DISPLAY '* ERROR EN GRABAR NO CUENTAS = ' FS-SALIDA
+006770             MOVE 9999 TO RETURN-CODE
+006780             SET  FS-CLIENTE-EOF TO TRUE
+006790           ELSE
+006800             ADD 1 TO CN-CUENTA-LINEA
+006810           END-IF
+006820
+006830         END-IF
+006840
+006850      WHEN OTHER
+006860         MOVE SQLCODE   TO FS-SQLCODE
+006870         DISPLAY '* ERROR LEER CURSOR CUENTA = ' FS-SQLCODE
+006880         MOVE 9999 TO RETURN-CODE
+006890         SET FS-CLIENTE-EOF TO TRUE
+006900      END-EVALUATE
+006910      .
+006920  3500-F-LEER-CUENTA. EXIT.
+006930**************************************
+006940*           MOVER CLIENTE            *
+006950**************************************
+006960  4000-I-MOVER-CLIENTE.
+006970      MOVE TIPO-DOCUMENTO            TO WS-CLI-TIP-DOC
+006980
+006990      MOVE NRO-DOCUMENTO             TO WS-CLI-NRO-DOC
+007000
+007010      MOVE CLI-NRO-CLIENTE           TO WS-CLI-NRO-CLI
+007020
+007030      MOVE NOMBRE-CLIENTE            TO WS-CLI-NOM
+007040
+007050      MOVE APELLIDO-CLIENTE          TO WS-CLI-APE
+007060
+007070      MOVE FECHA-DE-ALTA             TO WS-CLI-FECHA-ALTA
+007080
+007090      MOVE FECHA-DE-BAJA             TO WS-CLI-FECHA-BAJA
+007100
+007110      MOVE CLI-SUCURSAL              TO WS-CLI-SUCURSAL
+007120      .
+007130  4000-F-MOVER-CLIENTE. EXIT.
+007140**************************************
+007150*           MOVER CUENTA             *
+007160**************************************
+007170  4500-I-MOVER-CUENTA.
+007180      MOVE TIPO-CUENTA               TO WS-CUE-TIP-CUE
+007190
+007200      MOVE NRO-CUENTA                TO WS-CUE-NRO-CUE
+007210
+007220      MOVE MONEDA                    TO WS-CUE-MONEDA
+007230
+007240      MOVE CBU                       TO WS-CUE-CBU
+007250
+007260      MOVE CUE-NRO-CLIENTE           TO WS-CUE-NRO-CLI
+007270
+007280      MOVE SALDO-ACTUAL              TO WS-CUE-SALDO-ACT
+007290
+007300      MOVE FECHA-ACTUAL              TO WS-CUE-FECHA-ACT
+007310
+007320      MOVE FECHA-ULTIMO-CIERRE       TO WS-CUE-FECHA-ULT
+007330
+007340      MOVE SUCURSAL                  TO WS-CUE-SUCURSAL
+007350
+007360      PERFORM 4600-I-VALIDAR-CBU
+007370         THRU 4600-F-VALIDAR-CBU
+007380      .
+007390  4500-F-MOVER-CUENTA. EXIT.
+007400**************************************
+007410*        VALIDAR FORMATO DE CBU      *
+007420**************************************
+007430  4600-I-VALIDAR-CBU.
+007440      MOVE SPACES TO WS-CUE-CBU-IND
+007450
+007460      IF CBU NUMERIC
+007470         AND CBU NOT EQUAL ZEROS
+007480         AND CBU NOT EQUAL SPACES
+007490         AND LENGTH OF CBU EQUAL CT-CBU-LARGO
+007500         MOVE CBU TO WS-CBU-VALOR
+007510
+007520         PERFORM 4610-I-CALC-DV1 THRU 4610-F-CALC-DV1
+007530
+007540         PERFORM 4620-I-CALC-DV2 THRU 4620-F-CALC-DV2
+007550
+007560         IF WS-CBU-DV1-CALC NOT EQUAL WS-CBU-DIGITOS (8)
+007570            OR WS-CBU-DV2-CALC NOT EQUAL WS-CBU-DIGITOS (22)
+007580            MOVE '*' TO WS-CUE-CBU-IND
+007590            ADD 1 TO CN-CBU-INVALIDAS
+007600         END-IF
+007610      ELSE
+007620         MOVE '*' TO WS-CUE-CBU-IND
+007630         ADD 1 TO CN-CBU-INVALIDAS
+007640      END-IF
+007650      .
+007660  4600-F-VALIDAR-CBU. EXIT.
+007670**************************************
+007680*  DIGITO VERIFICADOR BLOQUE ENTIDAD *
+007690*  /SUCURSAL (POSICIONES 1 A 7,      *
+007700*  VERIFICA POSICION 8)              *
+007710**************************************
+007720  4610-I-CALC-DV1.
+007730      MOVE ZEROS TO WS-CBU-ACUM
+007740
+007750      MOVE 1 TO WS-CBU-DIG-IDX
+007760
+007770      MOVE 1 TO WS-CBU-PESO-IDX
+007780
+007790      PERFORM 4611-I-SUMAR-DV1 THRU 4611-F-SUMAR-DV1
+007800         UNTIL WS-CBU-PESO-IDX GREATER 7
+007810
+007820      DIVIDE WS-CBU-ACUM BY 10
+007830         GIVING WS-CBU-DIV REMAINDER WS-CBU-RESTO
+007840
+007850      IF WS-CBU-RESTO EQUAL ZEROS
+007860         MOVE ZEROS TO WS-CBU-DV1-CALC
+007870      ELSE
+007880         SUBTRACT WS-CBU-RESTO FROM 10 GIVING WS-CBU-DV1-CALC
+007890      END-IF
+007900      .
+007910  4610-F-CALC-DV1. EXIT.
+007920**************************************
+007930*      SUMAR UN DIGITO POR SU PESO   *
+007940*      (BLOQUE ENTIDAD/SUCURSAL)     *
+007950**************************************
+007960  4611-I-SUMAR-DV1.
+007970      COMPUTE WS-CBU-ACUM = WS-CBU-ACUM +
+007980         (WS-CBU-DIGITOS (WS-CBU-DIG-IDX) *
+007990          CT-CBU-TABLA-PESO-1 (WS-CBU-PESO-IDX))
+008000
+008010      ADD 1 TO WS-CBU-DIG-IDX
+008020
+008030      ADD 1 TO WS-CBU-PESO-IDX
+008040      .
+008050  4611-F-SUMAR-DV1. EXIT.
+008060**************************************
+008070*  DIGITO VERIFICADOR BLOQUE CUENTA  *
+008080*  (POSICIONES 9 A 21, VERIFICA      *
+008090*  POSICION 22)                      *
+008100**************************************
+008110  4620-I-CALC-DV2.
+008120      MOVE ZEROS TO WS-CBU-ACUM
+008130
+008140      MOVE 9 TO WS-CBU-DIG-IDX
+008150
+008160      MOVE 1 TO WS-CBU-PESO-IDX
+008170
+008180      PERFORM 4621-I-SUMAR-DV2 THRU 4621-F-SUMAR-DV2
+008190         UNTIL WS-CBU-PESO-IDX GREATER 13
+008200
+008210      DIVIDE WS-CBU-ACUM BY 10
+008220         GIVING WS-CBU-DIV REMAINDER WS-CBU-RESTO
+008230
+008240      IF WS-CBU-RESTO EQUAL ZEROS
+008250         MOVE ZEROS TO WS-CBU-DV2-CALC
+008260      ELSE
+008270         SUBTRACT WS-CBU-RESTO FROM 10 GIVING WS-CBU-DV2-CALC
+008280      END-IF
+008290      .
+008300  4620-F-CALC-DV2. EXIT.
+008310**************************************
+008320*      SUMAR UN DIGITO POR SU PESO   *
+008330*      (BLOQUE CUENTA)               *
+008340**************************************
+008350  4621-I-SUMAR-DV2.
+008360      COMPUTE WS-CBU-ACUM = WS-CBU-ACUM +
+008370         (WS-CBU-DIGITOS (WS-CBU-DIG-IDX) *
+008380          CT-CBU-TABLA-PESO-2 (WS-CBU-PESO-IDX))
+008390
+008400      ADD 1 TO WS-CBU-DIG-IDX
+008410
+008420      ADD 1 TO WS-CBU-PESO-IDX
+008430      .
+008440  4621-F-SUMAR-DV2. EXIT.
+008450**************************************
+008460*             GRABAR CLIENTE         *
+008470**************************************
+008480  5000-I-GRABAR-CLIENTE.
+008490      IF CN-CUENTA-LINEA GREATER 60
+008500          PERFORM 9000-I-TITULO THRU 9000-F-TITULO
+008510      END-IF
+008520
+008530      PERFORM 4000-I-MOVER-CLIENTE
+008540         THRU 4000-F-MOVER-CLIENTE
+008550
+008560      WRITE REG-SALIDA   FROM WS-REG-CLIENTE
+008570
+008580      IF NOT FS-SALIDA-OK
+008590        DISPLAY '* ERROR EN GRABAR SALIDA CLIENTE = ' FS-SALIDA
+008600        MOVE 9999 TO RETURN-CODE
+008610        SET  FS-CLIENTE-EOF TO TRUE
+008620      ELSE
+008630        ADD 1                         TO  CN-NOVEDADES-GRABADAS
+008640        ADD 1                         TO CN-CUENTA-LINEA
+008650      END-IF
+008660      .
+008670  5000-F-GRABAR-CLIENTE. EXIT.
+008680**************************************
+008690*             GRABAR CUENTA          *
+008700**************************************
+008710  5500-I-GRABAR-CUENTA.
+008720      IF CN-CUENTA-LINEA GREATER 60
+008730          PERFORM 9000-I-TITULO THRU 9000-F-TITULO
+008740      END-IF
+008750
+008760      PERFORM 4500-I-MOVER-CUENTA
+008770         THRU 4500-F-MOVER-CUENTA
+008780
+008790      WRITE REG-SALIDA   FROM WS-REG-CUENTA
+008800
+008810      IF NOT FS-SALIDA-OK
+008820        DISPLAY '* ERROR EN GRABAR SALIDA CUENTA = ' FS-SALIDA
+008830        MOVE 9999 TO RETURN-CODE
+008840        SET  FS-CLIENTE-EOF TO TRUE
+008850      ELSE
+008860        ADD 1                         TO  CN-NOVEDADES-GRABADAS
+008870        ADD 1                         TO CN-CUENTA-LINEA
+008880        ADD SALDO-ACTUAL              TO CN-SUBTOTAL-CLIENTE
+008890
+008900        PERFORM 5600-I-ACUM-MONEDA
+008910           THRU 5600-F-ACUM-MONEDA
+008920
+008930        PERFORM 5700-I-ACUM-SUCURSAL
+008940           THRU 5700-F-ACUM-SUCURSAL
+008950      END-IF
+008960      .
+008970  5500-F-GRABAR-CUENTA. EXIT.
+008980**************************************
+008990*        ACUMULAR POR MONEDA         *
+009000**************************************
+009010  5600-I-ACUM-MONEDA.
+009020      SET CN-MONEDA-IDX TO 1
+009030
+009040      PERFORM 5610-I-BUSCAR-MONEDA
+009050         THRU 5610-F-BUSCAR-MONEDA
+009060         UNTIL CN-MONEDA-IDX > CN-MONEDA-CANT
+009070            OR CN-MONEDA-COD (CN-MONEDA-IDX) EQUAL MONEDA
+009080
+009090      IF CN-MONEDA-IDX GREATER CN-MONEDA-CANT
+009100         SET CN-MONEDA-CANT UP BY 1
+009110         SET CN-MONEDA-IDX  TO CN-MONEDA-CANT
+009120         MOVE MONEDA TO CN-MONEDA-COD (CN-MONEDA-IDX)
+009130      END-IF
+009140
+009150      ADD SALDO-ACTUAL TO CN-MONEDA-TOTAL (CN-MONEDA-IDX)
+009160      .
+009170  5600-F-ACUM-MONEDA. EXIT.
+009180**************************************
+009190*         BUSCAR MONEDA EN TABLA     *
+009200**************************************
+009210  5610-I-BUSCAR-MONEDA.
+009220      IF CN-MONEDA-COD (CN-MONEDA-IDX) NOT EQUAL MONEDA
+009230         SET CN-MONEDA-IDX UP BY 1
+009240      END-IF
+009250      .
+009260  5610-F-BUSCAR-MONEDA. EXIT.
+009270**************************************
+009280*       ACUMULAR POR SUCURSAL        *
+009290**************************************
+009300  5700-I-ACUM-SUCURSAL.
+009310      SET CN-SUC-IDX TO 1
+009320
+009330      PERFORM 5710-I-BUSCAR-SUCURSAL
+009340         THRU 5710-F-BUSCAR-SUCURSAL
+009350         UNTIL CN-SUC-IDX > CN-SUC-CANT
+009360            OR CN-SUC-COD (CN-SUC-IDX) EQUAL SUCURSAL
+009370
+009380      IF CN-SUC-IDX GREATER CN-SUC-CANT
+009390         SET CN-SUC-CANT UP BY 1
+009400         SET CN-SUC-IDX  TO CN-SUC-CANT
+009410         MOVE SUCURSAL TO CN-SUC-COD (CN-SUC-IDX)
+009420      END-IF
+009430
+009440      ADD SALDO-ACTUAL TO CN-SUC-TOTAL (CN-SUC-IDX)
+009450      .
+009460  5700-F-ACUM-SUCURSAL. EXIT.
+009470**************************************
+009480*        BUSCAR SUCURSAL EN TABLA    *
+009490**************************************
+009500  5710-I-BUSCAR-SUCURSAL.
+009510      IF CN-SUC-COD (CN-SUC-IDX) NOT EQUAL SUCURSAL
+009520         SET CN-SUC-IDX UP BY 1
+009530      END-IF
+009540      .
+009550  5710-F-BUSCAR-SUCURSAL. EXIT.
+009560**************************************
+009570*   ACUMULAR ESTADO CIVIL Y SEXO     *
+009580**************************************
+009590  5900-I-ACUM-DEMOGRAFIA.
+009600      SET CN-CIVIL-IDX TO 1
+009610
+009620      PERFORM 5910-I-BUSCAR-CIVIL
+009630         THRU 5910-F-BUSCAR-CIVIL
+009640         UNTIL CN-CIVIL-IDX > CN-CIVIL-CANT
+009650            OR CN-CIVIL-COD (CN-CIVIL-IDX) EQUAL ESTADO-CIVIL
+009660
+009670      IF CN-CIVIL-IDX GREATER CN-CIVIL-CANT
+009680         SET CN-CIVIL-CANT UP BY 1
+009690         SET CN-CIVIL-IDX  TO CN-CIVIL-CANT
+009700         MOVE ESTADO-CIVIL TO CN-CIVIL-COD (CN-CIVIL-IDX)
+009710      END-IF
+009720
+009730      ADD 1 TO CN-CIVIL-CANT-OC (CN-CIVIL-IDX)
+009740
+009750      SET CN-SEXO-IDX TO 1
+009760
+009770      PERFORM 5920-I-BUSCAR-SEXO
+009780         THRU 5920-F-BUSCAR-SEXO
+009790         UNTIL CN-SEXO-IDX > CN-SEXO-CANT
+009800            OR CN-SEXO-COD (CN-SEXO-IDX) EQUAL SEXO
+009810
+009820      IF CN-SEXO-IDX GREATER CN-SEXO-CANT
+009830         SET CN-SEXO-CANT UP BY 1
+009840         SET CN-SEXO-IDX  TO CN-SEXO-CANT
+009850         MOVE SEXO TO CN-SEXO-COD (CN-SEXO-IDX)
+009860      END-IF
+009870
+009880      ADD 1 TO CN-SEXO-CANT-OC (CN-SEXO-IDX)
+009890      .
+009900  5900-F-ACUM-DEMOGRAFIA. EXIT.
+009910**************************************
+009920*      BUSCAR ESTADO CIVIL EN TABLA  *
+009930**************************************
+009940  5910-I-BUSCAR-CIVIL.
+009950      IF CN-CIVIL-COD (CN-CIVIL-IDX) NOT EQUAL ESTADO-CIVIL
+009960         SET CN-CIVIL-IDX UP BY 1
+009970      END-IF
+009980      .
+009990  5910-F-BUSCAR-CIVIL. EXIT.
+010000**************************************
+010010*        BUSCAR SEXO EN TABLA        *
+010020**************************************
+010030  5920-I-BUSCAR-SEXO.
+010040      IF CN-SEXO-COD (CN-SEXO-IDX) NOT EQUAL SEXO
+010050         SET CN-SEXO-IDX UP BY 1
+010060      END-IF
+010070      .
+010080  5920-F-BUSCAR-SEXO. EXIT.
+010090**************************************
+010100*           GRABAR SUBTOTAL          *
+010110**************************************
+010120  5800-I-GRABAR-SUBTOTAL.
+010130      IF CN-CUENTAS GREATER THAN ZERO
+010140         IF CN-CUENTA-LINEA GREATER 60
+010150            PERFORM 9000-I-TITULO THRU 9000-F-TITULO
+010160         END-IF
+010170
+010180         MOVE CN-SUBTOTAL-CLIENTE TO WS-SUB-IMPORTE
+010190
+010200         WRITE REG-SALIDA   FROM WS-REG-SUBTOTAL
+010210
+010220         IF NOT FS-SALIDA-OK
+010230           DISPLAY '* ERROR EN GRABAR SUBTOTAL = ' FS-SALIDA
+010240           MOVE 9999 TO RETURN-CODE
+010250           SET  FS-CLIENTE-EOF TO TRUE
+010260         ELSE
+010270           ADD 1 TO CN-CUENTA-LINEA
+010280         END-IF
+010290      END-IF
+010300
+010310      ADD CN-SUBTOTAL-CLIENTE TO CN-TOTAL-GENERAL
+010320      .
+010330  5800-F-GRABAR-SUBTOTAL. EXIT.
+010340**************************************
+010350*         CLOSE CURSOR CLIENTE       *
+010360**************************************
+010370  6000-I-CLOSE-CLIENTE.
+010380      EXEC SQL
+010390         CLOSE CLIENTE_CURSOR
+010400      END-EXEC
+010410
+010420      IF SQLCODE NOT EQUAL ZEROS
+010430         MOVE SQLCODE TO FS-SQLCODE
+010440         DISPLAY '* ERROR CLOSE CURSOR CLIENTE = ' FS-SQLCODE
+010450         MOVE 9999 TO RETURN-CODE
+010460      END-IF
+010470      .
+010480  6000-F-CLOSE-CLIENTE. EXIT.
+010490**************************************
+010500*         CLOSE CURSOR CUENTA        *
+010510**************************************
+010520  6500-I-CLOSE-CUENTA.
+010530      EXEC SQL
+010540         CLOSE CUENTA_CURSOR
+010550      END-EXEC
+010560
+010570      IF SQLCODE NOT EQUAL ZEROS
+010580         MOVE SQLCODE TO FS-SQLCODE
+010590         DISPLAY '* ERROR CLOSE CURSOR CUENTA = ' FS-SQLCODE
+010600         MOVE 9999 TO RETURN-CODE
+010610      END-IF
+010620      .
+010630  6500-F-CLOSE-CUENTA. EXIT.
+010640**************************************
+010650*           TOMAR FECHA              *
+010660**************************************
+010670  7000-I-FECHA.
+010680      ACCEPT WS-AREA FROM DATE YYYYMMDD
+010690
+010700      MOVE WS-AREA-AA TO WS-FECHA-AA
+010710
+010720      MOVE WS-AREA-MM TO WS-FECHA-MM
+010730
+010740      MOVE WS-AREA-DD TO WS-FECHA-DD
+010750      .
+010760  7000-F-FECHA. EXIT.
+010770**************************************
+010780*          SEPARADOR CLIENTE         *
+010790**************************************
+010800  8000-I-SEP-CLIENTE.
+010810      WRITE REG-SALIDA FROM IP-BARRA
+010820
+010830      IF NOT FS-SALIDA-OK
+010840        DISPLAY '* ERROR EN GRABAR SEPARADOR BARRA = ' FS-SALIDA
+010850        MOVE 9999 TO RETURN-CODE
+010860        SET  FS-CLIENTE-EOF TO TRUE
+010870      ELSE
+010880        ADD 1 TO CN-CUENTA-LINEA
+010890      END-IF
+010900
+010910      WRITE REG-SALIDA FROM IP-INTRODUCCION-CLIENTE
+010920
+010930      IF NOT FS-SALIDA-OK
+010940        DISPLAY '* ERROR EN GRABAR SEPARADOR CLIENTE = ' FS-SALIDA
+010950        MOVE 9999 TO RETURN-CODE
+010960        SET  FS-CLIENTE-EOF TO TRUE
+010970      ELSE
+010980        ADD 1 TO CN-CUENTA-LINEA
+010990      END-IF
+011000      .
+011010  8000-F-SEP-CLIENTE. EXIT.
+011020**************************************
+011030*          LAYOUT CLIENTE            *
+011040**************************************
+011050  8100-I-LAYOUT-CLIENTE.
+011060      WRITE REG-SALIDA FROM IP-CLIENTE
+011070
+011080      IF NOT FS-SALIDA-OK
+011090        DISPLAY '* ERROR EN GRABAR IPCLIENTE = ' FS-SALIDA
+011100        MOVE 9999 TO RETURN-CODE
+011110        SET  FS-CLIENTE-EOF TO TRUE
+011120      ELSE
+011130        ADD 1                         TO CN-CUENTA-LINEA
+011140        PERFORM  5000-I-GRABAR-CLIENTE
+011150           THRU  5000-F-GRABAR-CLIENTE
+011160      END-IF
+011170      .
+011180  8100-F-LAYOUT-CLIENTE. EXIT.
+011190**************************************
+011200*          LAYOUT CUENTA             *
+011210**************************************
+011220  8200-I-LAYOUT-CUENTA.
+011230      WRITE REG-SALIDA FROM IP-CUENTA
+011240
+011250      IF NOT FS-SALIDA-OK
+011260        DISPLAY '* ERROR EN GRABAR IPCUENTA = ' FS-SALIDA
+011270        MOVE 9999 TO RETURN-CODE
+011280        SET  FS-CLIENTE-EOF TO TRUE
+011290      ELSE
+011300        ADD 1                         TO CN-CUENTA-LINEA
+011310      END-IF
+011320      .
+011330  8200-F-LAYOUT-CUENTA. EXIT.
+011340**************************************
+011350*          SEPARADOR CUENTA          *
+011360**************************************
+011370  8500-I-SEP-CUENTA.
+011380      WRITE REG-SALIDA FROM IP-INTRODUCCION-CUENTA
+011390
+011400      IF NOT FS-SALIDA-OK
+011410        DISPLAY '* ERROR EN GRABAR SEPARADOR CUENTA = ' FS-SALIDA
+011420        MOVE 9999 TO RETURN-CODE
+011430        SET  FS-CLIENTE-EOF TO TRUE
+011440      ELSE
+011450        ADD 1 TO CN-CUENTA-LINEA
+011460      END-IF
+011470      .
+011480  8500-F-SEP-CUENTA. EXIT.
+011490**************************************
+011500*           GRABAR TITULO            *
+011510**************************************
+011520  9000-I-TITULO.
+011530      MOVE WS-FECHA TO IP-FECHA
+011540
+011550      MOVE WS-ALU   TO IP-ALU
+011560
+011570      WRITE  REG-SALIDA    FROM IP-TITULO AFTER PAGE
+011580
+011590      IF NOT FS-SALIDA-OK
+011600         DISPLAY '* ERROR EN IMPRIMIR TITULO = ' FS-SALIDA
+011610         MOVE 9999 TO RETURN-CODE
+011620         SET  FS-CLIENTE-EOF TO TRUE
+011630      ELSE
+011640         MOVE 1 TO CN-CUENTA-LINEA
+011650      END-IF
+011660      .
+011670  9000-F-TITULO. EXIT.
+011680**************************************
+011690*        GRABAR TOTAL GENERAL        *
+011700**************************************
+011710  9500-I-TOTAL-GENERAL.
+011720      MOVE CN-TOTAL-GENERAL TO WS-TOT-IMPORTE
+011730
+011740      WRITE REG-SALIDA   FROM WS-REG-TOTAL-GENERAL
+011750
+011760      IF NOT FS-SALIDA-OK
+011770        DISPLAY '* ERROR EN GRABAR TOTAL GENERAL = ' FS-SALIDA
+011780        MOVE 9999 TO RETURN-CODE
+011790      END-IF
+011800      .
+011810  9500-F-TOTAL-GENERAL. EXIT.
+011820**************************************
+011830*     RESUMEN DE SALDOS POR MONEDA   *
+011840**************************************
+011850  9600-I-RESUMEN-MONEDA.
+011860      IF CN-MONEDA-CANT GREATER THAN ZERO
+011870         WRITE REG-SALIDA   FROM IP-TITULO-MONEDA
+011880
+011890         IF NOT FS-SALIDA-OK
+011900           DISPLAY '* ERROR EN GRABAR TITULO MONEDA = ' FS-SALIDA
+011910           MOVE 9999 TO RETURN-CODE
+011920         END-IF
+011930
+011940         SET CN-MONEDA-IDX TO 1
+011950
+011960         PERFORM 9610-I-IMPRIMIR-MONEDA
+011970            THRU 9610-F-IMPRIMIR-MONEDA
+011980            UNTIL CN-MONEDA-IDX GREATER CN-MONEDA-CANT
+011990      END-IF
+012000      .
+012010  9600-F-RESUMEN-MONEDA. EXIT.
+012020**************************************
+012030*     IMPRIMIR UNA LINEA DE MONEDA   *
+012040**************************************
+012050  9610-I-IMPRIMIR-MONEDA.
+012060      MOVE CN-MONEDA-COD (CN-MONEDA-IDX)   TO WS-MON-COD
+012070
+012080      MOVE CN-MONEDA-TOTAL (CN-MONEDA-IDX) TO WS-MON-IMPORTE
+012090
+012100      WRITE REG-SALIDA   FROM WS-REG-MONEDA
+012110
+012120      IF NOT FS-SALIDA-OK
+012130        DISPLAY '* ERROR EN GRABAR RESUMEN MONEDA = ' FS-SALIDA
+012140        MOVE 9999 TO RETURN-CODE
+012150      END-IF
+012160
+012170      SET CN-MONEDA-IDX UP BY 1
+012180      .
+012190  9610-F-IMPRIMIR-MONEDA. EXIT.
+012200**************************************
+012210*    RESUMEN DE SALDOS POR SUCURSAL  *
+012220**************************************
+012230  9700-I-RESUMEN-SUCURSAL.
+012240      IF CN-SUC-CANT GREATER THAN ZERO
+012250         WRITE REG-SALIDA   FROM IP-TITULO-SUCURSAL
+012260
+012270         IF NOT FS-SALIDA-OK
+012280           DISPLAY '* ERROR EN GRABAR TITULO SUCURSAL= ' FS-SALIDA
+012290           MOVE 9999 TO RETURN-CODE
+012300         END-IF
+012310
+012320         SET CN-SUC-IDX TO 1
+012330
+012340         PERFORM 9710-I-IMPRIMIR-SUCURSAL
+012350            THRU 9710-F-IMPRIMIR-SUCURSAL
+012360            UNTIL CN-SUC-IDX GREATER CN-SUC-CANT
+012370      END-IF
+012380      .
+012390  9700-F-RESUMEN-SUCURSAL. EXIT.
+012400**************************************
+012410*   IMPRIMIR UNA LINEA DE SUCURSAL   *
+012420**************************************
+012430  9710-I-IMPRIMIR-SUCURSAL.
+012440      MOVE CN-SUC-COD (CN-SUC-IDX)   TO WS-SUC-COD
+012450
+012460      MOVE CN-SUC-TOTAL (CN-SUC-IDX) TO WS-SUC-IMPORTE
+012470
+012480      WRITE REG-SALIDA   FROM WS-REG-SUCURSAL
+012490
+012500      IF NOT FS-SALIDA-OK
+012510        DISPLAY '* ERROR EN GRABAR RESUMEN SUCURSAL = ' FS-SALIDA
+012520        MOVE 9999 TO RETURN-CODE
+012530      END-IF
+012540
+012550      SET CN-SUC-IDX UP BY 1
+012560      .
+012570  9710-F-IMPRIMIR-SUCURSAL. EXIT.
+012580**************************************
+012590*  RESUMEN POR ESTADO CIVIL Y SEXO   *
+012600**************************************
+012610  9800-I-RESUMEN-DEMOGRAFIA.
+012620      IF CN-CIVIL-CANT GREATER THAN ZERO
+012630         WRITE REG-SALIDA   FROM IP-TITULO-DEMOGRAFIA
+012640
+012650         IF NOT FS-SALIDA-OK
+012660           DISPLAY '* ERROR EN GRABAR TITULO DEMOG = ' FS-SALIDA
+012670           MOVE 9999 TO RETURN-CODE
+012680         END-IF
+012690
+012700         SET CN-CIVIL-IDX TO 1
+012710
+012720         PERFORM 9810-I-IMPRIMIR-CIVIL
+012730            THRU 9810-F-IMPRIMIR-CIVIL
+012740            UNTIL CN-CIVIL-IDX GREATER CN-CIVIL-CANT
+012750
+012760         SET CN-SEXO-IDX TO 1
+012770
+012780         PERFORM 9820-I-IMPRIMIR-SEXO
+012790            THRU 9820-F-IMPRIMIR-SEXO
+012800            UNTIL CN-SEXO-IDX GREATER CN-SEXO-CANT
+012810      END-IF
+012820      .
+012830  9800-F-RESUMEN-DEMOGRAFIA. EXIT.
+012840**************************************
+012850*   IMPRIMIR UNA LINEA ESTADO CIVIL  *
+012860**************************************
+012870  9810-I-IMPRIMIR-CIVIL.
+012880      MOVE 'ESTADO CIVIL '        TO WS-DEM-ETIQUETA
+012890
+012900      MOVE CN-CIVIL-COD (CN-CIVIL-IDX)     TO WS-DEM-COD
+012910
+012920      MOVE CN-CIVIL-CANT-OC (CN-CIVIL-IDX) TO WS-DEM-CANT
+012930
+012940      WRITE REG-SALIDA   FROM WS-REG-DEMOGRAFIA
+012950
+012960      IF NOT FS-SALIDA-OK
+012970        DISPLAY '* ERROR EN GRABAR RESUMEN CIVIL = ' FS-SALIDA
+012980        MOVE 9999 TO RETURN-CODE
+012990      END-IF
+013000
+013010      SET CN-CIVIL-IDX UP BY 1
+013020      .
+013030  9810-F-IMPRIMIR-CIVIL. EXIT.
+013040**************************************
+013050*      IMPRIMIR UNA LINEA DE SEXO    *
+013060**************************************
+013070  9820-I-IMPRIMIR-SEXO.
+013080      MOVE 'SEXO '                TO WS-DEM-ETIQUETA
+013090
+013100      MOVE CN-SEXO-COD (CN-SEXO-IDX)     TO WS-DEM-COD
+013110
+013120      MOVE CN-SEXO-CANT-OC (CN-SEXO-IDX) TO WS-DEM-CANT
+013130
+013140      WRITE REG-SALIDA   FROM WS-REG-DEMOGRAFIA
+013150
+013160      IF NOT FS-SALIDA-OK
+013170        DISPLAY '* ERROR EN GRABAR RESUMEN SEXO = ' FS-SALIDA
+013180        MOVE 9999 TO RETURN-CODE
+013190      END-IF
+013200
+013210      SET CN-SEXO-IDX UP BY 1
+013220      .
+013230  9820-F-IMPRIMIR-SEXO. EXIT.
+013240**************************************
+013250*  CUERPO FINAL CIERRE DE FILES      *
+013260**************************************
+013270  9999-I-FINAL.
+013280      PERFORM 9500-I-TOTAL-GENERAL
+013290         THRU 9500-F-TOTAL-GENERAL
+013300
+013310      PERFORM 9600-I-RESUMEN-MONEDA
+013320         THRU 9600-F-RESUMEN-MONEDA
+013330
+013340      PERFORM 9700-I-RESUMEN-SUCURSAL
+013350         THRU 9700-F-RESUMEN-SUCURSAL
+013360
+013370      PERFORM 9800-I-RESUMEN-DEMOGRAFIA
+013380         THRU 9800-F-RESUMEN-DEMOGRAFIA
+013390
+013400      CLOSE SALIDA
+013410         IF NOT FS-SALIDA-OK
+013420           DISPLAY '* ERROR EN CLOSE SALIDA =  ' FS-SALIDA
+013430           MOVE 9999 TO RETURN-CODE
+013440           SET FS-SALIDA-EOF TO TRUE
+013450         END-IF
+013460
+013470      PERFORM 6000-I-CLOSE-CLIENTE
+013480         THRU 6000-F-CLOSE-CLIENTE
+013490
+013500      DISPLAY 'NOVEDADES ENCONTRADAS: ' CN-NOVEDADES-FD
+013510      DISPLAY 'NOVEDADES NO ENCONTRADAS: ' CN-NOVEDADES-NFD
+013520      DISPLAY 'NOVEDADES ERRONEAS: ' CN-NOVEDADES-ER
+013530      DISPLAY 'REGISTROS GRABADOS: ' CN-NOVEDADES-GRABADAS
+013540      DISPLAY 'CUENTAS CON CBU INVALIDA: ' CN-CBU-INVALIDAS
+013550      .
+013560  9999-F-FINAL. EXIT.
+013570
