@@ -0,0 +1,170 @@
+000010       IDENTIFICATION DIVISION.
+000020       PROGRAM-ID. PGMMEN33.
+000030**********************************************************
+000040*                                                        *
+000050**********************************************************
+000060*     MANTENIMIENTO DE PROGRAMA                         *
+000070**********************************************************
+000080* FECHA   *    DETALLE        * COD *
+000090**************************************
+000100*         *                   *     *
+000110* 09/08/26* MENU CICS PRINCIPAL DEL SUBSISTEMA CLIENTES  *
+000120*         * (MAP0233), DESPACHA A LAS TRANSACCIONES  * JCR *
+000130*         * DE ALTA/BAJA/MODIFICACION/CONSULTA            *
+000140**************************************
+000150  ENVIRONMENT DIVISION.
+000160  CONFIGURATION SECTION.
+000170  SPECIAL-NAMES.
+000180      DECIMAL-POINT IS COMMA.
+000190
+000200  DATA DIVISION.
+000210  WORKING-STORAGE SECTION.
+000220  77  FILLER        PIC X(26) VALUE '* INICIO WORKING-STORAGE *'.
+000230
+000240      COPY MAPSETA.
+000250
+000260*************************************
+000270*         FECHA DE PROCESO         *
+000280*************************************
+000290  01  WS-AREA.
+000300      05  WS-AREA-AA       PIC 9(04)         VALUE ZEROS.
+000310      05  WS-AREA-MM       PIC 9(02)         VALUE ZEROS.
+000320      05  WS-AREA-DD       PIC 9(02)         VALUE ZEROS.
+000330
+000340  01  WS-FECHA-HOY.
+000350      05  WS-HOY-AA        PIC 9(04)         VALUE ZEROS.
+000360      05  WS-SEP1          PIC X(01)         VALUE '-'.
+000370      05  WS-HOY-MM        PIC 9(02)         VALUE ZEROS.
+000380      05  WS-SEP2          PIC X(01)         VALUE '-'.
+000390      05  WS-HOY-DD        PIC 9(02)         VALUE ZEROS.
+000400*************************************
+000410*   COMMAREA RECIBIDA DE LAS TRANS *
+000420*************************************
+000430  01  WS-CA-MENU-AREA.
+000440      05 CA-MSG            PIC X(72)       VALUE SPACES.
+000450
+000460  01  WS-CA-ESTADO         PIC X(01)       VALUE SPACES.
+000470
+000480  77  FILLER        PIC X(26) VALUE '* FINAL  WORKING-STORAGE *'.
+000490*************************************.
+000500  LINKAGE SECTION.
+000510  01  DFHCOMMAREA           PIC X(72).
+000520**************************************
+000530  PROCEDURE DIVISION.
+000540**************************************
+000550*  CUERPO PRINCIPAL DEL PROGRAMA     *
+000560**************************************
+000570  MAIN-PROGRAM.
+000580
+000590      IF EIBCALEN EQUAL ZERO
+000600         PERFORM 2000-I-INICIAL  THRU 2000-F-INICIAL
+000610      ELSE
+000620         IF EIBCALEN EQUAL 72
+000630            MOVE DFHCOMMAREA TO CA-MSG
+000640            PERFORM 4000-I-DESPLEGAR THRU 4000-F-DESPLEGAR
+000650         ELSE
+000660            MOVE SPACES TO CA-MSG
+000670            PERFORM 3000-I-OPCION   THRU 3000-F-OPCION
+000680         END-IF
+000690      END-IF.
+000700
+000710  F-MAIN-PROGRAM. EXIT.
+000720**************************************
+000730*      PRIMER ENVIO DEL MENU         *
+000740**************************************
+000750  2000-I-INICIAL.
+000760      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+000770
+000780      MOVE SPACES TO CA-MSG.
+000790
+000800      PERFORM 4000-I-DESPLEGAR THRU 4000-F-DESPLEGAR.
+000810
+000820  2000-F-INICIAL. EXIT.
+000830**************************************
+000840*   ELEGIR TRANSACCION SEGUN LA PF   *
+000850**************************************
+000860  3000-I-OPCION.
+000870      EXEC CICS RECEIVE MAP('MAP0233') MAPSET('MAPSETA')
+000880                INTO(MAP0233I)
+000890      END-EXEC.
+000900
+000910      EVALUATE TRUE
+000920         WHEN EIBAID EQUAL DFHPF1
+000930            PERFORM 3100-I-A-ALTA    THRU 3100-F-A-ALTA
+000940         WHEN EIBAID EQUAL DFHPF2
+000950            PERFORM 3200-I-A-BAJA    THRU 3200-F-A-BAJA
+000960         WHEN EIBAID EQUAL DFHPF3
+000970            PERFORM 3300-I-A-MODIF   THRU 3300-F-A-MODIF
+000980         WHEN EIBAID EQUAL DFHPF4
+000990            PERFORM 3400-I-A-CONSUL  THRU 3400-F-A-CONSUL
+001000         WHEN EIBAID EQUAL DFHPF12
+001010            PERFORM 3500-I-A-SALIR   THRU 3500-F-A-SALIR
+001020         WHEN OTHER
+001030            MOVE 'TECLA INVALIDA - USE PF1 A PF4 O PF12'
+001040                 TO CA-MSG
+001050            PERFORM 4000-I-DESPLEGAR THRU 4000-F-DESPLEGAR
+001060      END-EVALUATE.
+001070
+001080  3000-F-OPCION. EXIT.
+001090**************************************
+001100*      DESPACHAR A CADA TRANSACCION  *
+001110**************************************
+001120  3100-I-A-ALTA.
+001130      EXEC CICS XCTL PROGRAM('PGMALT33')
+001140      END-EXEC.
+001150
+001160  3100-F-A-ALTA. EXIT.
+001170
+001180  3200-I-A-BAJA.
+001190      EXEC CICS XCTL PROGRAM('PGMBAJ33')
+001200      END-EXEC.
+001210
+001220  3200-F-A-BAJA. EXIT.
+001230
+001240  3300-I-A-MODIF.
+001250      EXEC CICS XCTL PROGRAM('PGMMOD33')
+001260      END-EXEC.
+001270
+001280  3300-F-A-MODIF. EXIT.
+001290
+001300  3400-I-A-CONSUL.
+001310      EXEC CICS XCTL PROGRAM('PGMCON33')
+001320      END-EXEC.
+001330
+001340  3400-F-A-CONSUL. EXIT.
+001350
+001360  3500-I-A-SALIR.
+001370      EXEC CICS RETURN
+001380      END-EXEC.
+001390
+001400  3500-F-A-SALIR. EXIT.
+001410**************************************
+001420*        DESPLEGAR EL MENU           *
+001430**************************************
+001440  4000-I-DESPLEGAR.
+001450      PERFORM 7000-I-FECHA THRU 7000-F-FECHA.
+001460
+001470      MOVE WS-FECHA-HOY  TO FECHAO.
+001480      MOVE CA-MSG        TO MSGO.
+001490
+001500      EXEC CICS SEND MAP('MAP0233') MAPSET('MAPSETA')
+001510                FROM(MAP0233O) ERASE
+001520      END-EXEC.
+001530
+001540      EXEC CICS RETURN TRANSID('MEN1')
+001550                COMMAREA(WS-CA-ESTADO) LENGTH(1)
+001560      END-EXEC.
+001570
+001580  4000-F-DESPLEGAR. EXIT.
+001590**************************************
+001600*           TOMAR FECHA              *
+001610**************************************
+001620  7000-I-FECHA.
+001630      ACCEPT WS-AREA FROM DATE YYYYMMDD.
+001640
+001650      MOVE WS-AREA-AA TO WS-HOY-AA.
+001660      MOVE WS-AREA-MM TO WS-HOY-MM.
+001670      MOVE WS-AREA-DD TO WS-HOY-DD.
+001680
+001690  7000-F-FECHA. EXIT.
+001700
